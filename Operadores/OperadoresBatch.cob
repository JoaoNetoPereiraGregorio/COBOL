@@ -0,0 +1,455 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OPERADORES-BATCH.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     VERSAO BATCH DE OPERADORES, LENDO PARES
+001200*                       NUM1/NUM2 DE UM ARQUIVO DE TRANSACOES
+001300*                       DIARIO E ACUMULANDO UM TOTAL DE CONTROLE.
+001320*    2026-08-09 OPR     TRANS-RECORD GANHA TRANS-CONTA/TRANS-DATA NA
+001340*                       FRENTE DO PAR NUM1/NUM2, PARA SERVIR DE CHAVE
+001360*                       AO PASSO DE SORT QUE AGORA RODA ANTES DESTE
+001380*                       PROGRAMA NO JOB STREAM (VER JCL/LOTEDIA.JCL).
+001385*    2026-08-09 OPR     TRANS-NUM1/TRANS-NUM2 NAO-NUMERICOS AGORA SAO
+001390*                       REJEITADOS NO ARQUIVO COMUM REJFILE (VER
+001395*                       COPYBOOKS/REJREC.CPY) EM VEZ DE ESTOURAR A
+001396*                       ARITMETICA - O RESTO DO LOTE CONTINUA.
+001397*    2026-08-09 OPR     GRAVA UM CHECKPOINT COMPARTILHADO (VER
+001398*                       COPYBOOKS/CHKPT.CPY) A CADA TRANSACAO
+001399*                       PROCESSADA COM SUCESSO, E RETOMA A PARTIR
+001400*                       DA ULTIMA CONTA GRAVADA SE O JOB ANTERIOR
+001401*                       NAO TERMINOU NORMALMENTE.
+001402*    2026-08-09 OPR     DATA/HORA DE EXECUCAO PASSA A VIR DO NOVO
+001403*                       COPYBOOKS/RUNDATE.CPY COMPARTILHADO, EM
+001404*                       VEZ DE UM CAMPO WS-DATA-HOJE LOCAL.
+001406*    2026-08-09 OPR     OS TOTAIS DE CONTROLE TAMBEM SAO GRAVADOS
+001407*                       NO ARQUIVO COMPARTILHADO EODSTATS (VER
+001408*                       COPYBOOKS/STATFILE.CPY), PARA ENTRAR NO
+001409*                       RESUMO OPERACIONAL DE FIM-DE-DIA.
+001410*    2026-08-09 OPR     O LOTE AGORA ABORTA (RETURN-CODE 20) SE O
+001411*                       PERCENTUAL DE REJEITADOS SOBRE O TOTAL LIDO
+001412*                       ULTRAPASSAR O LIMITE CONFIGURAVEL EM
+001413*                       COPYBOOKS/ABRTCTL.CPY.
+001414*    2026-08-09 OPR     O CHECKPOINT PASSA A GRAVAR O NUMERO
+001415*                       SEQUENCIAL DE LEITURA (WS-SEQ-LEITURA), NAO
+001416*                       MAIS TRANS-CONTA - TRANS-CONTA SE REPETE
+001417*                       QUANDO UMA CONTA TEM MAIS DE UMA TRANSACAO
+001418*                       NO LOTE, O QUE FAZIA O SKIP DE RETOMADA
+001419*                       PULAR TRANSACOES AINDA NAO PROCESSADAS DA
+001420*                       MESMA CONTA.
+001421*    2026-08-09 OPR     TRANS-CONTA ESCLARECIDO EM COMENTARIO COMO
+001422*                       SEQUENCIAL DE GRAVACAO DO STRPARSE, NAO UMA
+001423*                       CONTA REAL - O FEED DE ORIGEM NAO TEM ESSE
+001424*                       CAMPO (VER TAMBEM MANIPULANDO-STRING-BATCH E
+001425*                       JCL/LOTEDIA.JCL).
+001405***************************************************************
+001500*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT TRANS-FILE ASSIGN TO "OPERIN"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-TRANS-FILE-STATUS.
+002150     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+002170         ORGANIZATION IS LINE SEQUENTIAL
+002175         FILE STATUS IS WS-REJECT-FILE-STATUS.
+002180     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+002190         ORGANIZATION IS LINE SEQUENTIAL
+002195         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002196     SELECT STATS-FILE ASSIGN TO "EODSTATS"
+002197         ORGANIZATION IS LINE SEQUENTIAL
+002198         FILE STATUS IS WS-STATS-FILE-STATUS.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500*
+002600 FD  TRANS-FILE
+002700     RECORDING MODE IS F.
+002800 01  TRANS-RECORD.
+002810*    TRANS-CONTA E O NUMERO SEQUENCIAL DE GRAVACAO ATRIBUIDO PELO
+002811*    STEP STRPARSE (VER MANIPULANDO-STRING-BATCH), NAO UMA CONTA
+002812*    REAL - O FEED DE TEXTO LIVRE DE ORIGEM NAO TEM CAMPO DE CONTA.
+002820     05  TRANS-CONTA         PIC X(06).
+002840     05  TRANS-DATA          PIC X(08).
+002900     05  TRANS-NUM1          PIC 9(04).
+003000     05  TRANS-NUM2          PIC 9(04).
+003100     05  FILLER              PIC X(58).
+003150*
+003170 FD  REJECT-FILE
+003180     RECORDING MODE IS F.
+003190 COPY "REJREC.cpy".
+003195*
+003196 FD  CHECKPOINT-FILE
+003197     RECORDING MODE IS F.
+003198 COPY "CHKPT.cpy".
+003199*
+003199 FD  STATS-FILE
+003199     RECORDING MODE IS F.
+003199 COPY "STATFILE.cpy".
+003200*
+003300 WORKING-STORAGE SECTION.
+003400*
+003500 77  WS-TRANS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+003600     88  TRANS-FILE-OK       VALUE "00".
+003650 77  WS-REJECT-FILE-STATUS   PIC X(02) VALUE ZEROS.
+003660     88  REJECT-FILE-OK      VALUE "00".
+003670 77  WS-STATS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+003680     88  STATS-FILE-OK       VALUE "00".
+003700*
+003800 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+003900     88  FIM-DO-ARQUIVO      VALUE "Y".
+004000*
+004100 77  NUM1                    PIC 9(04) VALUE ZEROS.
+004200 77  NUM2                    PIC 9(04) VALUE ZEROS.
+004300 77  RESULTADO               PIC S9(07) VALUE ZEROS.
+004400 77  RESTO                   PIC S9(05) VALUE ZEROS.
+004500*
+004600***************************************************************
+004700*    CONTADORES E TOTAIS DE CONTROLE
+004800***************************************************************
+004900 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+004950 77  WS-QTDE-REJEITADOS      PIC 9(07) COMP VALUE ZERO.
+005000 77  WS-QTDE-DIVISAO-ZERO    PIC 9(07) COMP VALUE ZERO.
+005100 77  WS-TOTAL-RESULTADO      PIC S9(11) COMP-3 VALUE ZERO.
+005110*
+005111***************************************************************
+005112*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+005113***************************************************************
+005114 COPY "RUNDATE.cpy".
+005130*
+005131***************************************************************
+005132*    LIMITE DE REJEITOS DO LOTE (VER COPYBOOKS/ABRTCTL.CPY)
+005133***************************************************************
+005134 COPY "ABRTCTL.cpy".
+005135*
+005136***************************************************************
+005137*    CONTROLE DE CHECKPOINT/RESTART (VER COPYBOOKS/CHKPT.CPY)
+005138***************************************************************
+005139 77  WS-CKPT-FILE-STATUS     PIC X(02) VALUE ZEROS.
+005140     88  CKPT-FILE-OK        VALUE "00".
+005141 77  WS-CKPT-CHAVE-RESTART   PIC X(20) VALUE SPACES.
+005142 77  WS-RETOMANDO-SWITCH     PIC X(01) VALUE "N".
+005143     88  PULANDO-ATE-CHECKPOINT VALUE "Y".
+005144 COPY "CHKPTTAB.cpy".
+005145*    CHAVE DE CHECKPOINT DESTE PROGRAMA: UM NUMERO SEQUENCIAL DE
+005146*    LEITURA, NAO TRANS-CONTA - TRANS-CONTA PODE SE REPETIR NO
+005147*    LOTE (VARIAS TRANSACOES PARA A MESMA CONTA), ENTAO SO ELE
+005148*    NAO IDENTIFICA DE FORMA UNICA O PONTO DE RETOMADA.
+005149 77  WS-SEQ-LEITURA          PIC 9(07) COMP VALUE ZERO.
+005150 77  WS-SEQ-LEITURA-DISP     PIC 9(07) VALUE ZEROS.
+005151 77  WS-CKPT-SEQ-RESTART     PIC 9(07) VALUE ZERO.
+005145 77  WS-CKPT-FILE-EOF        PIC X(01) VALUE "N".
+005146     88  FIM-ARQUIVO-CHECKPOINT VALUE "Y".
+005150*
+005160***************************************************************
+005170*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+005180***************************************************************
+005190 COPY "ERRHDL.cpy".
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500***************************************************************
+005600*    0000-MAINLINE                                            *
+005700***************************************************************
+005800 0000-MAINLINE.
+005850     MOVE ZERO TO RETURN-CODE.
+005870     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+005880     ACCEPT RUN-HORA FROM TIME.
+005900     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+006000     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+006100         UNTIL FIM-DO-ARQUIVO.
+006200     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+006300     STOP RUN.
+006400*
+006500***************************************************************
+006600*    1000-INICIALIZAR                                         *
+006700***************************************************************
+006800 1000-INICIALIZAR.
+006900     OPEN INPUT TRANS-FILE.
+007000     IF NOT TRANS-FILE-OK
+007100         MOVE "OPERADOR" TO ERR-PROGRAMA
+007120         SET ERR-TIPO-ARQUIVO TO TRUE
+007140         MOVE "ABERTURA DO ARQUIVO OPERIN" TO ERR-CONTEXTO
+007160         MOVE WS-TRANS-FILE-STATUS TO ERR-FILE-STATUS
+007180         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+007250         MOVE "Y" TO WS-EOF-SWITCH
+007400     ELSE
+007410         OPEN EXTEND REJECT-FILE
+007420         PERFORM 1050-LER-CHECKPOINT THRU 1050-LER-CHECKPOINT-EXIT
+007500         PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT
+007510*        PULA PELO NUMERO SEQUENCIAL DE LEITURA JA PROCESSADO, NAO
+007511*        PELA CONTA - A MESMA CONTA PODE APARECER EM MAIS DE UMA
+007512*        TRANSACAO DO LOTE, ENTAO PARAR NA PRIMEIRA CONTA MAIOR
+007513*        QUE A DO CHECKPOINT PODERIA PULAR TRANSACOES AINDA NAO
+007514*        PROCESSADAS DA MESMA CONTA DO CHECKPOINT.
+007515         IF WS-RETOMANDO-SWITCH = "Y"
+007520             PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT
+007530                 UNTIL FIM-DO-ARQUIVO
+007540                 OR WS-SEQ-LEITURA = WS-CKPT-SEQ-RESTART
+007550             IF NOT FIM-DO-ARQUIVO
+007560                 PERFORM 1100-LER-PROXIMO
+007570                     THRU 1100-LER-PROXIMO-EXIT
+007580             END-IF
+007590         END-IF
+007600     END-IF.
+007700 1000-INICIALIZAR-EXIT.
+007800     EXIT.
+007900*
+007910***************************************************************
+007920*    1050-LER-CHECKPOINT - LE O CHECKPOINT COMPARTILHADO E, SE   *
+007930*    HOUVER UM REGISTRO DESTE PROGRAMA, GUARDA A ULTIMA CONTA    *
+007940*    PROCESSADA PARA QUE O LOTE PULE ATE LA ANTES DE CONTINUAR   *
+007950***************************************************************
+007960 1050-LER-CHECKPOINT.
+007965     MOVE ZERO TO WS-CKPT-QTDE-SALVOS.
+007966     MOVE "N" TO WS-CKPT-FILE-EOF.
+007970     OPEN INPUT CHECKPOINT-FILE.
+007980     IF CKPT-FILE-OK
+007985         PERFORM 1055-LER-CHECKPOINT-REG
+007986             THRU 1055-LER-CHECKPOINT-REG-EXIT
+007987         PERFORM UNTIL FIM-ARQUIVO-CHECKPOINT
+007988             IF CHKPT-PROGRAMA = "OPERADOR"
+008040                 AND CHKPT-CHAVE NOT = SPACES
+008050                 MOVE CHKPT-CHAVE TO WS-CKPT-CHAVE-RESTART
+008055                 MOVE CHKPT-CHAVE(1:7) TO WS-CKPT-SEQ-RESTART
+008060                 MOVE "Y" TO WS-RETOMANDO-SWITCH
+008070                 DISPLAY "RETOMANDO DEPOIS DO REGISTRO NUM: "
+008080                     WS-CKPT-SEQ-RESTART
+008095             ELSE IF CHKPT-PROGRAMA NOT = SPACES
+008096                 AND WS-CKPT-QTDE-SALVOS < 10
+008097                 ADD 1 TO WS-CKPT-QTDE-SALVOS
+008098                 MOVE CHKPT-PROGRAMA TO
+008099                     CKPT-SALVO-PROGRAMA(WS-CKPT-QTDE-SALVOS)
+008101                 MOVE CHKPT-CHAVE TO
+008102                     CKPT-SALVO-CHAVE(WS-CKPT-QTDE-SALVOS)
+008103                 MOVE CHKPT-DATA TO
+008104                     CKPT-SALVO-DATA(WS-CKPT-QTDE-SALVOS)
+008105             END-IF
+008106             PERFORM 1055-LER-CHECKPOINT-REG
+008107                 THRU 1055-LER-CHECKPOINT-REG-EXIT
+008108         END-PERFORM
+008110         CLOSE CHECKPOINT-FILE
+008120     END-IF.
+008130 1050-LER-CHECKPOINT-EXIT.
+008140     EXIT.
+008141*
+008142***************************************************************
+008143*    1055-LER-CHECKPOINT-REG - LE UM REGISTRO DO CHECKPOINT    *
+008144*    COMPARTILHADO (PODE HAVER UM POR PROGRAMA QUE O USA)      *
+008145***************************************************************
+008146 1055-LER-CHECKPOINT-REG.
+008147     READ CHECKPOINT-FILE
+008148         AT END
+008149             MOVE "Y" TO WS-CKPT-FILE-EOF
+008150     END-READ.
+008151 1055-LER-CHECKPOINT-REG-EXIT.
+008152     EXIT.
+008150*
+008000***************************************************************
+008100*    1100-LER-PROXIMO                                         *
+008200***************************************************************
+008300 1100-LER-PROXIMO.
+008400     READ TRANS-FILE
+008500         AT END
+008600             MOVE "Y" TO WS-EOF-SWITCH
+008650         NOT AT END
+008660             ADD 1 TO WS-SEQ-LEITURA
+008700     END-READ.
+008800 1100-LER-PROXIMO-EXIT.
+008900     EXIT.
+009000*
+009100***************************************************************
+009200*    2000-PROCESSAR-LOTE - MESMO BLOCO ARITMETICO DO PROGRAMA  *
+009300*    ORIGINAL, UMA VEZ POR PAR NUM1/NUM2 DO LOTE               *
+009400***************************************************************
+009500 2000-PROCESSAR-LOTE.
+009600     ADD 1 TO WS-QTDE-LIDOS.
+009650     DISPLAY "CONTA: " TRANS-CONTA " DATA: " TRANS-DATA.
+009660     IF TRANS-NUM1 NOT NUMERIC OR TRANS-NUM2 NOT NUMERIC
+009670        PERFORM 2050-REJEITAR-TRANSACAO
+009680            THRU 2050-REJEITAR-TRANSACAO-EXIT
+009690     ELSE
+009700        MOVE TRANS-NUM1 TO NUM1
+009800        MOVE TRANS-NUM2 TO NUM2
+009900*
+010000        ADD NUM1 TO NUM2 GIVING RESULTADO
+010100        DISPLAY "SOMA: " RESULTADO
+010200*
+010300        SUBTRACT NUM2 FROM NUM1 GIVING RESULTADO
+010400        DISPLAY "SUBTRACAO: " RESULTADO
+010500*
+010600        MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+010700        DISPLAY "MULTIPLICACAO: " RESULTADO
+010800*
+010900        DIVIDE NUM1 BY NUM2 GIVING RESULTADO REMAINDER RESTO
+011000            ON SIZE ERROR
+011100                ADD 1 TO WS-QTDE-DIVISAO-ZERO
+011120                MOVE "OPERADOR" TO ERR-PROGRAMA
+011140                SET ERR-TIPO-SIZE TO TRUE
+011160                MOVE "DIVISAO POR ZERO" TO ERR-CONTEXTO
+011180                CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+011195                MOVE ZERO TO RETURN-CODE
+011300            NOT ON SIZE ERROR
+011400                DISPLAY "DIVISAO: " RESULTADO
+011500                DISPLAY "RESTO DA DIVISAO: " RESTO
+011600        END-DIVIDE
+011700*
+011800        ADD RESULTADO TO WS-TOTAL-RESULTADO
+011820        PERFORM 2060-GRAVAR-CHECKPOINT THRU 2060-GRAVAR-CHECKPOINT-EXIT
+011850     END-IF.
+011900     PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT.
+012000 2000-PROCESSAR-LOTE-EXIT.
+012100     EXIT.
+012120*
+012130***************************************************************
+012140*    2050-REJEITAR-TRANSACAO - GRAVA A TRANSACAO COM NUM1/NUM2  *
+012150*    NAO-NUMERICOS NO ARQUIVO COMUM DE REJEICAO E SEGUE O LOTE  *
+012160***************************************************************
+012170 2050-REJEITAR-TRANSACAO.
+012180     ADD 1 TO WS-QTDE-REJEITADOS.
+012190     MOVE "OPERADOR" TO REJ-PROGRAMA.
+012200     MOVE RUN-DATA TO REJ-DATA.
+012210     MOVE TRANS-CONTA TO REJ-CHAVE.
+012220     MOVE "NUM1/NUM2 NAO NUMERICO" TO REJ-MOTIVO.
+012225     IF REJECT-FILE-OK
+012230         WRITE REJ-RECORD
+012235     END-IF.
+012240     DISPLAY "TRANSACAO REJEITADA - CONTA: " TRANS-CONTA.
+012250 2050-REJEITAR-TRANSACAO-EXIT.
+012260     EXIT.
+012270*
+012280***************************************************************
+012290*    2060-GRAVAR-CHECKPOINT - REGRAVA O CHECKPOINT COMPARTILHADO *
+012291*    COM A ULTIMA CONTA PROCESSADA COM SUCESSO                   *
+012292***************************************************************
+012293 2060-GRAVAR-CHECKPOINT.
+012294     OPEN OUTPUT CHECKPOINT-FILE.
+012295     IF CKPT-FILE-OK
+012296         PERFORM 2065-REGRAVAR-OUTROS-CKPT
+012297             THRU 2065-REGRAVAR-OUTROS-CKPT-EXIT
+012298             VARYING CK-IDX FROM 1 BY 1
+012299             UNTIL CK-IDX > WS-CKPT-QTDE-SALVOS
+012299*      A CHAVE GRAVADA E O NUMERO SEQUENCIAL DE LEITURA, NAO A
+012300*      CONTA (VER NOTA NO CABECALHO E NO 1000-INICIALIZAR).
+012300         MOVE "OPERADOR"  TO CHKPT-PROGRAMA
+012300         MOVE WS-SEQ-LEITURA TO WS-SEQ-LEITURA-DISP
+012301         MOVE WS-SEQ-LEITURA-DISP TO CHKPT-CHAVE
+012302         MOVE RUN-DATA TO CHKPT-DATA
+012303         WRITE CHKPT-RECORD
+012304         CLOSE CHECKPOINT-FILE
+012305     END-IF.
+012306 2060-GRAVAR-CHECKPOINT-EXIT.
+012307     EXIT.
+012308*
+012309***************************************************************
+012310*    2065-REGRAVAR-OUTROS-CKPT - REGRAVA NO CHKPTFILE O        *
+012311*    CHECKPOINT DE OUTRO PROGRAMA LIDO NO INICIO DO LOTE, PARA *
+012312*    NAO SER PERDIDO QUANDO ESTE PROGRAMA REGRAVA O PROPRIO    *
+012313***************************************************************
+012314 2065-REGRAVAR-OUTROS-CKPT.
+012315     MOVE CKPT-SALVO-PROGRAMA(CK-IDX) TO CHKPT-PROGRAMA.
+012316     MOVE CKPT-SALVO-CHAVE(CK-IDX)    TO CHKPT-CHAVE.
+012317     MOVE CKPT-SALVO-DATA(CK-IDX)     TO CHKPT-DATA.
+012318     WRITE CHKPT-RECORD.
+012319 2065-REGRAVAR-OUTROS-CKPT-EXIT.
+012320     EXIT.
+012302*
+012400***************************************************************
+012500*    9000-FINALIZAR - FECHA O ARQUIVO E IMPRIME O CONTROLE     *
+012600***************************************************************
+012600 9000-FINALIZAR.
+012650     IF TRANS-FILE-OK
+012660         CLOSE TRANS-FILE
+012670     END-IF.
+012680     IF REJECT-FILE-OK
+012690         CLOSE REJECT-FILE
+012695     END-IF.
+012800     DISPLAY "====== TOTAIS DE CONTROLE DO LOTE ======".
+012900     DISPLAY "REGISTROS LIDOS ........: " WS-QTDE-LIDOS.
+012950     DISPLAY "REJEITADOS .............: " WS-QTDE-REJEITADOS.
+013000     DISPLAY "DIVISOES POR ZERO ......: " WS-QTDE-DIVISAO-ZERO.
+013100     DISPLAY "TOTAL DE CONTROLE RESULTADO: " WS-TOTAL-RESULTADO.
+013110     PERFORM 9100-GRAVAR-ESTATISTICAS
+013120         THRU 9100-GRAVAR-ESTATISTICAS-EXIT.
+013125     PERFORM 9050-VERIFICAR-LIMITE-REJEITO
+013130         THRU 9050-VERIFICAR-LIMITE-REJEITO-EXIT.
+013150     IF WS-QTDE-LIDOS = 0 AND RETURN-CODE = 0
+013170         DISPLAY "NENHUMA TRANSACAO LIDA DE OPERIN."
+013190         MOVE 16 TO RETURN-CODE
+013195     END-IF.
+013196     PERFORM 9060-LIMPAR-CHECKPOINT-PROPRIO
+013198         THRU 9060-LIMPAR-CHECKPOINT-PROPRIO-EXIT.
+013200 9000-FINALIZAR-EXIT.
+013300     EXIT.
+013301*
+013302***************************************************************
+013303*    9060-LIMPAR-CHECKPOINT-PROPRIO - O LOTE TERMINOU NORMAL-  *
+013304*    MENTE, ENTAO REGRAVA O CHKPTFILE SO COM OS CHECKPOINTS DE *
+013305*    OUTROS PROGRAMAS, SEM O REGISTRO DESTE (NADA A RETOMAR)   *
+013306***************************************************************
+013307 9060-LIMPAR-CHECKPOINT-PROPRIO.
+013308     OPEN OUTPUT CHECKPOINT-FILE.
+013309     IF CKPT-FILE-OK
+013310         PERFORM 2065-REGRAVAR-OUTROS-CKPT
+013311             THRU 2065-REGRAVAR-OUTROS-CKPT-EXIT
+013312             VARYING CK-IDX FROM 1 BY 1
+013313             UNTIL CK-IDX > WS-CKPT-QTDE-SALVOS
+013314         CLOSE CHECKPOINT-FILE
+013315     END-IF.
+013316 9060-LIMPAR-CHECKPOINT-PROPRIO-EXIT.
+013317     EXIT.
+013310*
+013320***************************************************************
+013330*    9100-GRAVAR-ESTATISTICAS - ACRESCENTA OS TOTAIS DE CONTROLE*
+013340*    DESTE LOTE AO ARQUIVO COMPARTILHADO EODSTATS (VER          *
+013350*    COPYBOOKS/STATFILE.CPY), PARA O RESUMO-OPERACIONAL.COB    *
+013360***************************************************************
+013370 9100-GRAVAR-ESTATISTICAS.
+013380     OPEN EXTEND STATS-FILE.
+013385     IF STATS-FILE-OK
+013390         MOVE "OPERADOR" TO STAT-PROGRAMA
+013400         MOVE RUN-DATA   TO STAT-DATA
+013410         MOVE "REGISTROS LIDOS" TO STAT-DESCRICAO
+013420         MOVE WS-QTDE-LIDOS TO STAT-VALOR
+013430         WRITE STAT-RECORD
+013440         MOVE "REJEITADOS" TO STAT-DESCRICAO
+013450         MOVE WS-QTDE-REJEITADOS TO STAT-VALOR
+013460         WRITE STAT-RECORD
+013470         MOVE "DIVISOES POR ZERO" TO STAT-DESCRICAO
+013480         MOVE WS-QTDE-DIVISAO-ZERO TO STAT-VALOR
+013490         WRITE STAT-RECORD
+013500         MOVE "TOTAL CONTROLE RESULTADO" TO STAT-DESCRICAO
+013510         MOVE WS-TOTAL-RESULTADO TO STAT-VALOR
+013520         WRITE STAT-RECORD
+013530         CLOSE STATS-FILE
+013535     END-IF.
+013540 9100-GRAVAR-ESTATISTICAS-EXIT.
+013550     EXIT.
+013560*
+013570***************************************************************
+013580*    9050-VERIFICAR-LIMITE-REJEITO - ABORTA O LOTE SE O        *
+013590*    PERCENTUAL DE REJEITADOS ULTRAPASSAR O LIMITE CONFIGURADO *
+013600*    EM REJPCT (VER COPYBOOKS/ABRTCTL.CPY)                    *
+013610***************************************************************
+013620 9050-VERIFICAR-LIMITE-REJEITO.
+013630     ACCEPT WS-LIMITE-REJEITO-PCT FROM ENVIRONMENT "REJPCT".
+013640     IF WS-LIMITE-REJEITO-PCT = ZERO
+013650         MOVE 10 TO WS-LIMITE-REJEITO-PCT
+013660     END-IF.
+013670     IF WS-QTDE-LIDOS > ZERO
+013680         COMPUTE WS-PCT-REJEITADOS ROUNDED =
+013690             (WS-QTDE-REJEITADOS * 100) / WS-QTDE-LIDOS
+013700         IF WS-PCT-REJEITADOS >= WS-LIMITE-REJEITO-PCT
+013710             DISPLAY "ABEND-REJPCT: " WS-PCT-REJEITADOS
+013720                 "% DE REJEITADOS, LIMITE " WS-LIMITE-REJEITO-PCT
+013730                 "% - ENCERRANDO O LOTE."
+013740             MOVE 20 TO RETURN-CODE
+013750         END-IF
+013760     END-IF.
+013770 9050-VERIFICAR-LIMITE-REJEITO-EXIT.
+013780     EXIT.
