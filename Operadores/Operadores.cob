@@ -5,16 +5,35 @@
        WORKING-STORAGE SECTION.
        77 NUM1        PIC 9(4) VALUE ZEROS.
        77 NUM2        PIC 9(4) VALUE ZEROS.
-       77 RESULTADO   PIC Z(6) VALUE ZEROS. *>O Z ignora os zeros a esquerda
-       77 RESTO       PIC Z(4) VALUE ZEROS.
+       77 RESULTADO   PIC -(6)9 VALUE ZEROS. *>O Z ignora os zeros a esquerda, sinal mostra negativo
+       77 RESTO       PIC -(4)9 VALUE ZEROS.
+       *>CAMPO ALARGADO PARA -(6)9.99: UM PERCENTUAL DE TOTAL PODE
+       *>FACILMENTE PASSAR DE 6 DIGITOS INTEIROS QUANDO O DIVISOR E
+       *>PEQUENO EM RELACAO AO DIVIDENDO (EX.: NUM1=9999, NUM2=1 DA
+       *>999900.00%), E O CAMPO ANTERIOR -(3)9.99 SO CHEGAVA A 9999.99.
+       77 PCT-NUM1-DE-NUM2 PIC -(6)9.99 VALUE ZEROS.
+       77 PCT-NUM2-DE-NUM1 PIC -(6)9.99 VALUE ZEROS.
+       77 WS-NUM1-VALIDO   PIC X(1) VALUE "N".
+          88 NUM1-VALIDO   VALUE "Y".
+       77 WS-NUM2-VALIDO   PIC X(1) VALUE "N".
+          88 NUM2-VALIDO   VALUE "Y".
+       77 WS-MODO-VALIDO   PIC X(1) VALUE "N".
+          88 MODO-VALIDO   VALUE "Y".
+       77 WS-MODO-ARREDONDAMENTO PIC X(1) VALUE "T".
+          88 MODO-TRUNCAR     VALUE "T".
+          88 MODO-ARREDONDAR  VALUE "R".
 
        PROCEDURE DIVISION.
 
-           DISPLAY "Digite o primeiro numero: "
-           ACCEPT NUM1.
+           PERFORM OBTER-NUM1 THRU OBTER-NUM1-EXIT
+               UNTIL NUM1-VALIDO.
 
-           DISPLAY "Digite o segundo numero: "
-           ACCEPT NUM2.
+           PERFORM OBTER-NUM2 THRU OBTER-NUM2-EXIT
+               UNTIL NUM2-VALIDO.
+
+           PERFORM OBTER-MODO-ARREDONDAMENTO THRU
+               OBTER-MODO-ARREDONDAMENTO-EXIT
+               UNTIL MODO-VALIDO.
 
            DISPLAY "====== OPERACOES ARITMETICAS ======".
 
@@ -27,9 +46,58 @@
            MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
            DISPLAY "MULTIPLICACAO: " RESULTADO.
 
-           DIVIDE NUM1 BY NUM2 GIVING RESULTADO REMAINDER RESTO. *>REMAINDER pega o resto
-           DISPLAY "DIVISAO: " RESULTADO.
-           DISPLAY "RESTO DA DIVISAO: " RESTO.
+           *>REMAINDER pega o resto - o modo de arredondamento (T/R)
+           *>foi escolhido pelo operador em OBTER-MODO-ARREDONDAMENTO
+           IF MODO-ARREDONDAR
+               DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+                   ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   REMAINDER RESTO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO POR ZERO - NUM2 E ZERO."
+                   NOT ON SIZE ERROR
+                       DISPLAY "DIVISAO (ARREDONDADA): " RESULTADO
+                       DISPLAY "RESTO DA DIVISAO: " RESTO
+               END-DIVIDE
+           ELSE
+               DIVIDE NUM1 BY NUM2 GIVING RESULTADO REMAINDER RESTO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO POR ZERO - NUM2 E ZERO."
+                   NOT ON SIZE ERROR
+                       DISPLAY "DIVISAO (TRUNCADA): " RESULTADO
+                       DISPLAY "RESTO DA DIVISAO: " RESTO
+               END-DIVIDE
+           END-IF.
+
+           DISPLAY "====== PERCENTUAL DO TOTAL ======".
+
+           *>O DIVISOR ZERO E CONFERIDO A PARTE DO COMPUTE PARA QUE O
+           *>ON SIZE ERROR DO COMPUTE FIQUE LIVRE PARA SINALIZAR SO O
+           *>ESTOURO DO CAMPO - DIVISAO POR ZERO TAMBEM DISPARA SIZE
+           *>ERROR NO GNUCOBOL, E AS DUAS CAUSAS PRECISAM DE MENSAGENS
+           *>DIFERENTES.
+           IF NUM2 = ZERO
+               DISPLAY "ERRO: NUM2 E ZERO, NAO HA PERCENTUAL."
+           ELSE
+               COMPUTE PCT-NUM1-DE-NUM2 ROUNDED = (NUM1 / NUM2) * 100
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: PERCENTUAL GRANDE DEMAIS PARA "
+                           "EXIBIR."
+                   NOT ON SIZE ERROR
+                       DISPLAY "NUM1 E " PCT-NUM1-DE-NUM2 "% DE NUM2"
+               END-COMPUTE
+           END-IF.
+
+           IF NUM1 = ZERO
+               DISPLAY "ERRO: NUM1 E ZERO, NAO HA PERCENTUAL."
+           ELSE
+               COMPUTE PCT-NUM2-DE-NUM1 ROUNDED = (NUM2 / NUM1) * 100
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: PERCENTUAL GRANDE DEMAIS PARA "
+                           "EXIBIR."
+                   NOT ON SIZE ERROR
+                       DISPLAY "NUM2 E " PCT-NUM2-DE-NUM1 "% DE NUM1"
+               END-COMPUTE
+           END-IF.
 
            DISPLAY "====== OPERADORES LOGICOS ======".
 
@@ -51,3 +119,45 @@
                DISPLAY "NUM1 NAO E ZERO".
 
            STOP RUN.
+
+       *> REPETE O ACCEPT ATE QUE O VALOR DIGITADO SEJA NUMERICO - SEM
+       *> ISSO, UMA LETRA DIGITADA AQUI OU ABENDAVA A ARITMETICA MAIS
+       *> ABAIXO OU PRODUZIA RESULTADO LIXO.
+       OBTER-NUM1.
+           DISPLAY "Digite o primeiro numero: "
+           ACCEPT NUM1.
+           IF NUM1 NOT NUMERIC
+               DISPLAY "ERRO: VALOR NAO NUMERICO. DIGITE NOVAMENTE."
+           ELSE
+               MOVE "Y" TO WS-NUM1-VALIDO
+           END-IF.
+       OBTER-NUM1-EXIT.
+           EXIT.
+
+       OBTER-NUM2.
+           DISPLAY "Digite o segundo numero: "
+           ACCEPT NUM2.
+           IF NUM2 NOT NUMERIC
+               DISPLAY "ERRO: VALOR NAO NUMERICO. DIGITE NOVAMENTE."
+           ELSE
+               MOVE "Y" TO WS-NUM2-VALIDO
+           END-IF.
+       OBTER-NUM2-EXIT.
+           EXIT.
+
+       *> PERGUNTA SE A DIVISAO DEVE TRUNCAR (T, PADRAO) OU ARREDONDAR
+       *> PARA O INTEIRO MAIS PROXIMO (R) - REPETE ATE UMA RESPOSTA
+       *> VALIDA, NO MESMO ESTILO DE OBTER-NUM1/OBTER-NUM2.
+       OBTER-MODO-ARREDONDAMENTO.
+           DISPLAY "Modo da divisao - (T)runcar ou (R)redondar [T]: "
+           ACCEPT WS-MODO-ARREDONDAMENTO.
+           IF WS-MODO-ARREDONDAMENTO = SPACE
+               MOVE "T" TO WS-MODO-ARREDONDAMENTO
+           END-IF.
+           IF MODO-TRUNCAR OR MODO-ARREDONDAR
+               MOVE "Y" TO WS-MODO-VALIDO
+           ELSE
+               DISPLAY "ERRO: DIGITE T OU R."
+           END-IF.
+       OBTER-MODO-ARREDONDAMENTO-EXIT.
+           EXIT.
