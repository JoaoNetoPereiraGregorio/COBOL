@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TIPOS-NUMERICOS-BATCH.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     VERSAO BATCH DE TIPOSNUMERICOS, LENDO UM
+001200*                       ARQUIVO DE VALORES NUMERICOS E GRAVANDO
+001300*                       O MESMO BLOCO DE LINHAS FORMATADAS, UM
+001400*                       BLOCO POR REGISTRO DE ENTRADA, NUM
+001500*                       ARQUIVO DE IMPRESSAO.
+001510*    2026-08-09 OPR     NUM-9, NUM-99 E NUM-999V99 PASSAM DE
+001520*                       DISPLAY PARA COMP-3 (PACKED-DECIMAL),
+001530*                       REDUZINDO ESPACO E CPU POR REGISTRO NO
+001540*                       VOLUME DE ARQUIVO NOTURNO.
+001600***************************************************************
+001700*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT TRANS-FILE ASSIGN TO "NUMIN"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-TRANS-FILE-STATUS.
+002400     SELECT PRINT-FILE ASSIGN TO "NUMPRT"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600     SELECT EXCEPTION-FILE ASSIGN TO "NUMEXCPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002750         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+002800*
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100*
+003200 FD  TRANS-FILE
+003300     RECORDING MODE IS F.
+003400 01  TRANS-RECORD.
+003500     05  TRANS-NUM-ENTRADA  PIC 9(05).
+003600     05  FILLER             PIC X(75).
+003700*
+003800 FD  PRINT-FILE
+003900     RECORDING MODE IS F.
+004000 01  PRINT-LINE             PIC X(80).
+004100*
+004200 FD  EXCEPTION-FILE.
+004300 01  EXCEPTION-RECORD.
+004400     05 EXC-VALOR-ENTRADA   PIC 9(05).
+004500     05 FILLER              PIC X(01) VALUE SPACE.
+004600     05 EXC-MOTIVO          PIC X(40).
+004700*
+004800 WORKING-STORAGE SECTION.
+004900*
+005000 77  WS-TRANS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+005100     88  TRANS-FILE-OK       VALUE "00".
+005150 77  WS-EXCEPTION-FILE-STATUS PIC X(02) VALUE ZEROS.
+005160     88  EXCEPTION-FILE-OK   VALUE "00".
+005200*
+005300 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+005400     88  FIM-DO-ARQUIVO      VALUE "Y".
+005500*
+005600 77  NUM-ENTRADA             PIC 9(05).
+005650*
+005660***************************************************************
+005670*    CAMPOS DE LOTE EM COMP-3 (PACKED-DECIMAL) - EM VOLUME DE
+005680*    ARQUIVO NOTURNO, O FORMATO DISPLAY DO PROGRAMA ORIGINAL
+005690*    GASTA MAIS ESPACO E CPU POR REGISTRO DO QUE O NECESSARIO
+005695***************************************************************
+005700 77  NUM-9                   PIC 9       COMP-3.
+005800 77  NUM-99                  PIC 99      COMP-3.
+005900 77  NUM-999V99              PIC 999V99  COMP-3.
+006000 77  NUM-EDITADO             PIC Z(3).99.
+006010*
+006020***************************************************************
+006030*    CAMPOS-ESPELHO EM DISPLAY, APENAS PARA MONTAGEM DA LINHA
+006040*    DE IMPRESSAO (STRING NAO ACEITA OPERANDO COMP-3)
+006050***************************************************************
+006060 77  WS-NUM-9-IMPR           PIC 9.
+006070 77  WS-NUM-99-IMPR          PIC 99.
+006080 77  WS-NUM-999V99-IMPR      PIC 999V99.
+006100 77  WS-ESTOUROU-NUM-9       PIC X(01) VALUE "N".
+006200     88  ESTOUROU-NUM-9      VALUE "Y".
+006300*
+006400 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+006500 77  WS-QTDE-ESTOUROS        PIC 9(07) COMP VALUE ZERO.
+006550*
+006560***************************************************************
+006570*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+006580***************************************************************
+006590 COPY "ERRHDL.cpy".
+006600*
+006700 PROCEDURE DIVISION.
+006800*
+006900***************************************************************
+007000*    0000-MAINLINE                                            *
+007100***************************************************************
+007200 0000-MAINLINE.
+007250     MOVE ZERO TO RETURN-CODE.
+007300     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+007400     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+007500         UNTIL FIM-DO-ARQUIVO.
+007600     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+007700     STOP RUN.
+007800*
+007900***************************************************************
+008000*    1000-INICIALIZAR                                         *
+008100***************************************************************
+008200 1000-INICIALIZAR.
+008300     OPEN INPUT TRANS-FILE.
+008400     OPEN OUTPUT PRINT-FILE.
+008600     IF NOT TRANS-FILE-OK
+008650         MOVE "NUMBAT  " TO ERR-PROGRAMA
+008660         SET ERR-TIPO-ARQUIVO TO TRUE
+008670         MOVE "ABERTURA DO ARQUIVO NUMIN" TO ERR-CONTEXTO
+008680         MOVE WS-TRANS-FILE-STATUS TO ERR-FILE-STATUS
+008690         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+008900         MOVE "Y" TO WS-EOF-SWITCH
+009000     ELSE
+009050         OPEN EXTEND EXCEPTION-FILE
+009100         PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT
+009200     END-IF.
+009300 1000-INICIALIZAR-EXIT.
+009400     EXIT.
+009500*
+009600***************************************************************
+009700*    1100-LER-PROXIMO                                         *
+009800***************************************************************
+009900 1100-LER-PROXIMO.
+010000     READ TRANS-FILE
+010100         AT END
+010200             MOVE "Y" TO WS-EOF-SWITCH
+010300     END-READ.
+010400 1100-LER-PROXIMO-EXIT.
+010500     EXIT.
+010600*
+010700***************************************************************
+010800*    2000-PROCESSAR-LOTE - MESMA LOGICA DE FORMATACAO DO       *
+010900*    PROGRAMA ORIGINAL, UM BLOCO DE LINHAS POR REGISTRO        *
+011000***************************************************************
+011100 2000-PROCESSAR-LOTE.
+011200     ADD 1 TO WS-QTDE-LIDOS.
+011300     MOVE TRANS-NUM-ENTRADA TO NUM-ENTRADA.
+011400*
+011500     IF NUM-ENTRADA > 9
+011600         MOVE "Y" TO WS-ESTOUROU-NUM-9
+011700         ADD 1 TO WS-QTDE-ESTOUROS
+011800         PERFORM 2100-REGISTRAR-ESTOURO
+011900     ELSE
+012000         MOVE "N" TO WS-ESTOUROU-NUM-9
+012100         MOVE NUM-ENTRADA TO NUM-9
+012200     END-IF.
+012300     MOVE NUM-ENTRADA TO NUM-99.
+012400     MOVE NUM-ENTRADA TO NUM-999V99.
+012500     MOVE NUM-ENTRADA TO NUM-EDITADO.
+012510     MOVE NUM-9       TO WS-NUM-9-IMPR.
+012520     MOVE NUM-99      TO WS-NUM-99-IMPR.
+012530     MOVE NUM-999V99  TO WS-NUM-999V99-IMPR.
+012600*
+012700     MOVE SPACES TO PRINT-LINE.
+012800     STRING "NUM-ENTRADA .........: " NUM-ENTRADA
+012900         DELIMITED BY SIZE INTO PRINT-LINE.
+013000     WRITE PRINT-LINE.
+013100*
+013200     IF ESTOUROU-NUM-9
+013300         MOVE "NUM-9 ...............: *** ESTOURO ***"
+013400             TO PRINT-LINE
+013500     ELSE
+013600         MOVE SPACES TO PRINT-LINE
+013700         STRING "NUM-9 ...............: " WS-NUM-9-IMPR
+013800             DELIMITED BY SIZE INTO PRINT-LINE
+013900     END-IF.
+014000     WRITE PRINT-LINE.
+014100*
+014200     MOVE SPACES TO PRINT-LINE.
+014300     STRING "NUM-99 ..............: " WS-NUM-99-IMPR
+014400         DELIMITED BY SIZE INTO PRINT-LINE.
+014500     WRITE PRINT-LINE.
+014600*
+014700     MOVE SPACES TO PRINT-LINE.
+014800     STRING "NUM-999V99 ..........: " WS-NUM-999V99-IMPR
+014900         DELIMITED BY SIZE INTO PRINT-LINE.
+015000     WRITE PRINT-LINE.
+015100*
+015200     MOVE SPACES TO PRINT-LINE.
+015300     STRING "NUM-EDITADO .........: " NUM-EDITADO
+015400         DELIMITED BY SIZE INTO PRINT-LINE.
+015500     WRITE PRINT-LINE.
+015600*
+015700     MOVE SPACES TO PRINT-LINE.
+015800     WRITE PRINT-LINE.
+015900*
+016000     PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT.
+016100 2000-PROCESSAR-LOTE-EXIT.
+016200     EXIT.
+016300*
+016400***************************************************************
+016500*    2100-REGISTRAR-ESTOURO                                    *
+016600***************************************************************
+016700 2100-REGISTRAR-ESTOURO.
+016800     MOVE NUM-ENTRADA TO EXC-VALOR-ENTRADA.
+016900     MOVE "VALOR NAO CABE EM NUM-9 (PIC 9) - TRUNCAMENTO"
+017000         TO EXC-MOTIVO.
+017050     IF EXCEPTION-FILE-OK
+017100         WRITE EXCEPTION-RECORD
+017150     END-IF.
+017200 2100-REGISTRAR-ESTOURO-EXIT.
+017300     EXIT.
+017400*
+017500***************************************************************
+017600*    9000-FINALIZAR                                           *
+017700***************************************************************
+017800 9000-FINALIZAR.
+017850     IF TRANS-FILE-OK
+017860         CLOSE TRANS-FILE
+017870     END-IF.
+017880     CLOSE PRINT-FILE.
+017890     IF EXCEPTION-FILE-OK
+017895         CLOSE EXCEPTION-FILE
+017897     END-IF.
+018000     DISPLAY "====== TOTAIS DO LOTE ======".
+018100     DISPLAY "REGISTROS LIDOS ....: " WS-QTDE-LIDOS.
+018200     DISPLAY "ESTOUROS EM NUM-9 ..: " WS-QTDE-ESTOUROS.
+018300 9000-FINALIZAR-EXIT.
+018400     EXIT.
