@@ -8,24 +8,53 @@
        77 NUM-INT-COM-SINAL   PIC S9(5).             *> Inteiro com sinal Saida: +12345
        77 NUM-DECIMAL         PIC 9(3)V9(2).         *> Número com casas decimais Saida: 345.00
        77 NUM-DEC-COM-SINAL   PIC S9(3)V9(2).        *> Decimal com sinal Saida: +345.00
+
+       *> Codigo da moeda do valor acima (ISO 4217), para que um
+       *> NUM-DECIMAL/NUM-DEC-COM-SINAL deixe de assumir implicitamente
+       *> Real - default "BRL" se o operador so apertar ENTER.
+       77 WS-MOEDA            PIC X(3) VALUE "BRL".  *> Saida: BRL, USD...
        77 NUM-COM-EDIT        PIC ZZ,ZZ9.99.         *> Número com máscara de exibição Saida: 12,345.00
+       77 NUM-COM-EDIT-MOEDA   PIC ZZ,ZZ9.99.         *> Mascara monetaria, exibida com o prefixo
+                                                       *>"R$ " - Saida: R$ 12,345.00
+
+       *> Caminho alternativo de entrada com sinal - permite testar
+       *> lancamentos de ajuste negativos, que a entrada sem sinal
+       *> (NUM-ENTRADA, PIC 9(5)) nao consegue representar sozinha.
+       77 WS-ENTRADA-NEGATIVA  PIC X VALUE 'N'.
+          88 ENTRADA-NEGATIVA  VALUE 'S'.
+       77 NUM-ENTRADA-SINAL    PIC S9(5).             *> Saida: -12345
 
        PROCEDURE DIVISION.
            DISPLAY "Digite um numero (ate 5 digitos e 2 casas decimais:" *> Entrada 12345.67
-NUM-INT 
            ACCEPT NUM-ENTRADA
 
+           DISPLAY "O valor e negativo (S/N)? "
+           ACCEPT WS-ENTRADA-NEGATIVA
+
+           DISPLAY "Codigo da moeda (ENTER para BRL): "
+           ACCEPT WS-MOEDA
+           IF WS-MOEDA = SPACES
+               MOVE "BRL" TO WS-MOEDA
+           END-IF
+
+           MOVE NUM-ENTRADA TO NUM-ENTRADA-SINAL
+           IF ENTRADA-NEGATIVA
+               COMPUTE NUM-ENTRADA-SINAL = NUM-ENTRADA-SINAL * -1
+           END-IF
+
            *> Atribuições manuais
            MOVE NUM-ENTRADA TO NUM-INT
-           MOVE NUM-ENTRADA TO NUM-INT-COM-SINAL
+           MOVE NUM-ENTRADA-SINAL TO NUM-INT-COM-SINAL
            MOVE NUM-ENTRADA TO NUM-DECIMAL
-           MOVE NUM-ENTRADA TO NUM-DEC-COM-SINAL
+           MOVE NUM-ENTRADA-SINAL TO NUM-DEC-COM-SINAL
            MOVE NUM-ENTRADA TO NUM-COM-EDIT
+           MOVE NUM-ENTRADA TO NUM-COM-EDIT-MOEDA
 
            DISPLAY "NUM-INT           : " NUM-INT
            DISPLAY "NUM-INT-COM-SINAL : " NUM-INT-COM-SINAL
-           DISPLAY "NUM-DECIMAL       : " NUM-DECIMAL
-           DISPLAY "NUM-DEC-COM-SINAL : " NUM-DEC-COM-SINAL
+           DISPLAY "NUM-DECIMAL       : " NUM-DECIMAL " " WS-MOEDA
+           DISPLAY "NUM-DEC-COM-SINAL : " NUM-DEC-COM-SINAL " " WS-MOEDA
            DISPLAY "NUM-COM-EDIT      : " NUM-COM-EDIT
+           DISPLAY "NUM-COM-EDIT-MOEDA: R$ " NUM-COM-EDIT-MOEDA
 
            STOP RUN.
