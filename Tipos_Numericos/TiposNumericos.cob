@@ -1,10 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TiposNumericos.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "NUMEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EXC-VALOR-ENTRADA   PIC 9(5).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 EXC-MOTIVO          PIC X(40).
+
        WORKING-STORAGE SECTION.
-       77 NUM-ENTRADA         PIC 9(5).              *> Entrada do 
+       77 NUM-ENTRADA         PIC 9(5).              *> Entrada do
                                                        *>usuário: 54321
+       77 WS-ESTOUROU-NUM-9   PIC X(1) VALUE "N".
+          88 ESTOUROU-NUM-9   VALUE "Y".
+       77 WS-ENTRADA-VALIDA   PIC X(1) VALUE "N".
+          88 ENTRADA-VALIDA   VALUE "Y".
+       77 WS-EXCEPTION-FILE-STATUS PIC X(2) VALUE ZEROS.
+          88 EXCEPTION-FILE-OK VALUE "00".
        *> Tipos numéricos sem sinal
        77 NUM-9               PIC 9. *> Saida: 1
        77 NUM-99              PIC 99. *> Saida: 21
@@ -23,15 +43,26 @@
        77 NUM-DECIMAL-VALOR   PIC 9(3)V9(2) VALUE 456.78. *> Saida:  456.78
 
        PROCEDURE DIVISION.
-           DISPLAY "Digite um número inteiro (até 5 dígitos):"
-           ACCEPT NUM-ENTRADA
+           PERFORM OBTER-NUM-ENTRADA THRU OBTER-NUM-ENTRADA-EXIT
+               UNTIL ENTRADA-VALIDA
 
-           MOVE NUM-ENTRADA TO NUM-9
+           IF NUM-ENTRADA > 9
+               MOVE "Y" TO WS-ESTOUROU-NUM-9
+               PERFORM REGISTRAR-ESTOURO
+           ELSE
+               MOVE "N" TO WS-ESTOUROU-NUM-9
+               MOVE NUM-ENTRADA TO NUM-9
+           END-IF
            MOVE NUM-ENTRADA TO NUM-99
            MOVE NUM-ENTRADA TO NUM-999V99
            MOVE NUM-ENTRADA TO NUM-EDITADO
 
-           DISPLAY "NUM-9 ...............: " NUM-9
+           IF ESTOUROU-NUM-9
+               DISPLAY "NUM-9 ...............: *** ESTOURO - VER "
+      -            "NUMEXCPT ***"
+           ELSE
+               DISPLAY "NUM-9 ...............: " NUM-9
+           END-IF
            DISPLAY "NUM-99 ..............: " NUM-99
            DISPLAY "NUM-999V99 ..........: " NUM-999V99
            DISPLAY "NUM-EDITADO .........: " NUM-EDITADO
@@ -42,3 +73,32 @@
            DISPLAY "NUM-DECIMAL-VALOR ...: " NUM-DECIMAL-VALOR
 
            STOP RUN.
+
+       *> REPETE O ACCEPT ATE QUE O VALOR DIGITADO SEJA NUMERICO -
+       *> SEM ISSO, UMA LETRA DIGITADA AQUI PASSAVA DIRETO PARA OS
+       *> MOVES/COMPUTES ABAIXO E PRODUZIA RESULTADO LIXO.
+       OBTER-NUM-ENTRADA.
+           DISPLAY "Digite um número inteiro (até 5 dígitos):"
+           ACCEPT NUM-ENTRADA.
+           IF NUM-ENTRADA NOT NUMERIC
+               DISPLAY "ERRO: VALOR NAO NUMERICO. DIGITE NOVAMENTE."
+           ELSE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           END-IF.
+       OBTER-NUM-ENTRADA-EXIT.
+           EXIT.
+
+       REGISTRAR-ESTOURO.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF EXCEPTION-FILE-OK
+               MOVE NUM-ENTRADA TO EXC-VALOR-ENTRADA
+               MOVE "VALOR NAO CABE EM NUM-9 (PIC 9) - TRUNCAMENTO"
+                   TO EXC-MOTIVO
+               WRITE EXCEPTION-RECORD
+               CLOSE EXCEPTION-FILE
+               DISPLAY "AVISO: NUM-ENTRADA MAIOR QUE 9 - REGISTRO "
+      -            "GRAVADO EM NUMEXCPT."
+           ELSE
+               DISPLAY "AVISO: NUM-ENTRADA MAIOR QUE 9, MAS NUMEXCPT "
+      -            "INDISPONIVEL (STATUS " WS-EXCEPTION-FILE-STATUS ")."
+           END-IF.
