@@ -1,24 +1,225 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Exemplo-Evaluate.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT OPTION-FILE ASSIGN TO "OPCTLFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPTION-FILE-STATUS.
+           SELECT AUTH-FILE ASSIGN TO "AUTHUSR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTH-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPTION-FILE.
+       01  OPTION-RECORD.
+           05 OPTION-REC-NUM      PIC 9.
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 OPTION-REC-DESC     PIC X(40).
+
+       FD  AUTH-FILE.
+       01  AUTH-RECORD.
+           05 AUTH-REC-OPERATOR   PIC X(8).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-DATE          PIC 9(8).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUDIT-TIME          PIC 9(8).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUDIT-OPERATOR      PIC X(8).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUDIT-OPCODE        PIC 9.
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 AUDIT-DESC          PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 OPCODE PIC 9 VALUE ZEROS.
-       
+       77 ERROR-COUNT PIC 9 VALUE ZERO.
+       77 OPERATOR-ID PIC X(8) VALUE SPACES.
+       77 WS-HOJE PIC 9(8) VALUE ZEROS.
+       77 WS-AGORA PIC 9(8) VALUE ZEROS.
+       77 WS-OPTION-FILE-EOF PIC X(1) VALUE "N".
+           88 FIM-OPTION-FILE VALUE "Y".
+       77 WS-QTDE-OPCOES PIC 9 VALUE ZERO.
+       77 WS-ACHOU PIC X(1) VALUE "N".
+           88 OPCAO-ENCONTRADA VALUE "Y".
+       77 WS-AUTH-FILE-EOF PIC X(1) VALUE "N".
+           88 FIM-AUTH-FILE VALUE "Y".
+       77 WS-QTDE-AUTORIZADOS PIC 9(2) VALUE ZERO.
+       77 WS-AUTORIZADO PIC X(1) VALUE "N".
+           88 OPERADOR-AUTORIZADO VALUE "Y".
+       77 WS-AUDIT-FILE-STATUS PIC X(2) VALUE ZEROS.
+           88 AUDIT-FILE-OK VALUE "00".
+       77 WS-OPTION-FILE-STATUS PIC X(2) VALUE ZEROS.
+           88 OPTION-FILE-OK VALUE "00".
+       77 WS-AUTH-FILE-STATUS PIC X(2) VALUE ZEROS.
+           88 AUTH-FILE-OK VALUE "00".
+
+       01  TABELA-OPCOES.
+           05 OPCAO-ENTRY OCCURS 9 TIMES
+               DEPENDING ON WS-QTDE-OPCOES
+               INDEXED BY OP-IDX.
+               10 OPCAO-NUM           PIC 9.
+               10 OPCAO-DESC          PIC X(40).
+
+       01  TABELA-AUTORIZADOS.
+           05 AUTORIZADO-ENTRY OCCURS 20 TIMES
+               DEPENDING ON WS-QTDE-AUTORIZADOS
+               INDEXED BY AU-IDX.
+               10 AUTORIZADO-OPERATOR PIC X(8).
+
        PROCEDURE DIVISION.
-           DISPLAY "Digite sua opcao 1 , 2 ou 3 ".
-           ACCEPT OPCODE.
-
-           EVALUATE OPCODE
-               WHEN 1
-                   DISPLAY "Opcao 1 selecionada."
-               WHEN 2
-                   DISPLAY "Opcao 2 selecionada."
-               WHEN 3
-                   DISPLAY "Opcao selecionada."
-               WHEN OTHER
-                   DISPLAY "Opção inválida."
-           END-EVALUATE.
-       
+           ACCEPT OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           PERFORM CARREGAR-AUTORIZADOS.
+           PERFORM VERIFICAR-AUTORIZACAO.
+           OPEN EXTEND AUDIT-FILE.
+
+           IF NOT OPERADOR-AUTORIZADO
+               DISPLAY "ACESSO NEGADO: OPERADOR " OPERATOR-ID
+                   " NAO ESTA NA LISTA DE AUTORIZADOS."
+               MOVE OPERATOR-ID TO AUDIT-OPERATOR
+               MOVE WS-HOJE     TO AUDIT-DATE
+               ACCEPT WS-AGORA FROM TIME
+               MOVE WS-AGORA    TO AUDIT-TIME
+               MOVE ZERO        TO AUDIT-OPCODE
+               MOVE "Acesso negado - operador nao autorizado."
+                   TO AUDIT-DESC
+               IF AUDIT-FILE-OK
+                   WRITE AUDIT-RECORD
+                   CLOSE AUDIT-FILE
+               END-IF
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM CARREGAR-OPCOES
+
+               DISPLAY "====== MENU DE OPCOES ======"
+               PERFORM VARYING OP-IDX FROM 1 BY 1
+                   UNTIL OP-IDX > WS-QTDE-OPCOES
+                   DISPLAY OPCAO-NUM(OP-IDX) " - " OPCAO-DESC(OP-IDX)
+               END-PERFORM
+               DISPLAY "Digite sua opcao: "
+               ACCEPT OPCODE
+
+               PERFORM UNTIL OPCAO-ENCONTRADA OR ERROR-COUNT >= 3
+
+                   PERFORM LOCALIZAR-OPCAO
+                   IF OPCAO-ENCONTRADA
+                       DISPLAY OPCAO-DESC(OP-IDX)
+                       PERFORM REGISTRAR-AUDITORIA
+                   ELSE
+                       ADD 1 TO ERROR-COUNT
+                       DISPLAY "Opção inválida."
+                       PERFORM REGISTRAR-AUDITORIA
+                       IF ERROR-COUNT < 3
+                           DISPLAY "Digite sua opcao: "
+                           ACCEPT OPCODE
+                       END-IF
+                   END-IF
+
+               END-PERFORM
+
+               IF AUDIT-FILE-OK
+                   CLOSE AUDIT-FILE
+               END-IF
+
+               IF ERROR-COUNT >= 3
+                   DISPLAY "OPCODE-LOCKOUT: 3 opcoes invalidas consecutivas "
+      -                "- encerrando o programa."
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
            STOP RUN.
-       
\ No newline at end of file
+
+       CARREGAR-OPCOES.
+           MOVE ZERO TO WS-QTDE-OPCOES.
+           OPEN INPUT OPTION-FILE.
+           IF OPTION-FILE-OK
+               PERFORM LER-OPCAO
+               PERFORM UNTIL FIM-OPTION-FILE
+                   ADD 1 TO WS-QTDE-OPCOES
+                   MOVE OPTION-REC-NUM  TO OPCAO-NUM(WS-QTDE-OPCOES)
+                   MOVE OPTION-REC-DESC TO OPCAO-DESC(WS-QTDE-OPCOES)
+                   PERFORM LER-OPCAO
+               END-PERFORM
+               CLOSE OPTION-FILE
+           ELSE
+               DISPLAY "AVISO: ARQUIVO OPCTLFIL NAO DISPONIVEL "
+                   "(STATUS " WS-OPTION-FILE-STATUS ") - SEM OPCOES."
+           END-IF.
+
+       LER-OPCAO.
+           READ OPTION-FILE
+               AT END MOVE "Y" TO WS-OPTION-FILE-EOF
+           END-READ.
+
+       CARREGAR-AUTORIZADOS.
+           MOVE ZERO TO WS-QTDE-AUTORIZADOS.
+           OPEN INPUT AUTH-FILE.
+           IF AUTH-FILE-OK
+               PERFORM LER-AUTORIZADO
+               PERFORM UNTIL FIM-AUTH-FILE
+                   ADD 1 TO WS-QTDE-AUTORIZADOS
+                   MOVE AUTH-REC-OPERATOR
+                       TO AUTORIZADO-OPERATOR(WS-QTDE-AUTORIZADOS)
+                   PERFORM LER-AUTORIZADO
+               END-PERFORM
+               CLOSE AUTH-FILE
+           ELSE
+               DISPLAY "AVISO: ARQUIVO AUTHUSR NAO DISPONIVEL "
+                   "(STATUS " WS-AUTH-FILE-STATUS ") - SEM AUTORIZADOS."
+           END-IF.
+
+       LER-AUTORIZADO.
+           READ AUTH-FILE
+               AT END MOVE "Y" TO WS-AUTH-FILE-EOF
+           END-READ.
+
+       VERIFICAR-AUTORIZACAO.
+           MOVE "N" TO WS-AUTORIZADO.
+           IF WS-QTDE-AUTORIZADOS > ZERO
+               SET AU-IDX TO 1
+               SEARCH AUTORIZADO-ENTRY
+                   AT END
+                       MOVE "N" TO WS-AUTORIZADO
+                   WHEN AUTORIZADO-OPERATOR(AU-IDX) = OPERATOR-ID
+                       MOVE "Y" TO WS-AUTORIZADO
+               END-SEARCH
+           ELSE
+      *        AUTHUSR NAO DISPONIVEL/VAZIO: LISTA DE AUTORIZADOS NAO
+      *        CONFIGURADA. DEGRADA COMO O OPCTLFIL (SEM ARQUIVO, SEM
+      *        RESTRICAO) EM VEZ DE TRANCAR O PROGRAMA PARA TODOS.
+               MOVE "Y" TO WS-AUTORIZADO
+           END-IF.
+
+       LOCALIZAR-OPCAO.
+           MOVE "N" TO WS-ACHOU.
+           SET OP-IDX TO 1.
+           SEARCH OPCAO-ENTRY
+               AT END
+                   MOVE "N" TO WS-ACHOU
+               WHEN OPCAO-NUM(OP-IDX) = OPCODE
+                   MOVE "Y" TO WS-ACHOU
+           END-SEARCH.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-AGORA FROM TIME.
+           MOVE WS-HOJE       TO AUDIT-DATE.
+           MOVE WS-AGORA      TO AUDIT-TIME.
+           MOVE OPERATOR-ID   TO AUDIT-OPERATOR.
+           MOVE OPCODE        TO AUDIT-OPCODE.
+           IF OPCAO-ENCONTRADA
+               MOVE OPCAO-DESC(OP-IDX) TO AUDIT-DESC
+           ELSE
+               MOVE "Opcao invalida."  TO AUDIT-DESC
+           END-IF.
+           IF AUDIT-FILE-OK
+               WRITE AUDIT-RECORD
+           END-IF.
