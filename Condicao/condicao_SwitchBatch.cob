@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXEMPLO-EVALUATE-BATCH.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     VERSAO BATCH DO MENU DE OPCOES, LENDO
+001200*                       OS CODIGOS DE UM ARQUIVO DE TRANSACOES
+001300*                       EM VEZ DE UM UNICO ACCEPT INTERATIVO.
+001320*    2026-08-09 OPR     OPCODE FORA DE FAIXA (WHEN OTHER) AGORA E
+001340*                       GRAVADO NO ARQUIVO COMUM REJFILE (VER
+001360*                       COPYBOOKS/REJREC.CPY) ALEM DE CONTADO,
+001380*                       PARA MANTER UM RASTRO DO REGISTRO RUIM.
+001390*    2026-08-09 OPR     DATA/HORA DE EXECUCAO PASSA A VIR DO NOVO
+001392*                       COPYBOOKS/RUNDATE.CPY COMPARTILHADO.
+001400***************************************************************
+001500*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT OPCODE-FILE ASSIGN TO "OPCODEIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-OPCODE-FILE-STATUS.
+002550     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+002560         ORGANIZATION IS LINE SEQUENTIAL
+002570         FILE STATUS IS WS-REJECT-FILE-STATUS.
+002600*
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*
+003000 FD  OPCODE-FILE
+003100     RECORDING MODE IS F.
+003200 01  OPCODE-RECORD.
+003300     05  TRANS-OPCODE        PIC 9.
+003400     05  FILLER              PIC X(79).
+003450*
+003460 FD  REJECT-FILE
+003470     RECORDING MODE IS F.
+003480 COPY "REJREC.cpy".
+003500*
+003600 WORKING-STORAGE SECTION.
+003700*
+003800***************************************************************
+003900*    CHAVES DE CONTROLE DO ARQUIVO
+004000***************************************************************
+004100 77  WS-OPCODE-FILE-STATUS   PIC X(02) VALUE ZEROS.
+004200     88  OPCODE-FILE-OK      VALUE "00".
+004300     88  OPCODE-FILE-EOF     VALUE "10".
+004350 77  WS-REJECT-FILE-STATUS   PIC X(02) VALUE ZEROS.
+004360     88  REJECT-FILE-OK      VALUE "00".
+004400*
+004500 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+004600     88  FIM-DO-ARQUIVO      VALUE "Y".
+004700*
+004800***************************************************************
+004900*    CONTADORES DE CONTROLE (TOTAIS DO LOTE)
+005000***************************************************************
+005100 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+005200 77  WS-QTDE-OPCAO-1         PIC 9(07) COMP VALUE ZERO.
+005300 77  WS-QTDE-OPCAO-2         PIC 9(07) COMP VALUE ZERO.
+005400 77  WS-QTDE-OPCAO-3         PIC 9(07) COMP VALUE ZERO.
+005500 77  WS-QTDE-INVALIDOS       PIC 9(07) COMP VALUE ZERO.
+005510*
+005511***************************************************************
+005512*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+005513***************************************************************
+005514 COPY "RUNDATE.cpy".
+005550*
+005560***************************************************************
+005570*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+005580***************************************************************
+005590 COPY "ERRHDL.cpy".
+005600*
+005700 PROCEDURE DIVISION.
+005800*
+005900***************************************************************
+006000*    0000-MAINLINE                                            *
+006100***************************************************************
+006200 0000-MAINLINE.
+006250     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+006260     ACCEPT RUN-HORA FROM TIME.
+006300     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+006400     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+006500         UNTIL FIM-DO-ARQUIVO.
+006600     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+006700     STOP RUN.
+006800*
+006900***************************************************************
+007000*    1000-INICIALIZAR - ABRE O ARQUIVO E LE O PRIMEIRO REGISTRO*
+007100***************************************************************
+007200 1000-INICIALIZAR.
+007300     OPEN INPUT OPCODE-FILE.
+007400     IF NOT OPCODE-FILE-OK
+007450         MOVE "EVALBAT " TO ERR-PROGRAMA
+007480         SET ERR-TIPO-ARQUIVO TO TRUE
+007520         MOVE "ABERTURA DO ARQUIVO OPCODEIN" TO ERR-CONTEXTO
+007560         MOVE WS-OPCODE-FILE-STATUS TO ERR-FILE-STATUS
+007600         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+007700         MOVE "Y" TO WS-EOF-SWITCH
+007800     ELSE
+007850         OPEN EXTEND REJECT-FILE
+007900         PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT
+008000     END-IF.
+008100 1000-INICIALIZAR-EXIT.
+008200     EXIT.
+008300*
+008400***************************************************************
+008500*    1100-LER-PROXIMO - LE O PROXIMO REGISTRO DO LOTE          *
+008600***************************************************************
+008700 1100-LER-PROXIMO.
+008800     READ OPCODE-FILE
+008900         AT END
+009000             MOVE "Y" TO WS-EOF-SWITCH
+009100     END-READ.
+009200 1100-LER-PROXIMO-EXIT.
+009300     EXIT.
+009400*
+009500***************************************************************
+009600*    2000-PROCESSAR-LOTE - MESMA LOGICA EVALUATE DO MENU       *
+009700*    ORIGINAL, UMA VEZ POR REGISTRO DE TRANSACAO               *
+009800***************************************************************
+009900 2000-PROCESSAR-LOTE.
+010000     ADD 1 TO WS-QTDE-LIDOS.
+010100     EVALUATE TRANS-OPCODE
+010200         WHEN 1
+010300             ADD 1 TO WS-QTDE-OPCAO-1
+010400             DISPLAY "Opcao 1 selecionada."
+010500         WHEN 2
+010600             ADD 1 TO WS-QTDE-OPCAO-2
+010700             DISPLAY "Opcao 2 selecionada."
+010800         WHEN 3
+010900             ADD 1 TO WS-QTDE-OPCAO-3
+011000             DISPLAY "Opcao selecionada."
+011100         WHEN OTHER
+011200             ADD 1 TO WS-QTDE-INVALIDOS
+011250             PERFORM 2050-REJEITAR-OPCODE
+011260                 THRU 2050-REJEITAR-OPCODE-EXIT
+011300             DISPLAY "Opcao invalida."
+011400     END-EVALUATE.
+011500     PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT.
+011600 2000-PROCESSAR-LOTE-EXIT.
+011700     EXIT.
+011750*
+011760***************************************************************
+011770*    2050-REJEITAR-OPCODE - GRAVA O OPCODE FORA DE FAIXA NO     *
+011780*    ARQUIVO COMUM DE REJEICAO E SEGUE O LOTE                   *
+011790***************************************************************
+011800 2050-REJEITAR-OPCODE.
+011810     MOVE "EVALBAT " TO REJ-PROGRAMA.
+011820     MOVE RUN-DATA TO REJ-DATA.
+011830     MOVE TRANS-OPCODE TO REJ-CHAVE.
+011840     MOVE "OPCODE FORA DE FAIXA" TO REJ-MOTIVO.
+011845     IF REJECT-FILE-OK
+011850         WRITE REJ-RECORD
+011855     END-IF.
+011860 2050-REJEITAR-OPCODE-EXIT.
+011870     EXIT.
+011880*
+011900***************************************************************
+012000*    9000-FINALIZAR - FECHA O ARQUIVO E IMPRIME OS TOTAIS      *
+012100***************************************************************
+012200 9000-FINALIZAR.
+012250     IF OPCODE-FILE-OK
+012260         CLOSE OPCODE-FILE
+012270     END-IF.
+012280     IF REJECT-FILE-OK
+012290         CLOSE REJECT-FILE
+012300     END-IF.
+012400     DISPLAY "====== TOTAIS DO LOTE ======".
+012500     DISPLAY "REGISTROS LIDOS ....: " WS-QTDE-LIDOS.
+012600     DISPLAY "OPCAO 1 ............: " WS-QTDE-OPCAO-1.
+012700     DISPLAY "OPCAO 2 ............: " WS-QTDE-OPCAO-2.
+012800     DISPLAY "OPCAO 3 ............: " WS-QTDE-OPCAO-3.
+012900     DISPLAY "INVALIDOS ..........: " WS-QTDE-INVALIDOS.
+013000 9000-FINALIZAR-EXIT.
+013100     EXIT.
