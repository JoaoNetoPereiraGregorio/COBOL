@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    CHKPTTAB.CPY
+      *
+      *    TABELA EM MEMORIA USADA PELOS PROGRAMAS DE LOTE QUE GRAVAM
+      *    CHECKPOINT NO ARQUIVO COMPARTILHADO CHKPTFILE (VER
+      *    COPYBOOKS/CHKPT.CPY). COMO VARIOS PROGRAMAS GRAVAM NO MESMO
+      *    ARQUIVO, CADA UM DISCRIMINADO POR CHKPT-PROGRAMA, GRAVAR O
+      *    PROPRIO CHECKPOINT COM "OPEN OUTPUT" SIMPLES APAGARIA O
+      *    REGISTRO DOS OUTROS PROGRAMAS. ESTA TABELA GUARDA OS
+      *    REGISTROS DE CHECKPOINT DE OUTROS PROGRAMAS LIDOS DO ARQUIVO
+      *    NO INICIO DO LOTE (VER 1050-LER-CHECKPOINT), PARA QUE
+      *    2060-GRAVAR-CHECKPOINT OS REGRAVE JUNTO COM O PROPRIO
+      *    REGISTRO ATUALIZADO, EM VEZ DE PERDE-LOS.
+      *****************************************************************
+       77  WS-CKPT-QTDE-SALVOS      PIC 9(02) COMP VALUE ZERO.
+       01  TABELA-CHECKPOINTS.
+           05  CKPT-SALVO OCCURS 10 TIMES
+               DEPENDING ON WS-CKPT-QTDE-SALVOS
+               INDEXED BY CK-IDX.
+               10  CKPT-SALVO-PROGRAMA     PIC X(08).
+               10  CKPT-SALVO-CHAVE        PIC X(20).
+               10  CKPT-SALVO-DATA         PIC 9(08).
