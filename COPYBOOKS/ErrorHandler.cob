@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ERROR-HANDLER.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     SUBROTINA COMPARTILHADA DE TRATAMENTO DE
+001200*                       ERRO - GRAVA UM REGISTRO PADRONIZADO NO
+001300*                       ARQUIVO DE ERROS PARA QUALQUER ESTOURO
+001400*                       ARITMETICO (ON SIZE ERROR) OU FALHA DE
+001500*                       E/S (FILE STATUS DIFERENTE DE "00")
+001600*                       REPORTADO POR QUALQUER PROGRAMA DE LOTE,
+001700*                       EM VEZ DE CADA UM MONTAR SUA PROPRIA
+001800*                       MENSAGEM E REGRA DE RETURN-CODE.
+001900***************************************************************
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+002450         ORGANIZATION IS LINE SEQUENTIAL
+002480         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+002600*
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*
+003000 FD  ERROR-LOG-FILE.
+003100 01  ERROR-LOG-RECORD.
+003200     05  LOG-DATA            PIC 9(08).
+003300     05  FILLER              PIC X(01) VALUE SPACE.
+003400     05  LOG-HORA            PIC 9(08).
+003500     05  FILLER              PIC X(01) VALUE SPACE.
+003600     05  LOG-PROGRAMA        PIC X(08).
+003700     05  FILLER              PIC X(01) VALUE SPACE.
+003800     05  LOG-TIPO-ERRO       PIC X(01).
+003900     05  FILLER              PIC X(01) VALUE SPACE.
+004000     05  LOG-FILE-STATUS     PIC X(02).
+004100     05  FILLER              PIC X(01) VALUE SPACE.
+004200     05  LOG-CONTEXTO        PIC X(30).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*
+004600 77  WS-HOJE                 PIC 9(08) VALUE ZEROS.
+004700 77  WS-AGORA                PIC 9(08) VALUE ZEROS.
+004750 77  WS-ERRLOG-FILE-STATUS   PIC X(02) VALUE ZEROS.
+004780     88  ERRLOG-FILE-OK      VALUE "00".
+004800*
+004900 LINKAGE SECTION.
+005000*
+005100 COPY "ERRHDL.cpy".
+005200*
+005300 PROCEDURE DIVISION USING ERR-PARAMETROS.
+005400*
+005500***************************************************************
+005600*    0000-MAINLINE - GRAVA O REGISTRO DE ERRO E DEVOLVE O       *
+005700*    RETURN-CODE SUGERIDO PARA O TIPO DE ERRO RECEBIDO          *
+005800***************************************************************
+005900 0000-MAINLINE.
+006000     ACCEPT WS-HOJE  FROM DATE YYYYMMDD.
+006100     ACCEPT WS-AGORA FROM TIME.
+006150     IF NOT ERR-TIPO-ARQUIVO AND NOT ERR-TIPO-SIZE
+006160         GOBACK
+006170     END-IF.
+006180     MOVE WS-HOJE        TO LOG-DATA.
+006190     MOVE WS-AGORA       TO LOG-HORA.
+006200     MOVE ERR-PROGRAMA   TO LOG-PROGRAMA.
+006210     MOVE ERR-TIPO-ERRO  TO LOG-TIPO-ERRO.
+006220     MOVE ERR-FILE-STATUS TO LOG-FILE-STATUS.
+006230     MOVE ERR-CONTEXTO   TO LOG-CONTEXTO.
+006240     OPEN EXTEND ERROR-LOG-FILE.
+006250     IF ERRLOG-FILE-OK
+006260         WRITE ERROR-LOG-RECORD
+006270         CLOSE ERROR-LOG-FILE
+006280     ELSE
+006290         DISPLAY "ERROR-HANDLER: NAO FOI POSSIVEL ABRIR O ERRLOG "
+006300             "(STATUS " WS-ERRLOG-FILE-STATUS ") - REGISTRO: "
+006310             LOG-DATA " " LOG-HORA " " LOG-PROGRAMA " "
+006320             LOG-TIPO-ERRO " " LOG-FILE-STATUS " " LOG-CONTEXTO
+006330     END-IF.
+007500     EVALUATE TRUE
+007600         WHEN ERR-TIPO-SIZE
+007700             DISPLAY "ERRO-SIZE: " ERR-PROGRAMA " - " ERR-CONTEXTO
+007800             MOVE 12 TO ERR-RC-SAIDA
+007900         WHEN ERR-TIPO-ARQUIVO
+008000             DISPLAY "ERRO-ARQUIVO: " ERR-PROGRAMA " - "
+008100                 ERR-CONTEXTO " - STATUS " ERR-FILE-STATUS
+008200             MOVE 16 TO ERR-RC-SAIDA
+008300     END-EVALUATE.
+008400     MOVE ERR-RC-SAIDA TO RETURN-CODE.
+008500     GOBACK.
