@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    ERRHDL.CPY
+      *
+      *    LAYOUT DOS PARAMETROS DA ROTINA COMUM DE TRATAMENTO DE ERRO
+      *    (PROGRAMA ERROR-HANDLER, EM COPYBOOKS/ERRORHANDLER.COB).
+      *
+      *    QUALQUER PROGRAMA DE LOTE QUE PRECISE REGISTRAR UM ERRO DE
+      *    ESTOURO ARITMETICO (ON SIZE ERROR) OU DE E/S (FILE STATUS
+      *    DIFERENTE DE "00") FAZ
+      *        COPY "ERRHDL.cpy".
+      *    PREENCHE ERR-PROGRAMA, ERR-TIPO-ERRO, ERR-CONTEXTO E (PARA
+      *    ERRO DE ARQUIVO) ERR-FILE-STATUS, E CHAMA
+      *        CALL "ERROR-HANDLER" USING ERR-PARAMETROS.
+      *    A ROTINA GRAVA UM REGISTRO PADRONIZADO NO ARQUIVO DE ERROS
+      *    (ERRLOG) E DEVOLVE O RETURN-CODE SUGERIDO EM ERR-RC-SAIDA -
+      *    O PROGRAMA CHAMADOR DECIDE SE CONTINUA OU ENCERRA O RUN, MAS
+      *    A MENSAGEM E O REGISTRO DE ERRO FICAM IGUAIS EM QUALQUER
+      *    PROGRAMA QUE USE A ROTINA.
+      *****************************************************************
+       01  ERR-PARAMETROS.
+           05  ERR-PROGRAMA        PIC X(08).
+           05  ERR-TIPO-ERRO       PIC X(01).
+               88  ERR-TIPO-SIZE       VALUE "S".
+               88  ERR-TIPO-ARQUIVO    VALUE "F".
+           05  ERR-CONTEXTO        PIC X(30).
+           05  ERR-FILE-STATUS     PIC X(02)  VALUE SPACES.
+           05  ERR-RC-SAIDA        PIC 9(03)  VALUE ZERO.
