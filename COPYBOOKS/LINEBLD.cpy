@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    LINEBLD.CPY
+      *
+      *    LAYOUT DOS PARAMETROS DO MONTADOR DE LINHAS DE RELATORIO
+      *    (PROGRAMA LINE-BUILDER, EM COPYBOOKS/LINEBUILDER.COB).
+      *
+      *    QUALQUER PROGRAMA DE RELATORIO QUE PRECISE CONCATENAR VARIOS
+      *    PEDACOS DE TEXTO EM UMA UNICA LINHA DE SAIDA - O MESMO
+      *    PROBLEMA QUE O STRING WS-PARTE-1 ... INTO WS-JUNTA RESOLVIA
+      *    SOZINHO EM MANIPULANDO_STRING.COB - PODE FAZER
+      *        COPY "LINEBLD.cpy".
+      *    PREENCHER LB-QTDE-PARTES E LB-PARTE(1) ATE LB-PARTE(LB-QTDE-
+      *    PARTES), E CHAMAR
+      *        CALL "LINE-BUILDER" USING LB-PARAMETROS-LINHA.
+      *    CADA PARTE E CONCATENADA SEM SEPARADOR, NA ORDEM DA TABELA,
+      *    A PARTIR DOS CARACTERES NAO-BRANCOS DE CADA ELEMENTO - O
+      *    MESMO COMPORTAMENTO DE STRING ... DELIMITED BY SPACE USADO
+      *    NO PROGRAMA ORIGINAL.
+      *****************************************************************
+       01  LB-PARAMETROS-LINHA.
+           05  LB-QTDE-PARTES      PIC 9(02).
+           05  LB-PARTE            PIC X(20)
+               OCCURS 10 TIMES
+               DEPENDING ON LB-QTDE-PARTES
+               INDEXED BY LB-IDX.
+           05  LB-LINHA-SAIDA      PIC X(80).
