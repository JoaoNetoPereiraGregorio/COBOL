@@ -0,0 +1,52 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LINE-BUILDER.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     SUBROTINA COMPARTILHADA QUE MONTA UMA
+001200*                       LINHA DE RELATORIO A PARTIR DE UMA
+001300*                       TABELA DE PEDACOS DE TEXTO, EXTRAIDA DO
+001400*                       STRING WS-PARTE-1 ... INTO WS-JUNTA QUE
+001500*                       ANTES VIVIA SOMENTE EM MANIPULANDO_STRI-
+001600*                       NG.COB, PARA QUE QUALQUER PROGRAMA DE
+001700*                       RELATORIO POSSA REUTILIZAR A MESMA
+001800*                       LOGICA DE CONCATENACAO VIA COPY/CALL.
+001900***************************************************************
+002000*
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*
+002400 77  WS-PONTEIRO-SAIDA    PIC 9(03) VALUE 1.
+002500*
+002600 LINKAGE SECTION.
+002700*
+002800 COPY "LINEBLD.cpy".
+002900*
+003000 PROCEDURE DIVISION USING LB-PARAMETROS-LINHA.
+003100*
+003200***************************************************************
+003300*    0000-MAINLINE - CONCATENA, NA ORDEM, OS CARACTERES NAO-     *
+003400*    BRANCOS DE CADA LB-PARTE(1) ATE LB-PARTE(LB-QTDE-PARTES)   *
+003500*    DENTRO DE LB-LINHA-SAIDA, SEM SEPARADOR ENTRE ELAS          *
+003600***************************************************************
+003700 0000-MAINLINE.
+003800     MOVE SPACES TO LB-LINHA-SAIDA.
+003900     MOVE 1 TO WS-PONTEIRO-SAIDA.
+004000     PERFORM 1000-MONTAR-PARTE
+004100         VARYING LB-IDX FROM 1 BY 1
+004200         UNTIL LB-IDX > LB-QTDE-PARTES.
+004300     GOBACK.
+004400*
+004500***************************************************************
+004600*    1000-MONTAR-PARTE                                         *
+004700***************************************************************
+004800 1000-MONTAR-PARTE.
+004900     STRING LB-PARTE(LB-IDX) DELIMITED BY SPACE
+005000         INTO LB-LINHA-SAIDA
+005100         WITH POINTER WS-PONTEIRO-SAIDA
+005200     END-STRING.
