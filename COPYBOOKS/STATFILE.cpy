@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    STATFILE.CPY
+      *
+      *    LAYOUT COMUM DO ARQUIVO DE ESTATISTICAS DE FIM-DE-DIA
+      *    (EODSTATS). CADA PROGRAMA DE LOTE QUE JA ACUMULA CONTADORES
+      *    DE CONTROLE (REGISTROS LIDOS, REJEITADOS, ETC.) GRAVA UMA
+      *    LINHA POR CONTADOR NESTE ARQUIVO COMPARTILHADO (OPEN EXTEND,
+      *    NUNCA OUTPUT, PARA NAO APAGAR O QUE AS OUTRAS RODADAS DO DIA
+      *    JA GRAVARAM) NA SUA ROTINA DE FINALIZACAO, ALEM DE CONTINUAR
+      *    EXIBINDO O PROPRIO DISPLAY. O RESUMO-OPERACIONAL.COB (VER
+      *    RESUMO_OPERACIONAL) LE EODSTATS NO FIM DO DIA E CONSOLIDA OS
+      *    CONTADORES DE TODOS OS PROGRAMAS EM UM UNICO RELATORIO.
+      *****************************************************************
+       01  STAT-RECORD.
+           05  STAT-PROGRAMA           PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  STAT-DATA               PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  STAT-DESCRICAO          PIC X(25).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  STAT-VALOR              PIC S9(09).
