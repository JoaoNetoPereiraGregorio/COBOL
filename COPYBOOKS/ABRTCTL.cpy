@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    ABRTCTL.CPY
+      *
+      *    LIMITE CONFIGURAVEL (EM PERCENTUAL) DE REGISTROS REJEITADOS
+      *    POR LOTE. QUALQUER PROGRAMA DE LOTE QUE JA GRAVE REJEICOES
+      *    NO ARQUIVO COMUM REJFILE (VER COPYBOOKS/REJREC.CPY) TAMBEM
+      *    COMPARA, NO FINAL DO LOTE, A PROPORCAO DE REJEITADOS SOBRE O
+      *    TOTAL LIDO CONTRA ESTE LIMITE; SE ULTRAPASSAR, O PROGRAMA
+      *    ENCERRA COM RETURN-CODE DE ABEND EM VEZ DE DEIXAR PASSAR UM
+      *    LOTE COM REJEITOS DEMAIS PARA SER CONFIAVEL. O LIMITE VEM DA
+      *    VARIAVEL DE AMBIENTE REJPCT; SE NAO CONFIGURADA (OU ZERO),
+      *    ASSUME O PADRAO DE 10%.
+      *****************************************************************
+       77  WS-LIMITE-REJEITO-PCT      PIC 9(03) VALUE 10.
+       77  WS-PCT-REJEITADOS          PIC 9(03) VALUE ZERO.
