@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    REJREC.CPY
+      *
+      *    LAYOUT DO REGISTRO COMUM DE REJEICAO (ARQUIVO REJFILE). UMA
+      *    UNICA ESTRUTURA DE REJEICAO, COMPARTILHADA POR QUALQUER
+      *    PROGRAMA DE LOTE QUE PRECISE GRAVAR UM REGISTRO QUE FALHOU
+      *    NA VALIDACAO (CAMPO NAO-NUMERICO, CODIGO FORA DE FAIXA, ETC)
+      *    EM VEZ DE PARAR O JOB OU DEIXAR O REGISTRO RUIM PASSAR EM
+      *    SILENCIO. O PROGRAMA QUE REJEITA PREENCHE ESTES CAMPOS E
+      *    GRAVA O REGISTRO; O RESTO DO LOTE CONTINUA NORMALMENTE.
+      *****************************************************************
+       01  REJ-RECORD.
+           05  REJ-PROGRAMA            PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  REJ-DATA                PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  REJ-CHAVE               PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  REJ-MOTIVO              PIC X(30).
