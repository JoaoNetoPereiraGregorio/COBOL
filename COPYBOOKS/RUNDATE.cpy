@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    RUNDATE.CPY
+      *
+      *    AREA COMUM DE DATA/HORA DE EXECUCAO. QUALQUER PROGRAMA QUE
+      *    PRECISE CARIMBAR UM CABECALHO DE RELATORIO, UMA ENTRADA DE
+      *    LOG DE AUDITORIA OU UM REGISTRO DE HISTORICO COM A DATA/HORA
+      *    CORRENTE FAZ "COPY RUNDATE.CPY" E, LOGO NO INICIO DO
+      *    PROGRAMA, UM UNICO PAR DE ACCEPT:
+      *
+      *        ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+      *        ACCEPT RUN-HORA FROM TIME.
+      *
+      *    EM VEZ DE CADA PROGRAMA DECLARAR E POPULAR SEU PROPRIO CAMPO
+      *    DE DATA COM UM NOME DIFERENTE.
+      *****************************************************************
+       01  RUN-DATA                    PIC 9(08).
+       01  RUN-DATA-R REDEFINES RUN-DATA.
+           05  RUN-ANO                 PIC 9(04).
+           05  RUN-MES                 PIC 9(02).
+           05  RUN-DIA                 PIC 9(02).
+       01  RUN-HORA                    PIC 9(08).
+       01  RUN-HORA-R REDEFINES RUN-HORA.
+           05  RUN-HH                  PIC 9(02).
+           05  RUN-MM                  PIC 9(02).
+           05  RUN-SS                  PIC 9(02).
+           05  RUN-CC                  PIC 9(02).
