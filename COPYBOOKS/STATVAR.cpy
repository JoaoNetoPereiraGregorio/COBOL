@@ -0,0 +1,39 @@
+      *****************************************************************
+      *    STATVAR.CPY
+      *
+      *    LAYOUT PADRAO DO CAMPO DE STATUS DE CICLO DE VIDA (ATIVO /
+      *    INATIVO / PENDENTE / BLOQUEADO / CANCELADO), COMPARTILHADO
+      *    POR QUALQUER PROGRAMA QUE PRECISE DE UM STATUS DE REGISTRO -
+      *    MESTRE DE CLIENTES, LOG DE AUDITORIA, DISPARADORES DE LOTE -
+      *    EM VEZ DE CADA UM DECLARAR SUA PROPRIA COPIA, LIGEIRAMENTE
+      *    DIFERENTE, DO MESMO CAMPO.
+      *
+      *    USO TIPICO (CAMPO INDEPENDENTE EM WORKING-STORAGE, SEM
+      *    PREFIXO NAS CONDICOES):
+      *        COPY "STATVAR.cpy"
+      *            REPLACING ==NIVEL==        BY ==77==
+      *                      ==CAMPO==        BY ==STATUS-VAR==
+      *                      ==COND-ATIVO==     BY ==ATIVO==
+      *                      ==COND-INATIVO==   BY ==INATIVO==
+      *                      ==COND-PENDENTE==  BY ==PENDENTE==
+      *                      ==COND-BLOQUEADO== BY ==BLOQUEADO==
+      *                      ==COND-CANCELADO== BY ==CANCELADO==.
+      *
+      *    USO COMO SUBCAMPO DE OUTRO REGISTRO, COM PREFIXO NAS
+      *    CONDICOES (PARA EVITAR COLISAO DE NOMES COM OUTRO CAMPO DE
+      *    STATUS NO MESMO PROGRAMA):
+      *        COPY "STATVAR.cpy"
+      *            REPLACING ==NIVEL==        BY ==05==
+      *                      ==CAMPO==        BY ==MASTER-STATUS==
+      *                      ==COND-ATIVO==     BY ==M-ATIVO==
+      *                      ==COND-INATIVO==   BY ==M-INATIVO==
+      *                      ==COND-PENDENTE==  BY ==M-PENDENTE==
+      *                      ==COND-BLOQUEADO== BY ==M-BLOQUEADO==
+      *                      ==COND-CANCELADO== BY ==M-CANCELADO==.
+      *****************************************************************
+       NIVEL CAMPO   PIC X(01) VALUE 'S'.
+           88  COND-ATIVO      VALUE 'S'.
+           88  COND-INATIVO    VALUE 'N'.
+           88  COND-PENDENTE   VALUE 'P'.
+           88  COND-BLOQUEADO  VALUE 'B'.
+           88  COND-CANCELADO  VALUE 'C'.
