@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    CHKPT.CPY
+      *
+      *    LAYOUT COMUM DE CHECKPOINT (ARQUIVO CHKPTFILE). QUALQUER
+      *    PROGRAMA DE LOTE QUE PRECISE RETOMAR A PARTIR DE UM PONTO
+      *    INTERMEDIARIO DO ARQUIVO DEPOIS DE UM ABEND GRAVA UM UNICO
+      *    REGISTRO AQUI COM SEU PROPRIO PROGRAM-ID E A ULTIMA CHAVE
+      *    PROCESSADA COM SUCESSO, EM VEZ DE CADA PROGRAMA MANTER SUA
+      *    PROPRIA LOGICA DE CHECKPOINT/RESTART. NA PROXIMA EXECUCAO O
+      *    PROGRAMA LE ESTE REGISTRO, CONFIRMA QUE O PROGRAM-ID BATE
+      *    COM O SEU, E PULA OS REGISTROS DE ENTRADA ATE A CHAVE
+      *    GRAVADA ANTES DE VOLTAR A PROCESSAR NORMALMENTE.
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-PROGRAMA          PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKPT-CHAVE             PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CHKPT-DATA              PIC 9(08).
