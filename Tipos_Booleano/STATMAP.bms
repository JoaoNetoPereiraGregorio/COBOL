@@ -0,0 +1,69 @@
+*****************************************************************
+*    STATMAP.BMS
+*
+*    MAPSET DE MANUTENCAO ONLINE DO STATUS-VAR (STATMAP/STATSET),
+*    USADO PELA TRANSACAO CICS STAT (STATUS-MAINT-ONLINE, EM
+*    TIPOSSTATUSONLINE.COB). O OPERADOR DIGITA A CHAVE DO CLIENTE
+*    E O NOVO CODIGO DE STATUS, E A TELA DEVOLVE O STATUS ATUAL E
+*    UMA MENSAGEM DE RESULTADO DA TRANSICAO.
+*****************************************************************
+STATSET  DFHMSD TYPE=&SYSPARM,                                       X
+               LANG=COBOL,                                           X
+               MODE=INOUT,                                           X
+               TERM=3270-2,                                          X
+               CTRL=(FREEKB,FRSET),                                  X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+*
+STATMAP  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='MANUTENCAO DE STATUS'
+*
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=14,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='ID DO CLIENTE:'
+CLIENTID DFHMDF POS=(3,16),                                          X
+               LENGTH=10,                                            X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(5,1),                                           X
+               LENGTH=18,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='STATUS ATUAL.....:'
+STATATU  DFHMDF POS=(5,20),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(7,1),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='NOVO STATUS (SNPBC):'
+NOVOST   DFHMDF POS=(7,22),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(9,1),                                           X
+               LENGTH=10,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='MOTIVO...:'
+MOTIVO   DFHMDF POS=(9,12),                                          X
+               LENGTH=4,                                              X
+               ATTRB=UNPROT
+*
+MENSAGEM DFHMDF POS=(22,1),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                          X
+               LENGTH=79,                                             X
+               ATTRB=PROT,                                           X
+               INITIAL='PF3=SAIR  ENTER=CONFIRMAR TRANSICAO'
+*
+         DFHMSD TYPE=FINAL
+         END
