@@ -0,0 +1,54 @@
+      *****************************************************************
+      *    STATMAP.CPY
+      *
+      *    MAPA SIMBOLICO GERADO A PARTIR DO MAPSET STATMAP.BMS PELO
+      *    TRADUTOR/ASSEMBLER CICS (DFHMSD/DFHMDI/DFHMDF). MANTIDO AQUI
+      *    A MAO PARA QUE TIPOSSTATUSONLINE.COB TENHA UM LAYOUT DE MAPA
+      *    PARA DESENVOLVER E DESK-CHECAR CONTRA, NO MESMO FORMATO QUE O
+      *    GERADOR PRODUZIRIA EM UM AMBIENTE CICS REAL.
+      *****************************************************************
+       01  STATMAPI.
+           05  FILLER                  PIC X(12).
+           05  CLIENTIDL               PIC S9(4) COMP.
+           05  CLIENTIDF               PIC X.
+           05  FILLER REDEFINES CLIENTIDF.
+               10  CLIENTIDA           PIC X.
+           05  CLIENTIDI               PIC X(10).
+           05  STATATUL                PIC S9(4) COMP.
+           05  STATATUF                PIC X.
+           05  FILLER REDEFINES STATATUF.
+               10  STATATUA            PIC X.
+           05  STATATUI                PIC X(1).
+           05  NOVOSTL                 PIC S9(4) COMP.
+           05  NOVOSTF                 PIC X.
+           05  FILLER REDEFINES NOVOSTF.
+               10  NOVOSTA             PIC X.
+           05  NOVOSTI                 PIC X(1).
+           05  MOTIVOL                 PIC S9(4) COMP.
+           05  MOTIVOF                 PIC X.
+           05  FILLER REDEFINES MOTIVOF.
+               10  MOTIVOA             PIC X.
+           05  MOTIVOI                 PIC X(4).
+           05  MENSAGEML               PIC S9(4) COMP.
+           05  MENSAGEMF               PIC X.
+           05  FILLER REDEFINES MENSAGEMF.
+               10  MENSAGEMA           PIC X.
+           05  MENSAGEMI               PIC X(79).
+      *
+       01  STATMAPO REDEFINES STATMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(2).
+           05  CLIENTIDC               PIC X.
+           05  CLIENTIDO               PIC X(10).
+           05  FILLER                  PIC X(2).
+           05  STATATUC                PIC X.
+           05  STATATUO                PIC X(1).
+           05  FILLER                  PIC X(2).
+           05  NOVOSTC                 PIC X.
+           05  NOVOSTO                 PIC X(1).
+           05  FILLER                  PIC X(2).
+           05  MOTIVOC                 PIC X.
+           05  MOTIVOO                 PIC X(4).
+           05  FILLER                  PIC X(2).
+           05  MENSAGEMC               PIC X.
+           05  MENSAGEMO               PIC X(79).
