@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STATUS-DISTRIBUICAO.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     RELATORIO DE DISTRIBUICAO DE STATUS,
+001200*                       LENDO O ARQUIVO MESTRE E CONTANDO
+001300*                       QUANTOS REGISTROS EXISTEM EM CADA
+001400*                       ESTADO DO CICLO DE VIDA (STATUS-VAR).
+001450*    2026-08-09 OPR     OS TOTAIS DA DISTRIBUICAO TAMBEM SAO
+001460*                       GRAVADOS NO ARQUIVO COMPARTILHADO EODSTATS
+001470*                       (VER COPYBOOKS/STATFILE.CPY), PARA ENTRAR
+001480*                       NO RESUMO OPERACIONAL DE FIM-DE-DIA.
+001500***************************************************************
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT MASTER-FILE ASSIGN TO "STATUSMST"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-MASTER-FILE-STATUS.
+002250     SELECT STATS-FILE ASSIGN TO "EODSTATS"
+002260         ORGANIZATION IS LINE SEQUENTIAL
+002270         FILE STATUS IS WS-STATS-FILE-STATUS.
+002300*
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600*
+002700 FD  MASTER-FILE
+002800     RECORDING MODE IS F.
+002900 01  MASTER-RECORD.
+003000     05  MASTER-KEY          PIC X(10).
+003100     COPY "STATVAR.cpy"
+003150         REPLACING ==NIVEL==        BY ==05==
+003160                   ==CAMPO==        BY ==MASTER-STATUS==
+003170                   ==COND-ATIVO==     BY ==M-ATIVO==
+003180                   ==COND-INATIVO==   BY ==M-INATIVO==
+003190                   ==COND-PENDENTE==  BY ==M-PENDENTE==
+003195                   ==COND-BLOQUEADO== BY ==M-BLOQUEADO==
+003196                   ==COND-CANCELADO== BY ==M-CANCELADO==.
+003700     05  FILLER              PIC X(69).
+003750*
+003760 FD  STATS-FILE
+003770     RECORDING MODE IS F.
+003780 COPY "STATFILE.cpy".
+003800*
+003900 WORKING-STORAGE SECTION.
+004000*
+004100 77  WS-MASTER-FILE-STATUS   PIC X(02) VALUE ZEROS.
+004200     88  MASTER-FILE-OK      VALUE "00".
+004250 77  WS-STATS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+004260     88  STATS-FILE-OK       VALUE "00".
+004300*
+004400 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+004500     88  FIM-DO-ARQUIVO      VALUE "Y".
+004600*
+004700***************************************************************
+004800*    CONTADORES DA DISTRIBUICAO
+004900***************************************************************
+005000 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+005100 77  WS-QTDE-ATIVO           PIC 9(07) COMP VALUE ZERO.
+005200 77  WS-QTDE-INATIVO         PIC 9(07) COMP VALUE ZERO.
+005300 77  WS-QTDE-PENDENTE        PIC 9(07) COMP VALUE ZERO.
+005400 77  WS-QTDE-BLOQUEADO       PIC 9(07) COMP VALUE ZERO.
+005500 77  WS-QTDE-CANCELADO       PIC 9(07) COMP VALUE ZERO.
+005600 77  WS-QTDE-DESCONHECIDO    PIC 9(07) COMP VALUE ZERO.
+005650*
+005660***************************************************************
+005670*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+005680***************************************************************
+005690 COPY "RUNDATE.cpy".
+005695*
+005660***************************************************************
+005670*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+005680***************************************************************
+005690 COPY "ERRHDL.cpy".
+005700*
+005800 PROCEDURE DIVISION.
+005900*
+006000***************************************************************
+006100*    0000-MAINLINE                                            *
+006200***************************************************************
+006300 0000-MAINLINE.
+006350     MOVE ZERO TO RETURN-CODE.
+006360     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+006370     ACCEPT RUN-HORA FROM TIME.
+006400     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+006500     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+006600         UNTIL FIM-DO-ARQUIVO.
+006700     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+006800     STOP RUN.
+006900*
+007000***************************************************************
+007100*    1000-INICIALIZAR                                         *
+007200***************************************************************
+007300 1000-INICIALIZAR.
+007400     OPEN INPUT MASTER-FILE.
+007500     IF NOT MASTER-FILE-OK
+007550         MOVE "STATRPT " TO ERR-PROGRAMA
+007560         SET ERR-TIPO-ARQUIVO TO TRUE
+007570         MOVE "ABERTURA DO ARQUIVO STATUSMST" TO ERR-CONTEXTO
+007580         MOVE WS-MASTER-FILE-STATUS TO ERR-FILE-STATUS
+007590         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+007800         MOVE "Y" TO WS-EOF-SWITCH
+007900     ELSE
+008000         PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT
+008100     END-IF.
+008200 1000-INICIALIZAR-EXIT.
+008300     EXIT.
+008400*
+008500***************************************************************
+008600*    1100-LER-PROXIMO                                         *
+008700***************************************************************
+008800 1100-LER-PROXIMO.
+008900     READ MASTER-FILE
+009000         AT END
+009100             MOVE "Y" TO WS-EOF-SWITCH
+009200     END-READ.
+009300 1100-LER-PROXIMO-EXIT.
+009400     EXIT.
+009500*
+009600***************************************************************
+009700*    2000-PROCESSAR-LOTE - CLASSIFICA CADA REGISTRO PELO       *
+009800*    STATUS-VAR E ACUMULA O CONTADOR CORRESPONDENTE            *
+009900***************************************************************
+010000 2000-PROCESSAR-LOTE.
+010100     ADD 1 TO WS-QTDE-LIDOS.
+010200     EVALUATE TRUE
+010300         WHEN M-ATIVO     ADD 1 TO WS-QTDE-ATIVO
+010400         WHEN M-INATIVO   ADD 1 TO WS-QTDE-INATIVO
+010500         WHEN M-PENDENTE  ADD 1 TO WS-QTDE-PENDENTE
+010600         WHEN M-BLOQUEADO ADD 1 TO WS-QTDE-BLOQUEADO
+010700         WHEN M-CANCELADO ADD 1 TO WS-QTDE-CANCELADO
+010800         WHEN OTHER       ADD 1 TO WS-QTDE-DESCONHECIDO
+010900     END-EVALUATE.
+011000     PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT.
+011100 2000-PROCESSAR-LOTE-EXIT.
+011200     EXIT.
+011300*
+011400***************************************************************
+011500*    9000-FINALIZAR - IMPRIME O RELATORIO DE DISTRIBUICAO      *
+011600***************************************************************
+011700 9000-FINALIZAR.
+011750     IF MASTER-FILE-OK
+011760         CLOSE MASTER-FILE
+011770     END-IF.
+011900     DISPLAY "====== DISTRIBUICAO DE STATUS ======".
+012000     DISPLAY "REGISTROS LIDOS ....: " WS-QTDE-LIDOS.
+012100     DISPLAY "ATIVO ..............: " WS-QTDE-ATIVO.
+012200     DISPLAY "INATIVO ............: " WS-QTDE-INATIVO.
+012300     DISPLAY "PENDENTE ...........: " WS-QTDE-PENDENTE.
+012400     DISPLAY "BLOQUEADO ..........: " WS-QTDE-BLOQUEADO.
+012500     DISPLAY "CANCELADO ..........: " WS-QTDE-CANCELADO.
+012600     DISPLAY "DESCONHECIDO .......: " WS-QTDE-DESCONHECIDO.
+012650     PERFORM 9100-GRAVAR-ESTATISTICAS
+012660         THRU 9100-GRAVAR-ESTATISTICAS-EXIT.
+012700 9000-FINALIZAR-EXIT.
+012800     EXIT.
+012810*
+012820***************************************************************
+012830*    9100-GRAVAR-ESTATISTICAS - ACRESCENTA A DISTRIBUICAO DESTA *
+012840*    RODADA AO ARQUIVO COMPARTILHADO EODSTATS (VER              *
+012850*    COPYBOOKS/STATFILE.CPY), PARA O RESUMO-OPERACIONAL.COB    *
+012860***************************************************************
+012870 9100-GRAVAR-ESTATISTICAS.
+012880     OPEN EXTEND STATS-FILE.
+012885     IF STATS-FILE-OK
+012890         MOVE "STATRPT " TO STAT-PROGRAMA
+012900         MOVE RUN-DATA   TO STAT-DATA
+012910         MOVE "REGISTROS LIDOS" TO STAT-DESCRICAO
+012920         MOVE WS-QTDE-LIDOS TO STAT-VALOR
+012930         WRITE STAT-RECORD
+012940         MOVE "ATIVO" TO STAT-DESCRICAO
+012950         MOVE WS-QTDE-ATIVO TO STAT-VALOR
+012960         WRITE STAT-RECORD
+012970         MOVE "INATIVO" TO STAT-DESCRICAO
+012980         MOVE WS-QTDE-INATIVO TO STAT-VALOR
+012990         WRITE STAT-RECORD
+013000         MOVE "PENDENTE" TO STAT-DESCRICAO
+013010         MOVE WS-QTDE-PENDENTE TO STAT-VALOR
+013020         WRITE STAT-RECORD
+013030         MOVE "BLOQUEADO" TO STAT-DESCRICAO
+013040         MOVE WS-QTDE-BLOQUEADO TO STAT-VALOR
+013050         WRITE STAT-RECORD
+013060         MOVE "CANCELADO" TO STAT-DESCRICAO
+013070         MOVE WS-QTDE-CANCELADO TO STAT-VALOR
+013080         WRITE STAT-RECORD
+013090         CLOSE STATS-FILE
+013095     END-IF.
+013100 9100-GRAVAR-ESTATISTICAS-EXIT.
+013110     EXIT.
