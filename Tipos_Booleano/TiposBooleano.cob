@@ -1,24 +1,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TiposBooleano.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "STATHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05 HIST-DATA             PIC 9(8).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 HIST-STATUS-ANTIGO    PIC X(1).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 HIST-STATUS-NOVO      PIC X(1).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 HIST-MOTIVO           PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01 STATUS-VAR   PIC X.
-          88 ATIVO     VALUE 'S'.
-          88 INATIVO   VALUE 'N'.
+       COPY "STATVAR.cpy"
+           REPLACING ==NIVEL==        BY ==77==
+                     ==CAMPO==        BY ==STATUS-VAR==
+                     ==COND-ATIVO==     BY ==ATIVO==
+                     ==COND-INATIVO==   BY ==INATIVO==
+                     ==COND-PENDENTE==  BY ==PENDENTE==
+                     ==COND-BLOQUEADO== BY ==BLOQUEADO==
+                     ==COND-CANCELADO== BY ==CANCELADO==.
+
+       77 NOVO-STATUS       PIC X VALUE SPACE.
+       77 WS-TRANSICAO-OK   PIC X VALUE 'Y'.
+          88 TRANSICAO-VALIDA VALUE 'Y'.
+       77 MOTIVO-ALTERACAO  PIC X(4) VALUE SPACES.
+       77 WS-DATA-HOJE      PIC 9(8) VALUE ZEROS.
+       77 WS-HISTORY-FILE-STATUS PIC X(2) VALUE ZEROS.
+          88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
-           MOVE 'S' TO STATUS-VAR
-           IF ATIVO
-               DISPLAY "STATUS: ATIVO"
-           ELSE
-               DISPLAY "STATUS: INATIVO"
-           END-IF
-
-           MOVE 'N' TO STATUS-VAR
-           IF INATIVO
-               DISPLAY "STATUS: INATIVO"
-           ELSE
-               DISPLAY "STATUS: ATIVO"
-           END-IF
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND HISTORY-FILE.
+
+           PERFORM EXIBIR-STATUS-ATUAL.
+
+           MOVE 'N' TO NOVO-STATUS.
+           MOVE "REAT" TO MOTIVO-ALTERACAO.
+           PERFORM TENTAR-TRANSICAO.
 
+           MOVE 'P' TO NOVO-STATUS.
+           MOVE "CADT" TO MOTIVO-ALTERACAO.
+           PERFORM TENTAR-TRANSICAO.
+
+           MOVE 'B' TO NOVO-STATUS.
+           MOVE "SUSP" TO MOTIVO-ALTERACAO.
+           PERFORM TENTAR-TRANSICAO.
+
+           MOVE 'C' TO NOVO-STATUS.
+           MOVE "CANC" TO MOTIVO-ALTERACAO.
+           PERFORM TENTAR-TRANSICAO.
+
+      *>  CANCELADO E DEFINITIVO - ESTA TRANSICAO DEVE SER REJEITADA
+           MOVE 'S' TO NOVO-STATUS.
+           MOVE "REAT" TO MOTIVO-ALTERACAO.
+           PERFORM TENTAR-TRANSICAO.
+
+           IF HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+           END-IF.
            STOP RUN.
+
+       TENTAR-TRANSICAO.
+           MOVE 'Y' TO WS-TRANSICAO-OK.
+           IF CANCELADO
+               MOVE 'N' TO WS-TRANSICAO-OK
+               DISPLAY "TRANSICAO REJEITADA: STATUS CANCELADO "
+      -            "NAO PODE SER ALTERADO."
+           END-IF.
+           IF TRANSICAO-VALIDA
+               MOVE STATUS-VAR TO HIST-STATUS-ANTIGO
+               MOVE NOVO-STATUS TO STATUS-VAR
+               MOVE WS-DATA-HOJE TO HIST-DATA
+               MOVE STATUS-VAR TO HIST-STATUS-NOVO
+               MOVE MOTIVO-ALTERACAO TO HIST-MOTIVO
+               IF HISTORY-FILE-OK
+                   WRITE HISTORY-RECORD
+               END-IF
+               PERFORM EXIBIR-STATUS-ATUAL
+           END-IF.
+
+       EXIBIR-STATUS-ATUAL.
+           EVALUATE TRUE
+               WHEN ATIVO     DISPLAY "STATUS: ATIVO"
+               WHEN INATIVO   DISPLAY "STATUS: INATIVO"
+               WHEN PENDENTE  DISPLAY "STATUS: PENDENTE"
+               WHEN BLOQUEADO DISPLAY "STATUS: BLOQUEADO"
+               WHEN CANCELADO DISPLAY "STATUS: CANCELADO"
+               WHEN OTHER     DISPLAY "STATUS: DESCONHECIDO"
+           END-EVALUATE.
