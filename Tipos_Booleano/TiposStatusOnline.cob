@@ -0,0 +1,299 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STATUS-MAINT-ONLINE.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     TRANSACAO CICS PSEUDO-CONVERSACIONAL DE
+001200*                       MANUTENCAO DE STATUS - SUBSTITUI A EDICAO
+001300*                       DIRETA DE WORKING-STORAGE OU O ACCEPT EM
+001400*                       LOTE POR UMA TELA ONDE O OPERADOR INFORMA
+001500*                       A CHAVE DO CLIENTE E O NOVO STATUS, COM A
+001600*                       MESMA VALIDACAO DE TRANSICAO E O MESMO
+001700*                       REGISTRO DE HISTORICO DE TIPOSBOOLEANO.COB,
+001800*                       EM VEZ DE UM JOB DE LOTE PARA UMA UNICA
+001900*                       CORRECAO PONTUAL DE STATUS.
+001950*    2026-08-09 OPR     DATA/HORA DE EXECUCAO PASSA A VIR DO NOVO
+001960*                       COPYBOOKS/RUNDATE.CPY COMPARTILHADO.
+001970*    2026-08-09 OPR     O HISTORICO DE TRANSICOES PASSA A SER
+001972*                       GRAVADO NA FILA TRANSIENT DATA STHQ VIA
+001974*                       EXEC CICS WRITEQ TD, EM VEZ DE UM SELECT/
+001976*                       OPEN/WRITE NATIVO, MANTENDO TODO O I/O DESTA
+001978*                       TRANSACAO DENTRO DO CICS.
+001980*    2026-08-09 OPR     2100-TENTAR-TRANSICAO PASSA A VALIDAR QUE
+001982*                       NOVOSTI E UM DOS CODIGOS VALIDOS DE
+001984*                       STATVAR.CPY (S/N/P/B/C) ANTES DE APLICAR A
+001986*                       TRANSICAO, REJEITANDO QUALQUER OUTRO VALOR
+001988*                       PELA MESMA TELA DE ERRO.
+001990*    2026-08-09 OPR     O RESP DO REWRITE DATASET('CUSTMAST') E DO
+001992*                       WRITEQ TD QUEUE('STHQ') EM 2100-TENTAR-
+001994*                       TRANSICAO PASSA A SER CONFERIDO - UM LOCK NO
+001996*                       MESTRE OU UMA STHQ CHEIA/DESABILITADA AGORA
+001998*                       GERA UMA MENSAGEM DE ERRO NA TELA EM VEZ DE
+001999*                       "TRANSICAO APLICADA COM SUCESSO".
+001999*     2026-08-09 OPR     PF3/CLEAR AGORA SAO CONFERIDOS VIA EIBAID
+001999*                        NO INICIO DE 2000-PROCESSAR-TRANSICAO E
+001999*                        ENCERRAM O PSEUDO-CONVERSACIONAL COM UMA
+001999*                        TELA DE DESPEDIDA E UM RETURN SEM
+001999*                        TRANSID - ANTES, O RODAPE DO MAPA
+001999*                        ANUNCIAVA "PF3=SAIR" MAS NADA TRATAVA
+001999*                        EIBAID, ENTAO PF3 SE COMPORTAVA IGUAL A
+001999*                        ENTER.
+002000***************************************************************
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002700*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000*
+004100 WORKING-STORAGE SECTION.
+004150*
+004160***************************************************************
+004170*    AREA DE HISTORICO - GRAVADA NA FILA TRANSIENT DATA STHQ
+004180*    (EM VEZ DE UM ARQUIVO SEQUENCIAL NATIVO, JA QUE ESTE E UM
+004190*    PROGRAMA CICS PSEUDO-CONVERSACIONAL) PARA MANTER O MESMO
+004195*    HISTORICO DE TRANSICOES DE TIPOSBOOLEANO.COB
+004196***************************************************************
+004197 01  HISTORY-RECORD.
+004198     05  HIST-DATA               PIC 9(08).
+004199     05  FILLER                  PIC X(01) VALUE SPACE.
+004200     05  HIST-STATUS-ANTIGO      PIC X(01).
+004300     05  FILLER                  PIC X(01) VALUE SPACE.
+004400     05  HIST-STATUS-NOVO        PIC X(01).
+004500     05  FILLER                  PIC X(01) VALUE SPACE.
+004600     05  HIST-MOTIVO             PIC X(04).
+004200*
+004300***************************************************************
+004400*    MAPA BMS DE MANUTENCAO DE STATUS (STATMAP.BMS)
+004500***************************************************************
+004600 COPY "STATMAP.cpy".
+004650*
+004660***************************************************************
+004670*    VALORES PADRAO DE EIBAID PARA PF3 E CLEAR (OS MESMOS BYTES
+004680*    QUE A BIBLIOTECA DE COPY DFHAID DO CICS DEFINE), DECLARADOS
+004690*    AQUI PORQUE O MEMBRO DFHAID NAO ESTA DISPONIVEL FORA DE UMA
+004692*    REGIAO CICS REAL
+004695***************************************************************
+004696 77  DFHPF3                  PIC X VALUE X'F3'.
+004697 77  DFHCLEAR                PIC X VALUE X'6D'.
+004700*
+004800***************************************************************
+004900*    LAYOUT DO STATUS-VAR, MESMO COPYBOOK COMPARTILHADO USADO
+005000*    EM TIPOSBOOLEANO.COB E TIPOSTEXTOCLIENTEMESTRE.COB
+005100***************************************************************
+005200 COPY "STATVAR.cpy"
+005300     REPLACING ==NIVEL==        BY ==77==
+005400               ==CAMPO==        BY ==STATUS-VAR==
+005500               ==COND-ATIVO==     BY ==ATIVO==
+005600               ==COND-INATIVO==   BY ==INATIVO==
+005700               ==COND-PENDENTE==  BY ==PENDENTE==
+005800               ==COND-BLOQUEADO== BY ==BLOQUEADO==
+005900               ==COND-CANCELADO== BY ==CANCELADO==.
+006000*
+006100 77  WS-NOVO-STATUS          PIC X(01) VALUE SPACE.
+006200 77  WS-TRANSICAO-OK         PIC X(01) VALUE "Y".
+006300     88  TRANSICAO-VALIDA    VALUE "Y".
+006310 77  WS-ENCERRAR-SWITCH      PIC X(01) VALUE "N".
+006320     88  ENCERRAR-SESSAO     VALUE "Y".
+006350*
+006360***************************************************************
+006370*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+006380***************************************************************
+006390 COPY "RUNDATE.cpy".
+006500*
+006600***************************************************************
+006700*    CHAVE E AREA DE TRABALHO DO ARQUIVO MESTRE CICS (CUSTMAST)
+006800***************************************************************
+006900 77  WS-CLIENTE-ID           PIC X(10) VALUE SPACES.
+007000 77  WS-RESP                 PIC S9(08) COMP VALUE ZERO.
+007100*
+007200 01  CUSTOMER-MASTER-RECORD.
+007300     05  CUST-ID             PIC X(10).
+007400     05  CUST-NOME           PIC X(30).
+007500     COPY "STATVAR.cpy"
+007600         REPLACING ==NIVEL==        BY ==05==
+007700                   ==CAMPO==        BY ==CUST-STATUS==
+007800                   ==COND-ATIVO==     BY ==CUST-ATIVO==
+007900                   ==COND-INATIVO==   BY ==CUST-INATIVO==
+008000                   ==COND-PENDENTE==  BY ==CUST-PENDENTE==
+008100                   ==COND-BLOQUEADO== BY ==CUST-BLOQUEADO==
+008200                   ==COND-CANCELADO== BY ==CUST-CANCELADO==.
+008300     05  CUST-SALDO          PIC S9(7)V99.
+008400     05  FILLER              PIC X(30).
+008500*
+008600 01  WS-MENSAGEM-AREA        PIC X(79) VALUE SPACES.
+008700*
+008800 PROCEDURE DIVISION.
+008900*
+009000***************************************************************
+009100*    0000-MAINLINE - UM UNICO CICLO PSEUDO-CONVERSACIONAL: NA   *
+009200*    PRIMEIRA CHAMADA (SEM COMMAREA) ENVIA O MAPA EM BRANCO; NA *
+009300*    SEGUNDA (COM COMMAREA) LE A TRANSACAO DIGITADA E APLICA A  *
+009400*    TRANSICAO DE STATUS                                       *
+009500***************************************************************
+009600 0000-MAINLINE.
+009700     IF EIBCALEN = 0
+009800         PERFORM 1000-ENVIAR-TELA-INICIAL
+009900             THRU 1000-ENVIAR-TELA-INICIAL-EXIT
+010000     ELSE
+010100         PERFORM 2000-PROCESSAR-TRANSICAO
+010200             THRU 2000-PROCESSAR-TRANSICAO-EXIT
+010300     END-IF.
+010310*    PF3/CLEAR ENCERRAM O PSEUDO-CONVERSACIONAL: UM RETURN SEM
+010320*    TRANSID NAO REAGENDA A TRANSACAO STAT PARA O PROXIMO ENTER.
+010330     IF ENCERRAR-SESSAO
+010340         EXEC CICS RETURN
+010350         END-EXEC
+010360     ELSE
+010400         EXEC CICS RETURN
+010500             TRANSID('STAT')
+010600             COMMAREA(WS-CLIENTE-ID)
+010700             LENGTH(LENGTH OF WS-CLIENTE-ID)
+010800         END-EXEC
+010810     END-IF.
+010900     GOBACK.
+011000*
+011100***************************************************************
+011200*    1000-ENVIAR-TELA-INICIAL                                 *
+011300***************************************************************
+011400 1000-ENVIAR-TELA-INICIAL.
+011500     MOVE SPACES TO STATMAPO.
+011600     MOVE -1     TO CLIENTIDL.
+011700     MOVE SPACES TO MENSAGEMO.
+011800     EXEC CICS SEND MAP('STATMAP')
+011900         MAPSET('STATSET')
+012000         FROM(STATMAPO)
+012100         ERASE
+012200     END-EXEC.
+012300 1000-ENVIAR-TELA-INICIAL-EXIT.
+012400     EXIT.
+012500*
+012600***************************************************************
+012700*    2000-PROCESSAR-TRANSICAO - LE A TELA DIGITADA, BUSCA O     *
+012800*    CLIENTE NO MESTRE, VALIDA E APLICA A TRANSICAO DE STATUS,  *
+012900*    GRAVA O HISTORICO E DEVOLVE A TELA ATUALIZADA              *
+013000***************************************************************
+013100 2000-PROCESSAR-TRANSICAO.
+013110     IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+013120         PERFORM 1100-ENVIAR-TELA-DESPEDIDA
+013130             THRU 1100-ENVIAR-TELA-DESPEDIDA-EXIT
+013140     ELSE
+013200         EXEC CICS RECEIVE MAP('STATMAP')
+013300             MAPSET('STATSET')
+013400             INTO(STATMAPI)
+013500             RESP(WS-RESP)
+013600         END-EXEC
+013700         MOVE CLIENTIDI  TO WS-CLIENTE-ID
+013800         MOVE NOVOSTI    TO WS-NOVO-STATUS
+013900*
+014000         EXEC CICS READ DATASET('CUSTMAST')
+014100             INTO(CUSTOMER-MASTER-RECORD)
+014200             RIDFLD(WS-CLIENTE-ID)
+014300             UPDATE
+014400             RESP(WS-RESP)
+014500         END-EXEC
+014600         IF WS-RESP NOT = DFHRESP(NORMAL)
+014700            MOVE "CLIENTE NAO ENCONTRADO NO MESTRE" TO
+014750                WS-MENSAGEM-AREA
+014800            PERFORM 3000-REENVIAR-TELA
+014850                THRU 3000-REENVIAR-TELA-EXIT
+015000         ELSE
+015100            MOVE CUST-STATUS TO STATUS-VAR
+015200            PERFORM 2100-TENTAR-TRANSICAO
+015250                THRU 2100-TENTAR-TRANSICAO-EXIT
+015300            PERFORM 3000-REENVIAR-TELA
+015350                THRU 3000-REENVIAR-TELA-EXIT
+015400         END-IF
+015450     END-IF.
+015500 2000-PROCESSAR-TRANSICAO-EXIT.
+015600     EXIT.
+015610*
+015620***************************************************************
+015630*    1100-ENVIAR-TELA-DESPEDIDA - PF3/CLEAR: MOSTRA UMA         *
+015640*    MENSAGEM DE SAIDA E SINALIZA PARA 0000-MAINLINE ENCERRAR   *
+015650*    O PSEUDO-CONVERSACIONAL EM VEZ DE REAGENDAR A TRANSACAO    *
+015660***************************************************************
+015670 1100-ENVIAR-TELA-DESPEDIDA.
+015680     MOVE "Y" TO WS-ENCERRAR-SWITCH.
+015690     EXEC CICS SEND TEXT
+015700         FROM("STATUS-MAINT-ONLINE ENCERRADA.")
+015710         LENGTH(LENGTH OF "STATUS-MAINT-ONLINE ENCERRADA.")
+015720         ERASE
+015730         FREEKB
+015740     END-EXEC.
+015750 1100-ENVIAR-TELA-DESPEDIDA-EXIT.
+015760     EXIT.
+015700*
+015800***************************************************************
+015900*    2100-TENTAR-TRANSICAO - MESMA REGRA DE TIPOSBOOLEANO.COB:  *
+016000*    UM STATUS CANCELADO E DEFINITIVO E NAO ACEITA TRANSICAO    *
+016100***************************************************************
+016200 2100-TENTAR-TRANSICAO.
+016300     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+016350     ACCEPT RUN-HORA FROM TIME.
+016400     MOVE "Y" TO WS-TRANSICAO-OK.
+016410     IF NOT (WS-NOVO-STATUS = "S" OR "N" OR "P" OR "B" OR "C")
+016420         MOVE "N" TO WS-TRANSICAO-OK
+016430         MOVE "NOVO STATUS INVALIDO - USE S/N/P/B/C"
+016440             TO WS-MENSAGEM-AREA
+016450     ELSE
+016500         IF CANCELADO
+016600             MOVE "N" TO WS-TRANSICAO-OK
+016700             MOVE "STATUS CANCELADO NAO PODE SER ALTERADO"
+016800                 TO WS-MENSAGEM-AREA
+016900         END-IF
+016910     END-IF.
+017000     IF TRANSICAO-VALIDA
+017100         MOVE STATUS-VAR      TO HIST-STATUS-ANTIGO
+017200         MOVE WS-NOVO-STATUS  TO STATUS-VAR
+017300         MOVE STATUS-VAR      TO CUST-STATUS
+017400         MOVE RUN-DATA    TO HIST-DATA
+017500         MOVE STATUS-VAR      TO HIST-STATUS-NOVO
+017600         MOVE MOTIVOI         TO HIST-MOTIVO
+017700         EXEC CICS REWRITE DATASET('CUSTMAST')
+017800             FROM(CUSTOMER-MASTER-RECORD)
+017900             RESP(WS-RESP)
+018000         END-EXEC
+018010         IF WS-RESP NOT = DFHRESP(NORMAL)
+018020             MOVE "ERRO AO ATUALIZAR O MESTRE"
+018030                 TO WS-MENSAGEM-AREA
+018040         ELSE
+018100             EXEC CICS WRITEQ TD QUEUE('STHQ')
+018150                 FROM(HISTORY-RECORD)
+018160                 LENGTH(LENGTH OF HISTORY-RECORD)
+018170                 RESP(WS-RESP)
+018200             END-EXEC
+018210             IF WS-RESP NOT = DFHRESP(NORMAL)
+018220                 MOVE "STATUS OK, FALHA NO HISTORICO"
+018230                     TO WS-MENSAGEM-AREA
+018240             ELSE
+018400                 MOVE "TRANSICAO APLICADA COM SUCESSO"
+018410                     TO WS-MENSAGEM-AREA
+018420             END-IF
+018430         END-IF
+018500     END-IF.
+018600 2100-TENTAR-TRANSICAO-EXIT.
+018700     EXIT.
+018800*
+018900***************************************************************
+019000*    3000-REENVIAR-TELA - MOSTRA O STATUS ATUAL E A MENSAGEM    *
+019100*    DE RESULTADO DA TRANSICAO                                 *
+019200***************************************************************
+019300 3000-REENVIAR-TELA.
+019400     MOVE SPACES      TO STATMAPO.
+019500     MOVE WS-CLIENTE-ID TO CLIENTIDO.
+019600     MOVE STATUS-VAR  TO STATATUO.
+019700     MOVE WS-MENSAGEM-AREA TO MENSAGEMO.
+019800     EXEC CICS SEND MAP('STATMAP')
+019900         MAPSET('STATSET')
+020000         FROM(STATMAPO)
+020100         ERASE
+020200     END-EXEC.
+020300 3000-REENVIAR-TELA-EXIT.
+020400     EXIT.
