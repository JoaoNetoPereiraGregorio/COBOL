@@ -1,14 +1,149 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXEMPLO-WHILE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIMIT-FILE ASSIGN TO "WHILECTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "WHILECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LIMIT-FILE.
+       01  LIMIT-RECORD.
+           05 LIMIT-MAXIMO        PIC 9(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-CONTADOR       PIC 9(4).
+
        WORKING-STORAGE SECTION.
-       77 CONTADOR    PIC 9(2) VALUE 0.
+       *>CAMPO ALARGADO PARA 9(4) PARA COMBINAR COM CONTADOR-MAXIMO E
+       *>CKPT-CONTADOR - COM SO 2 DIGITOS, O ADD 1 TO CONTADOR ABAIXO
+       *>ESTOURAVA SILENCIOSAMENTE DE VOLTA A 00 AO PASSAR DE 99,
+       *>CAUSANDO LACO INFINITO PARA CONTADOR-MAXIMO ACIMA DE 99, E O
+       *>MOVE CKPT-CONTADOR TO CONTADOR NA RETOMADA TRUNCAVA DA MESMA
+       *>FORMA QUALQUER CHECKPOINT SALVO ACIMA DE 99.
+       77 CONTADOR    PIC 9(4) VALUE 0.
+       77 CONTADOR-MAXIMO PIC 9(4) VALUE 5.
+       77 WS-LIMIT-FILE-STATUS PIC X(2) VALUE ZEROS.
+           88 LIMIT-FILE-OK VALUE "00".
+       77 WS-CKPT-FILE-STATUS PIC X(2) VALUE ZEROS.
+           88 CKPT-FILE-OK VALUE "00".
+       77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       77 WS-ITER-DESDE-CKPT     PIC 9(4) COMP VALUE ZERO.
+
+       77 WS-DATA-INICIO         PIC 9(8).
+       01 WS-HORA-INICIO         PIC 9(8).
+       01  WS-HORA-INICIO-R REDEFINES WS-HORA-INICIO.
+           05 WS-INICIO-HH       PIC 99.
+           05 WS-INICIO-MM       PIC 99.
+           05 WS-INICIO-SS       PIC 99.
+           05 WS-INICIO-CC       PIC 99.
+       01 WS-HORA-FIM            PIC 9(8).
+       01  WS-HORA-FIM-R REDEFINES WS-HORA-FIM.
+           05 WS-FIM-HH          PIC 99.
+           05 WS-FIM-MM          PIC 99.
+           05 WS-FIM-SS          PIC 99.
+           05 WS-FIM-CC          PIC 99.
+       77 WS-INICIO-TOTAL-CS     PIC 9(9) COMP-3 VALUE ZERO.
+       77 WS-FIM-TOTAL-CS        PIC 9(9) COMP-3 VALUE ZERO.
+       77 WS-ELAPSED-CS          PIC S9(9) COMP-3 VALUE ZERO.
+       77 WS-ELAPSED-SEGUNDOS    PIC 9(7)V99 COMP-3 VALUE ZERO.
+       77 WS-ITERACOES           PIC 9(9) COMP VALUE ZERO.
+       77 WS-TAXA-POR-SEGUNDO    PIC 9(7)V99 COMP-3 VALUE ZERO.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL CONTADOR > 5 *>continuo enquanto for falso
-               DISPLAY "CONTADOR: " CONTADOR 
+           PERFORM LER-LIMITE-CONTROLE.
+           PERFORM LER-CHECKPOINT.
+
+           ACCEPT WS-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           DISPLAY "INICIO DO LOTE - DATA: " WS-DATA-INICIO
+               " HORA: " WS-HORA-INICIO.
+
+           PERFORM UNTIL CONTADOR > CONTADOR-MAXIMO *>continuo enquanto for falso
+               DISPLAY "CONTADOR: " CONTADOR
                ADD 1 TO CONTADOR *>adiciono um no contador se n√£o fica infinito
+               ADD 1 TO WS-ITERACOES
+               ADD 1 TO WS-ITER-DESDE-CKPT
+               IF WS-ITER-DESDE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM GRAVAR-CHECKPOINT
+                   MOVE ZERO TO WS-ITER-DESDE-CKPT
+               END-IF
            END-PERFORM.
 
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-INICIO-TOTAL-CS =
+               WS-INICIO-HH * 360000 + WS-INICIO-MM * 6000
+               + WS-INICIO-SS * 100 + WS-INICIO-CC.
+           COMPUTE WS-FIM-TOTAL-CS =
+               WS-FIM-HH * 360000 + WS-FIM-MM * 6000
+               + WS-FIM-SS * 100 + WS-FIM-CC.
+           *>SE O FIM CAIU EM UM CENTISSEGUNDO-DO-DIA MENOR QUE O
+           *>INICIO, O LOTE ATRAVESSOU A MEIA-NOITE - SOMA-SE UM DIA
+           *>INTEIRO (86400 SEGUNDOS = 8.640.000 CENTISSEGUNDOS) ANTES
+           *>DE SUBTRAIR, SENAO WS-ELAPSED-CS DARIA NEGATIVO E O TEMPO
+           *>DECORRIDO/TAXA SAIRIAM SEM SENTIDO - EXATAMENTE O CASO DA
+           *>JANELA DE LOTE NOTURNA QUE ESTE CALCULO PRECISA MEDIR.
+           IF WS-FIM-TOTAL-CS < WS-INICIO-TOTAL-CS
+               COMPUTE WS-ELAPSED-CS =
+                   WS-FIM-TOTAL-CS + 8640000 - WS-INICIO-TOTAL-CS
+           ELSE
+               COMPUTE WS-ELAPSED-CS =
+                   WS-FIM-TOTAL-CS - WS-INICIO-TOTAL-CS
+           END-IF.
+           COMPUTE WS-ELAPSED-SEGUNDOS = WS-ELAPSED-CS / 100.
+           IF WS-ELAPSED-SEGUNDOS > 0
+               COMPUTE WS-TAXA-POR-SEGUNDO ROUNDED =
+                   WS-ITERACOES / WS-ELAPSED-SEGUNDOS
+           ELSE
+               MOVE WS-ITERACOES TO WS-TAXA-POR-SEGUNDO
+           END-IF.
+
+           DISPLAY "FIM DO LOTE - HORA: " WS-HORA-FIM.
+           DISPLAY "ITERACOES PROCESSADAS ..: " WS-ITERACOES.
+           DISPLAY "TEMPO DECORRIDO (SEG) ..: " WS-ELAPSED-SEGUNDOS.
+           DISPLAY "TAXA (ITERACOES/SEG) ...: " WS-TAXA-POR-SEGUNDO.
+
+           PERFORM LIMPAR-CHECKPOINT.
            STOP RUN.
+
+       LER-LIMITE-CONTROLE.
+           OPEN INPUT LIMIT-FILE.
+           IF LIMIT-FILE-OK
+               READ LIMIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LIMIT-MAXIMO TO CONTADOR-MAXIMO
+               END-READ
+               CLOSE LIMIT-FILE
+           END-IF.
+
+       LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-CONTADOR TO CONTADOR
+                       DISPLAY "RETOMANDO DO CONTADOR: " CONTADOR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CONTADOR TO CKPT-CONTADOR.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
