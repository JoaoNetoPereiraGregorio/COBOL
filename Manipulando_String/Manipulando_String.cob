@@ -7,34 +7,82 @@
        77 WS-PARTE-2         PIC X(10) VALUE "LENGUA".
        77 WS-JUNTA           PIC X(20) VALUE SPACES.
        77 WS-FRASE           PIC X(50) VALUE "COBOL E LINGUAGEM ANTIGA".
-       77 WS-PALAVRA-1       PIC X(20).
-       77 WS-PALAVRA-2       PIC X(20).
-       77 WS-PALAVRA-3       PIC X(20).
-       77 WS-RESTO           PIC X(20).
        77 WS-QTDE-A          PIC 9(3) VALUE ZEROS.
 
+       *> Separacao de WS-FRASE em uma tabela de palavras, em vez dos
+       *> tres campos fixos WS-PALAVRA-1/2/3 + WS-RESTO de antes - um
+       *> endereco ou outro texto livre com mais de tres tokens nao
+       *> perdia mais nada dentro de um unico campo de sobra.
+       77 WS-MAX-PALAVRAS    PIC 9(2) VALUE 10.
+       77 WS-QTDE-PALAVRAS   PIC 9(2) VALUE 0.
+       01 TABELA-PALAVRAS.
+           05 WS-PALAVRA-TAB PIC X(20)
+               OCCURS 10 TIMES
+               DEPENDING ON WS-QTDE-PALAVRAS
+               INDEXED BY PAL-IDX.
+
+       *> Delimitador usado para separar a frase - detectado
+       *> automaticamente (virgula ou barra vertical, se presentes na
+       *> frase; espaco em branco caso contrario) para que a mesma
+       *> logica sirva tanto para texto corrido quanto para feeds em
+       *> CSV ou separados por pipe.
+       77 WS-DELIMITADOR     PIC X(1)  VALUE SPACE.
+       77 WS-QTDE-VIRGULA    PIC 9(2)  VALUE 0.
+       77 WS-QTDE-PIPE       PIC 9(2)  VALUE 0.
+
+       77 WS-LEN-FRASE       PIC 9(2)  VALUE 0.
+       77 WS-SCAN-IDX        PIC 9(2)  VALUE 0.
+       77 WS-PONTEIRO        PIC 9(2)  VALUE 1.
+       77 WS-NUM-EXIBIR      PIC 9(2)  VALUE 0.
+
+      *> A concatenacao de pedacos de texto em uma linha de saida,
+      *> antes feita aqui com um STRING proprio, agora usa a rotina
+      *> compartilhada LINE-BUILDER - qualquer programa de relatorio
+      *> pode montar sua linha da mesma forma.
+       COPY "LINEBLD.cpy".
+
        PROCEDURE DIVISION.
 
-      * JUNTA DUAS STRINGS
-           STRING WS-PARTE-1 DELIMITED BY SPACE
-                  WS-PARTE-2 DELIMITED BY SPACE
-                  INTO WS-JUNTA
-           END-STRING.
+      * JUNTA DUAS STRINGS, VIA A ROTINA COMPARTILHADA DE MONTAGEM
+      * DE LINHAS
+           MOVE 2 TO LB-QTDE-PARTES.
+           MOVE WS-PARTE-1 TO LB-PARTE(1).
+           MOVE WS-PARTE-2 TO LB-PARTE(2).
+           CALL "LINE-BUILDER" USING LB-PARAMETROS-LINHA.
+           MOVE LB-LINHA-SAIDA(1:20) TO WS-JUNTA.
 
            DISPLAY "STRING CONCATENADA: " WS-JUNTA.
 
-      * SEPARA A FRASE EM PALAVRAS
-           UNSTRING WS-FRASE DELIMITED BY SPACE
-               INTO WS-PALAVRA-1
-                    WS-PALAVRA-2
-                    WS-PALAVRA-3
-                    WS-RESTO
-           END-UNSTRING.
+      * MEDE O TAMANHO REAL DE WS-FRASE (SEM OS ESPACOS A DIREITA)
+           MOVE 50 TO WS-SCAN-IDX.
+           PERFORM MEDIR-FRASE UNTIL WS-SCAN-IDX = 0
+               OR WS-FRASE(WS-SCAN-IDX:1) NOT = SPACE.
+           MOVE WS-SCAN-IDX TO WS-LEN-FRASE.
+
+      * DESCOBRE QUAL DELIMITADOR A FRASE USA
+           INSPECT WS-FRASE TALLYING WS-QTDE-VIRGULA FOR ALL ",".
+           INSPECT WS-FRASE TALLYING WS-QTDE-PIPE FOR ALL "|".
+           EVALUATE TRUE
+               WHEN WS-QTDE-VIRGULA > 0
+                   MOVE "," TO WS-DELIMITADOR
+               WHEN WS-QTDE-PIPE > 0
+                   MOVE "|" TO WS-DELIMITADOR
+               WHEN OTHER
+                   MOVE SPACE TO WS-DELIMITADOR
+           END-EVALUATE.
 
-           DISPLAY "PALAVRA 1: " WS-PALAVRA-1.
-           DISPLAY "PALAVRA 2: " WS-PALAVRA-2.
-           DISPLAY "PALAVRA 3: " WS-PALAVRA-3.
-           DISPLAY "RESTO    : " WS-RESTO.
+      * SEPARA A FRASE EM PALAVRAS, UMA POR VEZ, ATE ESGOTAR O TEXTO
+      * OU A TABELA
+           MOVE 1 TO WS-PONTEIRO.
+           MOVE 0 TO WS-QTDE-PALAVRAS.
+           PERFORM SEPARAR-PROXIMA-PALAVRA
+               THRU SEPARAR-PROXIMA-PALAVRA-EXIT
+               UNTIL WS-PONTEIRO > WS-LEN-FRASE
+               OR WS-QTDE-PALAVRAS >= WS-MAX-PALAVRAS.
+
+           PERFORM EXIBIR-PALAVRA
+               VARYING PAL-IDX FROM 1 BY 1
+               UNTIL PAL-IDX > WS-QTDE-PALAVRAS.
 
       * CONTA QUANTOS 'A' TEM NA FRASE
            INSPECT WS-FRASE TALLYING WS-QTDE-A FOR ALL "A".
@@ -42,3 +90,22 @@
            DISPLAY "QUANTIDADE DE 'A' NA FRASE: " WS-QTDE-A.
 
            STOP RUN.
+
+       MEDIR-FRASE.
+           SUBTRACT 1 FROM WS-SCAN-IDX.
+
+       *> SEPARA UM UNICO TOKEN DE WS-FRASE A PARTIR DE WS-PONTEIRO E
+       *> GRAVA NA PROXIMA POSICAO LIVRE DA TABELA DE PALAVRAS
+       SEPARAR-PROXIMA-PALAVRA.
+           ADD 1 TO WS-QTDE-PALAVRAS.
+           UNSTRING WS-FRASE DELIMITED BY WS-DELIMITADOR
+               INTO WS-PALAVRA-TAB(WS-QTDE-PALAVRAS)
+               WITH POINTER WS-PONTEIRO
+           END-UNSTRING.
+       SEPARAR-PROXIMA-PALAVRA-EXIT.
+           EXIT.
+
+       EXIBIR-PALAVRA.
+           MOVE PAL-IDX TO WS-NUM-EXIBIR.
+           DISPLAY "PALAVRA " WS-NUM-EXIBIR ": "
+               WS-PALAVRA-TAB(PAL-IDX).
