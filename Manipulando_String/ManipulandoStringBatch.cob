@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MANIPULANDO-STRING-BATCH.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     VERSAO EM LOTE DA SEPARACAO DE PALAVRAS
+001200*                       DE MANIPULANDO_STRING.COB - LE UM
+001300*                       ARQUIVO DE TEXTO LIVRE, LINHA A LINHA,
+001400*                       SEPARA CADA LINHA EM PALAVRAS (MESMO
+001500*                       DETECTOR DE DELIMITADOR - VIRGULA, BARRA
+001600*                       VERTICAL OU ESPACO), EXTRAI OS DOIS
+001700*                       PRIMEIROS TOKENS NUMERICOS DE CADA LINHA
+001800*                       E GRAVA O PAR NUM1/NUM2 RESULTANTE NO
+001900*                       MESMO LAYOUT QUE O STEP DE CALCULO EM
+002000*                       LOTE (OPERADORES-BATCH) ESPERA COMO
+002100*                       ENTRADA - O PRIMEIRO STEP DO JOB STREAM
+002200*                       NOTURNO QUE ALIMENTA O SEGUNDO.
+002250*    2026-08-09 OPR     PARSE-OUT-RECORD GANHA OUT-CONTA/OUT-DATA NA
+002260*                       FRENTE DO PAR NUM1/NUM2, PARA MANTER O MESMO
+002270*                       LAYOUT DE TRANS-RECORD DE OPERADORES-BATCH
+002280*                       AGORA QUE ELE TEM CHAVE DE CONTA/DATA PARA O
+002290*                       PASSO DE SORT. OUT-CONTA RECEBE UM NUMERO
+002292*                       SEQUENCIAL POR PAR GRAVADO E OUT-DATA A DATA
+002294*                       DE EXECUCAO DO LOTE - O FEED DE TEXTO LIVRE
+002295*                       NAO TRAZ NENHUM CAMPO DE CONTA DE VERDADE, E
+002296*                       ISSO FAZ DO SORTLOTE UM NO-OP NESTE JOB
+002297*                       STREAM (VER NOTA EM JCL/LOTEDIA.JCL) - OS
+002298*                       DOWNSTREAM DE OPERADORES-BATCH QUE EXIBEM OU
+002299*                       GRAVAM TRANS-CONTA/OUT-CONTA PRECISAM LER
+002299*                       ESSE VALOR COMO SEQUENCIAL DE GRAVACAO, NAO
+002299*                       COMO NUMERO DE CONTA REAL.
+002300***************************************************************
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PARSE-IN-FILE ASSIGN TO "STRIN"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-IN-FILE-STATUS.
+003100     SELECT PARSE-OUT-FILE ASSIGN TO "STROUT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-OUT-FILE-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*
+003800 FD  PARSE-IN-FILE
+003900     RECORDING MODE IS F.
+004000 01  PARSE-IN-RECORD         PIC X(50).
+004100*
+004200 FD  PARSE-OUT-FILE
+004300     RECORDING MODE IS F.
+004400 01  PARSE-OUT-RECORD.
+004420     05  OUT-CONTA            PIC X(06) VALUE SPACES.
+004440     05  OUT-DATA             PIC X(08) VALUE SPACES.
+004500     05  OUT-NUM1             PIC 9(04).
+004600     05  OUT-NUM2             PIC 9(04).
+004700     05  FILLER               PIC X(58).
+004800*
+004900 WORKING-STORAGE SECTION.
+005000*
+005100 77  WS-IN-FILE-STATUS        PIC X(02) VALUE ZEROS.
+005200     88  IN-FILE-OK           VALUE "00".
+005300 77  WS-OUT-FILE-STATUS       PIC X(02) VALUE ZEROS.
+005400     88  OUT-FILE-OK          VALUE "00".
+005500*
+005600 77  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+005700     88  FIM-DO-ARQUIVO       VALUE "Y".
+005800*
+005900***************************************************************
+006000*    TABELA DE PALAVRAS DA LINHA ATUAL - MESMA TECNICA DE
+006100*    MANIPULANDO_STRING.COB (UNSTRING UM TOKEN POR VEZ DENTRO DE
+006200*    UMA TABELA OCCURS DEPENDING ON)
+006300***************************************************************
+006400 77  WS-MAX-PALAVRAS          PIC 9(02) VALUE 15.
+006500 77  WS-QTDE-PALAVRAS         PIC 9(02) VALUE 0.
+006600 01  TABELA-PALAVRAS.
+006700     05  WS-PALAVRA-TAB       PIC X(20)
+006800         OCCURS 15 TIMES
+006900         DEPENDING ON WS-QTDE-PALAVRAS
+007000         INDEXED BY PAL-IDX.
+007100*
+007200 77  WS-DELIMITADOR           PIC X(01) VALUE SPACE.
+007300 77  WS-QTDE-VIRGULA          PIC 9(02) VALUE 0.
+007400 77  WS-QTDE-PIPE             PIC 9(02) VALUE 0.
+007500*
+007600 77  WS-LEN-LINHA             PIC 9(02) VALUE 0.
+007700 77  WS-SCAN-IDX              PIC 9(02) VALUE 0.
+007800 77  WS-PONTEIRO              PIC 9(02) VALUE 1.
+007900*
+008000 77  WS-QTDE-ACHADOS          PIC 9(02) VALUE 0.
+008050 77  WS-PALAVRA-LEN           PIC 9(02) VALUE 0.
+008070 77  WS-NUM-BUF               PIC X(04) VALUE ZEROS.
+008100*
+008200***************************************************************
+008300*    CONTADORES DE CONTROLE
+008400***************************************************************
+008500 77  WS-QTDE-LIDOS            PIC 9(07) COMP VALUE ZERO.
+008600 77  WS-QTDE-GRAVADOS         PIC 9(07) COMP VALUE ZERO.
+008700 77  WS-QTDE-REJEITADOS       PIC 9(07) COMP VALUE ZERO.
+008750*
+008751*    NUMERO SEQUENCIAL DE GRAVACAO, NAO UMA CONTA REAL - O FEED
+008751*    DE TEXTO LIVRE NAO TRAZ CAMPO DE CONTA (VER HISTORICO ACIMA)
+008752 77  WS-OUT-CONTA-SEQ         PIC 9(06) VALUE ZERO.
+008754*
+008760***************************************************************
+008762*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+008764***************************************************************
+008766 COPY "RUNDATE.cpy".
+008768*
+008770***************************************************************
+008772*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+008780***************************************************************
+008790 COPY "ERRHDL.cpy".
+008800*
+008900 PROCEDURE DIVISION.
+009000*
+009100***************************************************************
+009200*    0000-MAINLINE                                            *
+009300***************************************************************
+009400 0000-MAINLINE.
+009500     MOVE ZERO TO RETURN-CODE.
+009550     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+009600     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+009700     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+009800         UNTIL FIM-DO-ARQUIVO.
+009900     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+010000     STOP RUN.
+010100*
+010200***************************************************************
+010300*    1000-INICIALIZAR                                         *
+010400***************************************************************
+010500 1000-INICIALIZAR.
+010600     OPEN INPUT PARSE-IN-FILE.
+010700     IF NOT IN-FILE-OK
+010750         MOVE "STRPARSE" TO ERR-PROGRAMA
+010760         SET ERR-TIPO-ARQUIVO TO TRUE
+010770         MOVE "ABERTURA DO ARQUIVO STRIN" TO ERR-CONTEXTO
+010780         MOVE WS-IN-FILE-STATUS TO ERR-FILE-STATUS
+010790         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+011000         MOVE "Y" TO WS-EOF-SWITCH
+011200     ELSE
+011300         OPEN OUTPUT PARSE-OUT-FILE
+011400         IF NOT OUT-FILE-OK
+011450             MOVE "STRPARSE" TO ERR-PROGRAMA
+011460             SET ERR-TIPO-ARQUIVO TO TRUE
+011470             MOVE "ABERTURA DO ARQUIVO STROUT" TO ERR-CONTEXTO
+011480             MOVE WS-OUT-FILE-STATUS TO ERR-FILE-STATUS
+011490             CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+011700             MOVE "Y" TO WS-EOF-SWITCH
+011900         ELSE
+012000             PERFORM 1100-LER-PROXIMA-LINHA
+012100                 THRU 1100-LER-PROXIMA-LINHA-EXIT
+012200         END-IF
+012300     END-IF.
+012400 1000-INICIALIZAR-EXIT.
+012500     EXIT.
+012600*
+012700***************************************************************
+012800*    1100-LER-PROXIMA-LINHA                                   *
+012900***************************************************************
+013000 1100-LER-PROXIMA-LINHA.
+013100     READ PARSE-IN-FILE
+013200         AT END
+013300             MOVE "Y" TO WS-EOF-SWITCH
+013400     END-READ.
+013500 1100-LER-PROXIMA-LINHA-EXIT.
+013600     EXIT.
+013700*
+013800***************************************************************
+013900*    2000-PROCESSAR-LOTE - SEPARA A LINHA EM PALAVRAS, EXTRAI  *
+014000*    OS DOIS PRIMEIROS TOKENS NUMERICOS E GRAVA O PAR NO       *
+014100*    ARQUIVO DE SAIDA                                         *
+014200***************************************************************
+014300 2000-PROCESSAR-LOTE.
+014400     ADD 1 TO WS-QTDE-LIDOS.
+014500     PERFORM 2100-SEPARAR-LINHA THRU 2100-SEPARAR-LINHA-EXIT.
+014600     PERFORM 2200-ACHAR-NUMEROS THRU 2200-ACHAR-NUMEROS-EXIT.
+014700     IF WS-QTDE-ACHADOS = 2
+014720         ADD 1 TO WS-OUT-CONTA-SEQ
+014730         MOVE WS-OUT-CONTA-SEQ TO OUT-CONTA
+014740         MOVE RUN-DATA TO OUT-DATA
+014750         IF OUT-FILE-OK
+014800             WRITE PARSE-OUT-RECORD
+014850         END-IF
+014900         ADD 1 TO WS-QTDE-GRAVADOS
+015000     ELSE
+015100         ADD 1 TO WS-QTDE-REJEITADOS
+015200         DISPLAY "LINHA SEM DOIS TOKENS NUMERICOS - REJEITADA: "
+015300             PARSE-IN-RECORD
+015400     END-IF.
+015500     PERFORM 1100-LER-PROXIMA-LINHA
+015550         THRU 1100-LER-PROXIMA-LINHA-EXIT.
+015600 2000-PROCESSAR-LOTE-EXIT.
+015700     EXIT.
+015800*
+015900***************************************************************
+016000*    2100-SEPARAR-LINHA - MEDE O TAMANHO, DETECTA O            *
+016100*    DELIMITADOR E PREENCHE TABELA-PALAVRAS COM OS TOKENS      *
+016200*    DA LINHA ATUAL                                           *
+016300***************************************************************
+016400 2100-SEPARAR-LINHA.
+016500     MOVE 50 TO WS-SCAN-IDX.
+016600     PERFORM 2110-MEDIR-LINHA UNTIL WS-SCAN-IDX = 0
+016700         OR PARSE-IN-RECORD(WS-SCAN-IDX:1) NOT = SPACE.
+016800     MOVE WS-SCAN-IDX TO WS-LEN-LINHA.
+016900*
+017000     MOVE ZERO TO WS-QTDE-VIRGULA.
+017100     MOVE ZERO TO WS-QTDE-PIPE.
+017200     INSPECT PARSE-IN-RECORD TALLYING WS-QTDE-VIRGULA FOR ALL ",".
+017300     INSPECT PARSE-IN-RECORD TALLYING WS-QTDE-PIPE FOR ALL "|".
+017400     EVALUATE TRUE
+017500         WHEN WS-QTDE-VIRGULA > 0
+017600             MOVE "," TO WS-DELIMITADOR
+017700         WHEN WS-QTDE-PIPE > 0
+017800             MOVE "|" TO WS-DELIMITADOR
+017900         WHEN OTHER
+018000             MOVE SPACE TO WS-DELIMITADOR
+018100     END-EVALUATE.
+018200*
+018300     MOVE 1 TO WS-PONTEIRO.
+018400     MOVE 0 TO WS-QTDE-PALAVRAS.
+018500     IF WS-LEN-LINHA > 0
+018600         PERFORM 2120-SEPARAR-PROXIMA-PALAVRA
+018700             THRU 2120-SEPARAR-PROXIMA-PALAVRA-EXIT
+018800             UNTIL WS-PONTEIRO > WS-LEN-LINHA
+018900             OR WS-QTDE-PALAVRAS >= WS-MAX-PALAVRAS
+019000     END-IF.
+019100 2100-SEPARAR-LINHA-EXIT.
+019200     EXIT.
+019300*
+019400 2110-MEDIR-LINHA.
+019500     SUBTRACT 1 FROM WS-SCAN-IDX.
+019600*
+019700 2120-SEPARAR-PROXIMA-PALAVRA.
+019800     ADD 1 TO WS-QTDE-PALAVRAS.
+019900     UNSTRING PARSE-IN-RECORD DELIMITED BY WS-DELIMITADOR
+020000         INTO WS-PALAVRA-TAB(WS-QTDE-PALAVRAS)
+020100         WITH POINTER WS-PONTEIRO
+020200     END-UNSTRING.
+020300 2120-SEPARAR-PROXIMA-PALAVRA-EXIT.
+020400     EXIT.
+020500*
+020600***************************************************************
+020700*    2200-ACHAR-NUMEROS - PERCORRE TABELA-PALAVRAS E SEPARA    *
+020800*    OS DOIS PRIMEIROS TOKENS PURAMENTE NUMERICOS EM           *
+020900*    OUT-NUM1/OUT-NUM2                                        *
+021000***************************************************************
+021100 2200-ACHAR-NUMEROS.
+021200     MOVE ZERO TO WS-QTDE-ACHADOS.
+021250     MOVE SPACES TO PARSE-OUT-RECORD.
+021300     MOVE ZERO TO OUT-NUM1.
+021400     MOVE ZERO TO OUT-NUM2.
+021500     IF WS-QTDE-PALAVRAS > 0
+021600         PERFORM 2210-TESTAR-PALAVRA
+021700             VARYING PAL-IDX FROM 1 BY 1
+021800             UNTIL PAL-IDX > WS-QTDE-PALAVRAS
+021900             OR WS-QTDE-ACHADOS >= 2
+022000     END-IF.
+022100 2200-ACHAR-NUMEROS-EXIT.
+022200     EXIT.
+022300*
+022400 2210-TESTAR-PALAVRA.
+022410     MOVE 20 TO WS-SCAN-IDX.
+022420     PERFORM 2110-MEDIR-LINHA UNTIL WS-SCAN-IDX = 0
+022430         OR WS-PALAVRA-TAB(PAL-IDX)(WS-SCAN-IDX:1) NOT = SPACE.
+022440     MOVE WS-SCAN-IDX TO WS-PALAVRA-LEN.
+022450     IF WS-PALAVRA-LEN > 0 AND WS-PALAVRA-LEN <= 4
+022460       AND WS-PALAVRA-TAB(PAL-IDX)(1:WS-PALAVRA-LEN) IS NUMERIC
+022600         ADD 1 TO WS-QTDE-ACHADOS
+022620         MOVE ZEROS TO WS-NUM-BUF
+022640         MOVE WS-PALAVRA-TAB(PAL-IDX)(1:WS-PALAVRA-LEN)
+022660             TO WS-NUM-BUF(5 - WS-PALAVRA-LEN:WS-PALAVRA-LEN)
+022700         IF WS-QTDE-ACHADOS = 1
+022750             MOVE WS-NUM-BUF TO OUT-NUM1
+022780         END-IF
+022900         IF WS-QTDE-ACHADOS = 2
+023000             MOVE WS-NUM-BUF TO OUT-NUM2
+023100         END-IF
+023200     END-IF.
+023300*
+023400***************************************************************
+023500*    9000-FINALIZAR - FECHA OS ARQUIVOS, IMPRIME OS TOTAIS DE   *
+023600*    CONTROLE E SINALIZA CONDITION CODE PARA O JOB STREAM       *
+023700***************************************************************
+023800 9000-FINALIZAR.
+023850     IF IN-FILE-OK
+023870         CLOSE PARSE-IN-FILE
+023890     END-IF.
+023895     IF OUT-FILE-OK
+023897         CLOSE PARSE-OUT-FILE
+023899     END-IF.
+024100     DISPLAY "====== TOTAIS DO PARSE EM LOTE ======".
+024200     DISPLAY "LINHAS LIDAS ...........: " WS-QTDE-LIDOS.
+024300     DISPLAY "PARES GRAVADOS .........: " WS-QTDE-GRAVADOS.
+024400     DISPLAY "LINHAS REJEITADAS ......: " WS-QTDE-REJEITADOS.
+024500     IF WS-QTDE-GRAVADOS = 0
+024600         DISPLAY "NENHUM PAR NUMERICO GRAVADO - STEP SEGUINTE "
+024700             "NAO DEVE RODAR."
+024800         MOVE 16 TO RETURN-CODE
+024900     END-IF.
+025000 9000-FINALIZAR-EXIT.
+025100     EXIT.
