@@ -0,0 +1,413 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PII-MASK-BATCH.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     GENERALIZACAO DO UTILITARIO DE INSPECT
+001200*                       DE NOME/LETRA PARA UM MASCARADOR DE PII
+001300*                       EM LOTE, APLICANDO REGRAS DE SUBSTITUICAO
+001400*                       DE UM ARQUIVO DE CONTROLE A CADA REGISTRO
+001500*                       DO ARQUIVO DE CLIENTES, PARA GERAR UM
+001600*                       EXTRATO DESIDENTIFICADO PARA TESTE.
+001650*    2026-08-09 OPR     GRAVA UM CHECKPOINT COMPARTILHADO (VER
+001660*                       COPYBOOKS/CHKPT.CPY) A CADA CLIENTE
+001670*                       MASCARADO, E RETOMA A PARTIR DO ULTIMO
+001680*                       CUST-IN-ID GRAVADO SE O JOB ANTERIOR NAO
+001690*                       TERMINOU NORMALMENTE.
+001691*    2026-08-09 OPR     DATA/HORA DE EXECUCAO PASSA A VIR DO NOVO
+001692*                       COPYBOOKS/RUNDATE.CPY COMPARTILHADO.
+001693*    2026-08-09 OPR     CLIENTE COM CUST-IN-ID EM BRANCO E AGORA
+001694*                       REJEITADO (NAO MASCARADO/GRAVADO) E
+001695*                       REGISTRADO NO ARQUIVO COMUM DE REJEICAO
+001696*                       REJFILE (VER COPYBOOKS/REJREC.CPY). O LOTE
+001697*                       ABORTA (RETURN-CODE 20) SE O PERCENTUAL DE
+001698*                       REJEITADOS SOBRE O TOTAL LIDO ULTRAPASSAR O
+001699*                       LIMITE CONFIGURAVEL EM COPYBOOKS/ABRTCTL.CPY.
+001700***************************************************************
+001800*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT MASK-RULE-FILE ASSIGN TO "MASKCTL"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-RULE-FILE-STATUS.
+002500     SELECT CUSTOMER-IN-FILE ASSIGN TO "NOMESIN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-CUST-FILE-STATUS.
+002800     SELECT CUSTOMER-OUT-FILE ASSIGN TO "NOMESOUT"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+002950     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+002960         ORGANIZATION IS LINE SEQUENTIAL
+002970         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002980     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+002985         ORGANIZATION IS LINE SEQUENTIAL
+002988         FILE STATUS IS WS-REJECT-FILE-STATUS.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300*
+003400 FD  MASK-RULE-FILE.
+003500 01  MASK-RULE-RECORD.
+003600     05  RULE-PROCURA        PIC X(01).
+003700     05  RULE-NOVA           PIC X(01).
+003800*
+003900 FD  CUSTOMER-IN-FILE
+004000     RECORDING MODE IS F.
+004100 01  CUSTOMER-IN-RECORD.
+004200     05  CUST-IN-ID          PIC X(10).
+004300     05  CUST-IN-NOME        PIC X(30).
+004400     05  FILLER              PIC X(40).
+004500*
+004600 FD  CUSTOMER-OUT-FILE
+004700     RECORDING MODE IS F.
+004800 01  CUSTOMER-OUT-RECORD.
+004900     05  CUST-OUT-ID         PIC X(10).
+005000     05  CUST-OUT-NOME       PIC X(30).
+005100     05  FILLER              PIC X(40).
+005150*
+005160 FD  CHECKPOINT-FILE
+005170     RECORDING MODE IS F.
+005180 COPY "CHKPT.cpy".
+005190*
+005192 FD  REJECT-FILE
+005194     RECORDING MODE IS F.
+005196 COPY "REJREC.cpy".
+005200*
+005300 WORKING-STORAGE SECTION.
+005400*
+005500 77  WS-RULE-FILE-STATUS     PIC X(02) VALUE ZEROS.
+005600     88  RULE-FILE-OK        VALUE "00".
+005700 77  WS-CUST-FILE-STATUS     PIC X(02) VALUE ZEROS.
+005800     88  CUST-FILE-OK        VALUE "00".
+005900*
+006000 77  WS-RULE-EOF-SWITCH      PIC X(01) VALUE "N".
+006100     88  FIM-DAS-REGRAS      VALUE "Y".
+006200 77  WS-CUST-EOF-SWITCH      PIC X(01) VALUE "N".
+006300     88  FIM-DOS-CLIENTES    VALUE "Y".
+006400*
+006500 77  WS-QTDE-REGRAS          PIC 9(02) VALUE ZERO.
+006600 01  TABELA-REGRAS.
+006700     05  REGRA-ENTRY OCCURS 20 TIMES
+006800         DEPENDING ON WS-QTDE-REGRAS
+006900         INDEXED BY RG-IDX.
+007000         10  REGRA-PROCURA   PIC X(01).
+007100         10  REGRA-NOVA      PIC X(01).
+007200*
+007300 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+007400 77  WS-QTDE-MASCARADOS      PIC 9(07) COMP VALUE ZERO.
+007405 77  WS-QTDE-REJEITADOS      PIC 9(07) COMP VALUE ZERO.
+007407 77  WS-REJECT-FILE-STATUS   PIC X(02) VALUE ZEROS.
+007408     88  REJECT-FILE-OK      VALUE "00".
+007410*
+007420***************************************************************
+007430*    CONTROLE DE CHECKPOINT/RESTART (VER COPYBOOKS/CHKPT.CPY)
+007440***************************************************************
+007441 77  WS-CKPT-FILE-STATUS     PIC X(02) VALUE ZEROS.
+007442     88  CKPT-FILE-OK        VALUE "00".
+007443 77  WS-CKPT-CHAVE-RESTART   PIC X(20) VALUE SPACES.
+007444 77  WS-RETOMANDO-SWITCH     PIC X(01) VALUE "N".
+007445     88  PULANDO-ATE-CHECKPOINT VALUE "Y".
+007446 COPY "CHKPTTAB.cpy".
+007447 77  WS-CKPT-FILE-EOF        PIC X(01) VALUE "N".
+007448     88  FIM-ARQUIVO-CHECKPOINT VALUE "Y".
+007449*
+007447***************************************************************
+007448*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+007449***************************************************************
+007450 COPY "RUNDATE.cpy".
+007451*
+007452***************************************************************
+007453*    LIMITE DE REJEITOS DO LOTE (VER COPYBOOKS/ABRTCTL.CPY)
+007454***************************************************************
+007455 COPY "ABRTCTL.cpy".
+007456*
+007460***************************************************************
+007470*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+007480***************************************************************
+007490 COPY "ERRHDL.cpy".
+007500*
+007600 PROCEDURE DIVISION.
+007700*
+007800***************************************************************
+007900*    0000-MAINLINE                                            *
+008000***************************************************************
+008100 0000-MAINLINE.
+008150     MOVE ZERO TO RETURN-CODE.
+008160     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+008170     ACCEPT RUN-HORA FROM TIME.
+008200     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+008300     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+008400         UNTIL FIM-DOS-CLIENTES.
+008500     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+008600     STOP RUN.
+008700*
+008800***************************************************************
+008900*    1000-INICIALIZAR - CARREGA AS REGRAS DE MASCARAMENTO E    *
+009000*    ABRE OS ARQUIVOS DE CLIENTES                              *
+009100***************************************************************
+009200 1000-INICIALIZAR.
+009300     PERFORM 1200-CARREGAR-REGRAS THRU 1200-CARREGAR-REGRAS-EXIT.
+009400     OPEN INPUT CUSTOMER-IN-FILE.
+009500     OPEN OUTPUT CUSTOMER-OUT-FILE.
+009600     IF NOT CUST-FILE-OK
+009650         MOVE "MASKBAT " TO ERR-PROGRAMA
+009660         SET ERR-TIPO-ARQUIVO TO TRUE
+009670         MOVE "ABERTURA DO ARQUIVO NOMESIN" TO ERR-CONTEXTO
+009680         MOVE WS-CUST-FILE-STATUS TO ERR-FILE-STATUS
+009690         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+009900         MOVE "Y" TO WS-CUST-EOF-SWITCH
+010000     ELSE
+010040         OPEN EXTEND REJECT-FILE
+010050         PERFORM 1050-LER-CHECKPOINT THRU 1050-LER-CHECKPOINT-EXIT
+010100         PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT
+010110*        PULA PELO ID EXATO JA PROCESSADO, EM VEZ DE ASSUMIR
+010115*        QUE NOMESIN ESTA EM ORDEM ASCENDENTE DE CUST-IN-ID
+010116*        (NAO HA SORT NENHUM GARANTINDO ISSO).
+010117         IF WS-RETOMANDO-SWITCH = "Y"
+010120             PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT
+010140                 UNTIL FIM-DOS-CLIENTES
+010150                 OR CUST-IN-ID = WS-CKPT-CHAVE-RESTART
+010160             IF NOT FIM-DOS-CLIENTES
+010170                 PERFORM 1100-LER-CLIENTE
+010175                     THRU 1100-LER-CLIENTE-EXIT
+010180             END-IF
+010190         END-IF
+010200     END-IF.
+010300 1000-INICIALIZAR-EXIT.
+010400     EXIT.
+010410*
+010420***************************************************************
+010430*    1050-LER-CHECKPOINT - LE O CHECKPOINT COMPARTILHADO E, SE   *
+010440*    HOUVER UM REGISTRO DESTE PROGRAMA, GUARDA O ULTIMO ID DE    *
+010450*    CLIENTE MASCARADO PARA QUE O LOTE PULE ATE LA              *
+010460***************************************************************
+010470 1050-LER-CHECKPOINT.
+010475     MOVE ZERO TO WS-CKPT-QTDE-SALVOS.
+010476     MOVE "N" TO WS-CKPT-FILE-EOF.
+010480     OPEN INPUT CHECKPOINT-FILE.
+010490     IF CKPT-FILE-OK
+010495         PERFORM 1055-LER-CHECKPOINT-REG
+010496             THRU 1055-LER-CHECKPOINT-REG-EXIT
+010497         PERFORM UNTIL FIM-ARQUIVO-CHECKPOINT
+010540             IF CHKPT-PROGRAMA = "MASKBAT "
+010550                 AND CHKPT-CHAVE NOT = SPACES
+010560                 MOVE CHKPT-CHAVE TO WS-CKPT-CHAVE-RESTART
+010570                 MOVE "Y" TO WS-RETOMANDO-SWITCH
+010580                 DISPLAY "RETOMANDO DEPOIS DO ID: "
+010590                     WS-CKPT-CHAVE-RESTART
+010595             ELSE IF CHKPT-PROGRAMA NOT = SPACES
+010596                 AND WS-CKPT-QTDE-SALVOS < 10
+010597                 ADD 1 TO WS-CKPT-QTDE-SALVOS
+010598                 MOVE CHKPT-PROGRAMA TO
+010599                     CKPT-SALVO-PROGRAMA(WS-CKPT-QTDE-SALVOS)
+010601                 MOVE CHKPT-CHAVE TO
+010602                     CKPT-SALVO-CHAVE(WS-CKPT-QTDE-SALVOS)
+010603                 MOVE CHKPT-DATA TO
+010604                     CKPT-SALVO-DATA(WS-CKPT-QTDE-SALVOS)
+010605             END-IF
+010606             PERFORM 1055-LER-CHECKPOINT-REG
+010607                 THRU 1055-LER-CHECKPOINT-REG-EXIT
+010608         END-PERFORM
+010620         CLOSE CHECKPOINT-FILE
+010630     END-IF.
+010640 1050-LER-CHECKPOINT-EXIT.
+010650     EXIT.
+010651*
+010652***************************************************************
+010653*    1055-LER-CHECKPOINT-REG - LE UM REGISTRO DO CHECKPOINT    *
+010654*    COMPARTILHADO (PODE HAVER UM POR PROGRAMA QUE O USA)      *
+010655***************************************************************
+010656 1055-LER-CHECKPOINT-REG.
+010657     READ CHECKPOINT-FILE
+010658         AT END
+010659             MOVE "Y" TO WS-CKPT-FILE-EOF
+010660     END-READ.
+010661 1055-LER-CHECKPOINT-REG-EXIT.
+010662     EXIT.
+010663*
+010700***************************************************************
+010700*    1100-LER-CLIENTE                                         *
+010800***************************************************************
+010900 1100-LER-CLIENTE.
+011000     READ CUSTOMER-IN-FILE
+011100         AT END
+011200             MOVE "Y" TO WS-CUST-EOF-SWITCH
+011300     END-READ.
+011400 1100-LER-CLIENTE-EXIT.
+011500     EXIT.
+011600*
+011700***************************************************************
+011800*    1200-CARREGAR-REGRAS                                     *
+011900***************************************************************
+012000 1200-CARREGAR-REGRAS.
+012100     MOVE ZERO TO WS-QTDE-REGRAS.
+012200     OPEN INPUT MASK-RULE-FILE.
+012300     IF RULE-FILE-OK
+012400         PERFORM 1210-LER-REGRA THRU 1210-LER-REGRA-EXIT
+012500         PERFORM UNTIL FIM-DAS-REGRAS
+012600             ADD 1 TO WS-QTDE-REGRAS
+012700             MOVE RULE-PROCURA TO REGRA-PROCURA(WS-QTDE-REGRAS)
+012800             MOVE RULE-NOVA    TO REGRA-NOVA(WS-QTDE-REGRAS)
+012900             PERFORM 1210-LER-REGRA THRU 1210-LER-REGRA-EXIT
+013000         END-PERFORM
+013100         CLOSE MASK-RULE-FILE
+013200     END-IF.
+013300 1200-CARREGAR-REGRAS-EXIT.
+013400     EXIT.
+013500*
+013600***************************************************************
+013700*    1210-LER-REGRA                                           *
+013800***************************************************************
+013900 1210-LER-REGRA.
+014000     READ MASK-RULE-FILE
+014100         AT END
+014200             MOVE "Y" TO WS-RULE-EOF-SWITCH
+014300     END-READ.
+014400 1210-LER-REGRA-EXIT.
+014500     EXIT.
+014600*
+014700***************************************************************
+014800*    2000-PROCESSAR-LOTE - APLICA TODAS AS REGRAS DE           *
+014900*    MASCARAMENTO CARREGADAS SOBRE O NOME DE CADA CLIENTE      *
+015000***************************************************************
+015100 2000-PROCESSAR-LOTE.
+015200     ADD 1 TO WS-QTDE-LIDOS.
+015210     IF CUST-IN-ID = SPACES
+015220         PERFORM 2050-REJEITAR-CLIENTE
+015230             THRU 2050-REJEITAR-CLIENTE-EXIT
+015240     ELSE
+015300         MOVE CUSTOMER-IN-RECORD TO CUSTOMER-OUT-RECORD
+015400         PERFORM VARYING RG-IDX FROM 1 BY 1
+015500             UNTIL RG-IDX > WS-QTDE-REGRAS
+015600             INSPECT CUST-OUT-NOME
+015650                 REPLACING ALL REGRA-PROCURA(RG-IDX)
+015700                 BY REGRA-NOVA(RG-IDX)
+015800         END-PERFORM
+015900         IF WS-QTDE-REGRAS > 0
+016000             ADD 1 TO WS-QTDE-MASCARADOS
+016100         END-IF
+016200         WRITE CUSTOMER-OUT-RECORD
+016250         PERFORM 2060-GRAVAR-CHECKPOINT
+016260             THRU 2060-GRAVAR-CHECKPOINT-EXIT
+016270     END-IF.
+016300     PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT.
+016400 2000-PROCESSAR-LOTE-EXIT.
+016500     EXIT.
+016451*
+016452***************************************************************
+016453*    2050-REJEITAR-CLIENTE - GRAVA O CLIENTE COM CUST-IN-ID EM  *
+016454*    BRANCO NO ARQUIVO COMUM DE REJEICAO E SEGUE O LOTE         *
+016455***************************************************************
+016456 2050-REJEITAR-CLIENTE.
+016457     ADD 1 TO WS-QTDE-REJEITADOS.
+016458     MOVE "MASKBAT " TO REJ-PROGRAMA.
+016459     MOVE RUN-DATA   TO REJ-DATA.
+016460     MOVE SPACES TO REJ-CHAVE.
+016461     MOVE "CUST-IN-ID EM BRANCO" TO REJ-MOTIVO.
+016462     IF REJECT-FILE-OK
+016466         WRITE REJ-RECORD
+016467     END-IF.
+016463     DISPLAY "CLIENTE REJEITADO - ID EM BRANCO".
+016464 2050-REJEITAR-CLIENTE-EXIT.
+016465     EXIT.
+016510*
+016520***************************************************************
+016530*    2060-GRAVAR-CHECKPOINT - REGRAVA O CHECKPOINT COMPARTILHADO *
+016540*    COM O ULTIMO ID DE CLIENTE MASCARADO COM SUCESSO            *
+016550***************************************************************
+016560 2060-GRAVAR-CHECKPOINT.
+016600     OPEN OUTPUT CHECKPOINT-FILE.
+016605     IF CKPT-FILE-OK
+016606         PERFORM 2065-REGRAVAR-OUTROS-CKPT
+016607             THRU 2065-REGRAVAR-OUTROS-CKPT-EXIT
+016608             VARYING CK-IDX FROM 1 BY 1
+016609             UNTIL CK-IDX > WS-CKPT-QTDE-SALVOS
+016570         MOVE "MASKBAT " TO CHKPT-PROGRAMA
+016580         MOVE CUST-IN-ID TO CHKPT-CHAVE
+016590         MOVE RUN-DATA TO CHKPT-DATA
+016610         WRITE CHKPT-RECORD
+016620         CLOSE CHECKPOINT-FILE
+016625     END-IF.
+016630 2060-GRAVAR-CHECKPOINT-EXIT.
+016640     EXIT.
+016641*
+016642***************************************************************
+016643*    2065-REGRAVAR-OUTROS-CKPT - REGRAVA NO CHKPTFILE O        *
+016644*    CHECKPOINT DE OUTRO PROGRAMA LIDO NO INICIO DO LOTE, PARA *
+016645*    NAO SER PERDIDO QUANDO ESTE PROGRAMA REGRAVA O PROPRIO    *
+016646***************************************************************
+016647 2065-REGRAVAR-OUTROS-CKPT.
+016648     MOVE CKPT-SALVO-PROGRAMA(CK-IDX) TO CHKPT-PROGRAMA.
+016649     MOVE CKPT-SALVO-CHAVE(CK-IDX)    TO CHKPT-CHAVE.
+016650     MOVE CKPT-SALVO-DATA(CK-IDX)     TO CHKPT-DATA.
+016651     WRITE CHKPT-RECORD.
+016652 2065-REGRAVAR-OUTROS-CKPT-EXIT.
+016653     EXIT.
+016654*
+016700***************************************************************
+016800*    9000-FINALIZAR                                           *
+016900***************************************************************
+017000 9000-FINALIZAR.
+017010     IF CUST-FILE-OK
+017020         CLOSE CUSTOMER-IN-FILE
+017030     END-IF.
+017040     CLOSE CUSTOMER-OUT-FILE.
+017050     IF REJECT-FILE-OK
+017060         CLOSE REJECT-FILE
+017070     END-IF.
+017200     DISPLAY "====== MASCARAMENTO DE PII ======".
+017300     DISPLAY "REGRAS CARREGADAS ..: " WS-QTDE-REGRAS.
+017400     DISPLAY "REGISTROS LIDOS ....: " WS-QTDE-LIDOS.
+017500     DISPLAY "REGISTROS MASCARADOS: " WS-QTDE-MASCARADOS.
+017550     DISPLAY "REGISTROS REJEITADOS: " WS-QTDE-REJEITADOS.
+017560     PERFORM 9050-VERIFICAR-LIMITE-REJEITO
+017570         THRU 9050-VERIFICAR-LIMITE-REJEITO-EXIT.
+017575     PERFORM 9060-LIMPAR-CHECKPOINT-PROPRIO
+017580         THRU 9060-LIMPAR-CHECKPOINT-PROPRIO-EXIT.
+017600 9000-FINALIZAR-EXIT.
+017700     EXIT.
+017701*
+017702***************************************************************
+017703*    9060-LIMPAR-CHECKPOINT-PROPRIO - O LOTE TERMINOU NORMAL-  *
+017704*    MENTE, ENTAO REGRAVA O CHKPTFILE SO COM OS CHECKPOINTS DE *
+017705*    OUTROS PROGRAMAS, SEM O REGISTRO DESTE (NADA A RETOMAR)   *
+017706***************************************************************
+017707 9060-LIMPAR-CHECKPOINT-PROPRIO.
+017708     OPEN OUTPUT CHECKPOINT-FILE.
+017709     IF CKPT-FILE-OK
+017710         PERFORM 2065-REGRAVAR-OUTROS-CKPT
+017711             THRU 2065-REGRAVAR-OUTROS-CKPT-EXIT
+017712             VARYING CK-IDX FROM 1 BY 1
+017713             UNTIL CK-IDX > WS-CKPT-QTDE-SALVOS
+017714         CLOSE CHECKPOINT-FILE
+017715     END-IF.
+017716 9060-LIMPAR-CHECKPOINT-PROPRIO-EXIT.
+017717     EXIT.
+017718*
+017720***************************************************************
+017730*    9050-VERIFICAR-LIMITE-REJEITO - ABORTA O LOTE SE O        *
+017740*    PERCENTUAL DE REJEITADOS ULTRAPASSAR O LIMITE CONFIGURADO *
+017750*    EM REJPCT (VER COPYBOOKS/ABRTCTL.CPY)                    *
+017760***************************************************************
+017770 9050-VERIFICAR-LIMITE-REJEITO.
+017780     ACCEPT WS-LIMITE-REJEITO-PCT FROM ENVIRONMENT "REJPCT".
+017790     IF WS-LIMITE-REJEITO-PCT = ZERO
+017800         MOVE 10 TO WS-LIMITE-REJEITO-PCT
+017810     END-IF.
+017820     IF WS-QTDE-LIDOS > ZERO
+017830         COMPUTE WS-PCT-REJEITADOS ROUNDED =
+017840             (WS-QTDE-REJEITADOS * 100) / WS-QTDE-LIDOS
+017850         IF WS-PCT-REJEITADOS >= WS-LIMITE-REJEITO-PCT
+017860             DISPLAY "ABEND-REJPCT: " WS-PCT-REJEITADOS
+017870                 "% DE REJEITADOS, LIMITE " WS-LIMITE-REJEITO-PCT
+017880                 "% - ENCERRANDO O LOTE."
+017890             MOVE 20 TO RETURN-CODE
+017900         END-IF
+017910     END-IF.
+017920 9050-VERIFICAR-LIMITE-REJEITO-EXIT.
+017930     EXIT.
