@@ -0,0 +1,502 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIENTE-MESTRE-MAINT.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     PROGRAMA DE MANUTENCAO DO ARQUIVO MESTRE
+001200*                       DE CLIENTES. ANTES, O WS-NOME DIGITADO EM
+001300*                       TIPOSTEXTO.COB E TIPOSTEXTORECEBENDOUSUA-
+001400*                       RIO.COB SO EXISTIA NA WORKING-STORAGE
+001500*                       DURANTE UM UNICO CICLO DE ACCEPT/DISPLAY.
+001600*                       AQUI O NOME PASSA A SER GRAVADO EM UM
+001700*                       ARQUIVO INDEXADO PELA CHAVE DO CLIENTE,
+001800*                       PERSISTINDO ENTRE EXECUCOES E PERMITINDO
+001900*                       CONSULTA POR CHAVE A PARTIR DE OUTROS
+002000*                       PROGRAMAS.
+002050*    2026-08-09 OPR     REGISTRO MESTRE PASSA A COMBINAR NOME,
+002060*                       STATUS (MESMO LAYOUT DE STATVAR.CPY USADO
+002070*                       EM TIPOSBOOLEANO.COB) E SALDO EM UM UNICO
+002080*                       REGISTRO, PARA QUE UMA UNICA LEITURA DEVOLVA
+002090*                       NOME, STATUS E SALDO DO CLIENTE JUNTOS.
+002092*    2026-08-09 OPR     GRAVA UM CHECKPOINT COMPARTILHADO (VER
+002094*                       COPYBOOKS/CHKPT.CPY) A CADA TRANSACAO
+002096*                       PROCESSADA, E RETOMA A PARTIR DO ULTIMO
+002098*                       TRANS-ID GRAVADO SE O JOB ANTERIOR NAO
+002099*                       TERMINOU NORMALMENTE.
+002099*    2026-08-09 OPR     DATA/HORA DE EXECUCAO PASSA A VIR DO NOVO
+002099*                       COPYBOOKS/RUNDATE.CPY COMPARTILHADO, EM VEZ
+002099*                       DE UM CAMPO WS-DATA-HOJE LOCAL.
+002101*    2026-08-09 OPR     2100-INCLUIR-CLIENTE PASSA A CONSULTAR O
+002102*                       MESTRE PELA CHAVE ANTES DE GRAVAR, E UM
+002103*                       CLIENTE DUPLICADO AGORA TAMBEM GERA UM
+002104*                       REGISTRO NO ARQUIVO COMUM DE REJEICAO
+002105*                       REJFILE (VER COPYBOOKS/REJREC.CPY), ALEM
+002106*                       DO CONTADOR E DA MENSAGEM JA EXISTENTES.
+002107*    2026-08-09 OPR     O LOTE ABORTA (RETURN-CODE 20) SE O
+002108*                       PERCENTUAL DE DUPLICADOS REJEITADOS SOBRE O
+002109*                       TOTAL LIDO ULTRAPASSAR O LIMITE CONFIGURAVEL
+002110*                       EM COPYBOOKS/ABRTCTL.CPY.
+002111*    2026-08-09 OPR     O CHECKPOINT PASSA A GRAVAR O NUMERO
+002112*                       SEQUENCIAL DE LEITURA, NAO MAIS TRANS-ID -
+002113*                       O MESMO TRANS-ID PODE APARECER MAIS DE UMA
+002114*                       VEZ NO CLIMSTTX (CONSULTA "L" SEGUIDA DE
+002115*                       INCLUSAO "A" PARA O MESMO CLIENTE), O QUE
+002116*                       FAZIA O SKIP DE RETOMADA PARAR CEDO DEMAIS
+002117*                       E REPROCESSAR UMA "A" JA APLICADA.
+002100***************************************************************
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANS-FILE ASSIGN TO "CLIMSTTX"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-TRANS-FILE-STATUS.
+002900     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS CUST-ID
+003300         FILE STATUS IS WS-MASTER-FILE-STATUS.
+003350     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+003360         ORGANIZATION IS LINE SEQUENTIAL
+003370         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003380     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+003385         ORGANIZATION IS LINE SEQUENTIAL
+003388         FILE STATUS IS WS-REJECT-FILE-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*
+003800 FD  TRANS-FILE
+003900     RECORDING MODE IS F.
+004000 01  TRANS-RECORD.
+004100     05  TRANS-ACAO          PIC X(01).
+004200         88  TRANS-INCLUIR   VALUE "A".
+004300         88  TRANS-CONSULTAR VALUE "L".
+004350     05  TRANS-ID            PIC X(10).
+004400     05  TRANS-NOME          PIC X(30).
+004450     05  TRANS-STATUS        PIC X(01).
+004480     05  TRANS-SALDO         PIC S9(7)V99.
+004600*
+004700 FD  CUSTOMER-MASTER.
+004800 01  CUSTOMER-MASTER-RECORD.
+004900     05  CUST-ID             PIC X(10).
+005000     05  CUST-NOME           PIC X(30).
+005020     COPY "STATVAR.cpy"
+005030         REPLACING ==NIVEL==        BY ==05==
+005040                   ==CAMPO==        BY ==CUST-STATUS==
+005050                   ==COND-ATIVO==     BY ==CUST-ATIVO==
+005060                   ==COND-INATIVO==   BY ==CUST-INATIVO==
+005070                   ==COND-PENDENTE==  BY ==CUST-PENDENTE==
+005080                   ==COND-BLOQUEADO== BY ==CUST-BLOQUEADO==
+005090                   ==COND-CANCELADO== BY ==CUST-CANCELADO==.
+005100     05  CUST-SALDO          PIC S9(7)V99.
+005110     05  FILLER              PIC X(30).
+005150*
+005160 FD  CHECKPOINT-FILE
+005170     RECORDING MODE IS F.
+005180 COPY "CHKPT.cpy".
+005190*
+005192 FD  REJECT-FILE
+005194     RECORDING MODE IS F.
+005196 COPY "REJREC.cpy".
+005200*
+005300 WORKING-STORAGE SECTION.
+005400*
+005500 77  WS-TRANS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+005600     88  TRANS-FILE-OK       VALUE "00".
+005700 77  WS-MASTER-FILE-STATUS   PIC X(02) VALUE ZEROS.
+005800     88  MASTER-OK           VALUE "00".
+005900     88  MASTER-DUPLICADO    VALUE "22".
+006000     88  MASTER-NAO-ACHADO   VALUE "23", "35".
+006100*
+006200 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+006300     88  FIM-DO-ARQUIVO      VALUE "Y".
+006400*
+006500 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+006600 77  WS-QTDE-INCLUIDOS       PIC 9(07) COMP VALUE ZERO.
+006700 77  WS-QTDE-DUPLICADOS      PIC 9(07) COMP VALUE ZERO.
+006800 77  WS-QTDE-CONSULTADOS     PIC 9(07) COMP VALUE ZERO.
+006900 77  WS-QTDE-NAO-ACHADOS     PIC 9(07) COMP VALUE ZERO.
+007000 77  WS-QTDE-INVALIDOS       PIC 9(07) COMP VALUE ZERO.
+007000 77  WS-REJECT-FILE-STATUS   PIC X(02) VALUE ZEROS.
+007005     88  REJECT-FILE-OK      VALUE "00".
+007010*
+007020***************************************************************
+007030*    CONTROLE DE CHECKPOINT/RESTART (VER COPYBOOKS/CHKPT.CPY)
+007040***************************************************************
+007041 77  WS-CKPT-FILE-STATUS     PIC X(02) VALUE ZEROS.
+007042     88  CKPT-FILE-OK        VALUE "00".
+007043 77  WS-CKPT-CHAVE-RESTART   PIC X(20) VALUE SPACES.
+007044 77  WS-RETOMANDO-SWITCH     PIC X(01) VALUE "N".
+007045     88  PULANDO-ATE-CHECKPOINT VALUE "Y".
+007046 COPY "CHKPTTAB.cpy".
+007047 77  WS-CKPT-FILE-EOF        PIC X(01) VALUE "N".
+007048     88  FIM-ARQUIVO-CHECKPOINT VALUE "Y".
+007048*   CHAVE DE CHECKPOINT DESTE PROGRAMA: UM NUMERO SEQUENCIAL DE
+007048*   LEITURA, NAO TRANS-ID - O MESMO TRANS-ID APARECE MAIS DE UMA
+007048*   VEZ NO ARQUIVO (UMA CONSULTA "L" E, DEPOIS, UMA INCLUSAO "A"
+007048*   PARA O MESMO CLIENTE), ENTAO PARAR NO PRIMEIRO TRANS-ID
+007048*   IGUAL AO DO CHECKPOINT PODE PARAR ANTES DA TRANSACAO CERTA E
+007048*   REPROCESSAR UMA "A" JA APLICADA.
+007048 77  WS-SEQ-LEITURA          PIC 9(07) COMP VALUE ZERO.
+007048 77  WS-SEQ-LEITURA-DISP     PIC 9(07) VALUE ZEROS.
+007048 77  WS-CKPT-SEQ-RESTART     PIC 9(07) VALUE ZERO.
+007049*
+007047***************************************************************
+007048*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+007049***************************************************************
+007050 COPY "RUNDATE.cpy".
+007051***************************************************************
+007052*    LIMITE DE REJEITOS DO LOTE (VER COPYBOOKS/ABRTCTL.CPY)
+007053***************************************************************
+007054 COPY "ABRTCTL.cpy".
+007060***************************************************************
+007070*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+007080***************************************************************
+007090 COPY "ERRHDL.cpy".
+007100*
+007200 PROCEDURE DIVISION.
+007300*
+007400***************************************************************
+007500*    0000-MAINLINE                                            *
+007600***************************************************************
+007700 0000-MAINLINE.
+007750     MOVE ZERO TO RETURN-CODE.
+007760     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+007770     ACCEPT RUN-HORA FROM TIME.
+007800     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+007900     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+008000         UNTIL FIM-DO-ARQUIVO.
+008100     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+008200     STOP RUN.
+008300*
+008400***************************************************************
+008500*    1000-INICIALIZAR - ABRE O ARQUIVO DE TRANSACOES E O ARQUIVO*
+008600*    MESTRE INDEXADO, CRIANDO ESTE ULTIMO SE AINDA NAO EXISTIR  *
+008700***************************************************************
+008800 1000-INICIALIZAR.
+008900     OPEN INPUT TRANS-FILE.
+009000     IF NOT TRANS-FILE-OK
+009050         MOVE "CLIMEST " TO ERR-PROGRAMA
+009060         SET ERR-TIPO-ARQUIVO TO TRUE
+009070         MOVE "ABERTURA DO ARQUIVO CLIMSTTX" TO ERR-CONTEXTO
+009080         MOVE WS-TRANS-FILE-STATUS TO ERR-FILE-STATUS
+009090         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+009300         MOVE "Y" TO WS-EOF-SWITCH
+009400     ELSE
+009500         OPEN I-O CUSTOMER-MASTER
+009600         IF MASTER-NAO-ACHADO
+009700             OPEN OUTPUT CUSTOMER-MASTER
+009750             CLOSE CUSTOMER-MASTER
+009800             OPEN I-O CUSTOMER-MASTER
+009900         END-IF
+010000         IF NOT MASTER-OK
+010050             MOVE "CLIMEST " TO ERR-PROGRAMA
+010060             SET ERR-TIPO-ARQUIVO TO TRUE
+010070             MOVE "ABERTURA DO ARQUIVO CUSTMAST" TO ERR-CONTEXTO
+010080             MOVE WS-MASTER-FILE-STATUS TO ERR-FILE-STATUS
+010090             CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+010300             MOVE "Y" TO WS-EOF-SWITCH
+010400         ELSE
+010450             PERFORM 1050-LER-CHECKPOINT
+010460                 THRU 1050-LER-CHECKPOINT-EXIT
+010470             OPEN EXTEND REJECT-FILE
+010480             IF NOT REJECT-FILE-OK
+010485                 DISPLAY "AVISO: REJFILE INDISPONIVEL (STATUS "
+010490                     WS-REJECT-FILE-STATUS ") - SEGUINDO SEM "
+010495                     "REGISTRO DE REJEITOS."
+010499             END-IF
+010500             PERFORM 1100-LER-TRANSACAO
+010550                 THRU 1100-LER-TRANSACAO-EXIT
+010551*            PULA PELO NUMERO SEQUENCIAL DE LEITURA JA PROCESSADO,
+010552*            NAO PELO TRANS-ID - O MESMO TRANS-ID PODE APARECER
+010553*            MAIS DE UMA VEZ NESTE ARQUIVO (CONSULTA "L" SEGUIDA
+010554*            DE INCLUSAO "A" PARA O MESMO CLIENTE), ENTAO PARAR NO
+010555*            PRIMEIRO TRANS-ID IGUAL PODERIA PARAR ANTES DA
+010556*            TRANSACAO CERTA E REPROCESSAR UMA "A" JA APLICADA.
+010560             IF WS-RETOMANDO-SWITCH = "Y"
+010561                 PERFORM 1100-LER-TRANSACAO
+010565                     THRU 1100-LER-TRANSACAO-EXIT
+010570                     UNTIL FIM-DO-ARQUIVO
+010580                     OR WS-SEQ-LEITURA = WS-CKPT-SEQ-RESTART
+010590                 IF NOT FIM-DO-ARQUIVO
+010597                     PERFORM 1100-LER-TRANSACAO
+010598                         THRU 1100-LER-TRANSACAO-EXIT
+010599                 END-IF
+010600             END-IF
+010700     END-IF.
+010800 1000-INICIALIZAR-EXIT.
+010900     EXIT.
+010910*
+010920***************************************************************
+010930*    1050-LER-CHECKPOINT - LE O CHECKPOINT COMPARTILHADO E, SE   *
+010940*    HOUVER UM REGISTRO DESTE PROGRAMA, GUARDA O ULTIMO TRANS-ID *
+010950*    PROCESSADO PARA QUE O LOTE PULE ATE LA                     *
+010960***************************************************************
+010970 1050-LER-CHECKPOINT.
+010975     MOVE ZERO TO WS-CKPT-QTDE-SALVOS.
+010976     MOVE "N" TO WS-CKPT-FILE-EOF.
+010980     OPEN INPUT CHECKPOINT-FILE.
+010990     IF CKPT-FILE-OK
+010995         PERFORM 1055-LER-CHECKPOINT-REG
+010996             THRU 1055-LER-CHECKPOINT-REG-EXIT
+010997         PERFORM UNTIL FIM-ARQUIVO-CHECKPOINT
+011040             IF CHKPT-PROGRAMA = "CLIMEST "
+011050                 AND CHKPT-CHAVE NOT = SPACES
+011060                 MOVE CHKPT-CHAVE TO WS-CKPT-CHAVE-RESTART
+011065                 MOVE CHKPT-CHAVE(1:7) TO WS-CKPT-SEQ-RESTART
+011070                 MOVE "Y" TO WS-RETOMANDO-SWITCH
+011080                 DISPLAY "RETOMANDO DEPOIS DO REGISTRO NUM: "
+011090                     WS-CKPT-SEQ-RESTART
+011095             ELSE IF CHKPT-PROGRAMA NOT = SPACES
+011096                 AND WS-CKPT-QTDE-SALVOS < 10
+011097                 ADD 1 TO WS-CKPT-QTDE-SALVOS
+011098                 MOVE CHKPT-PROGRAMA TO
+011099                     CKPT-SALVO-PROGRAMA(WS-CKPT-QTDE-SALVOS)
+011101                 MOVE CHKPT-CHAVE TO
+011102                     CKPT-SALVO-CHAVE(WS-CKPT-QTDE-SALVOS)
+011103                 MOVE CHKPT-DATA TO
+011104                     CKPT-SALVO-DATA(WS-CKPT-QTDE-SALVOS)
+011105             END-IF
+011106             PERFORM 1055-LER-CHECKPOINT-REG
+011107                 THRU 1055-LER-CHECKPOINT-REG-EXIT
+011108         END-PERFORM
+011120         CLOSE CHECKPOINT-FILE
+011130     END-IF.
+011140 1050-LER-CHECKPOINT-EXIT.
+011150     EXIT.
+011151*
+011152***************************************************************
+011153*    1055-LER-CHECKPOINT-REG - LE UM REGISTRO DO CHECKPOINT    *
+011154*    COMPARTILHADO (PODE HAVER UM POR PROGRAMA QUE O USA)      *
+011155***************************************************************
+011156 1055-LER-CHECKPOINT-REG.
+011157     READ CHECKPOINT-FILE
+011158         AT END
+011159             MOVE "Y" TO WS-CKPT-FILE-EOF
+011160     END-READ.
+011161 1055-LER-CHECKPOINT-REG-EXIT.
+011162     EXIT.
+011163*
+011100***************************************************************
+011200*    1100-LER-TRANSACAO                                       *
+011300***************************************************************
+011400 1100-LER-TRANSACAO.
+011500     READ TRANS-FILE
+011600         AT END
+011700             MOVE "Y" TO WS-EOF-SWITCH
+011750         NOT AT END
+011760             ADD 1 TO WS-SEQ-LEITURA
+011800     END-READ.
+011900 1100-LER-TRANSACAO-EXIT.
+012000     EXIT.
+012100*
+012200***************************************************************
+012300*    2000-PROCESSAR-LOTE - INCLUI OU CONSULTA UM CLIENTE NO      *
+012400*    ARQUIVO MESTRE, CONFORME O CODIGO DE ACAO DA TRANSACAO      *
+012500***************************************************************
+012600 2000-PROCESSAR-LOTE.
+012700     ADD 1 TO WS-QTDE-LIDOS.
+012800     EVALUATE TRUE
+012900         WHEN TRANS-INCLUIR
+013000             PERFORM 2100-INCLUIR-CLIENTE
+013100                 THRU 2100-INCLUIR-CLIENTE-EXIT
+013200         WHEN TRANS-CONSULTAR
+013300             PERFORM 2200-CONSULTAR-CLIENTE
+013400                 THRU 2200-CONSULTAR-CLIENTE-EXIT
+013500         WHEN OTHER
+013600             ADD 1 TO WS-QTDE-INVALIDOS
+013700             DISPLAY "ACAO INVALIDA NA TRANSACAO: " TRANS-ACAO
+013800     END-EVALUATE.
+013850     PERFORM 2060-GRAVAR-CHECKPOINT
+013860         THRU 2060-GRAVAR-CHECKPOINT-EXIT.
+013900     PERFORM 1100-LER-TRANSACAO THRU 1100-LER-TRANSACAO-EXIT.
+014000 2000-PROCESSAR-LOTE-EXIT.
+014100     EXIT.
+014110*
+014120***************************************************************
+014130*    2060-GRAVAR-CHECKPOINT - REGRAVA O CHECKPOINT COMPARTILHADO *
+014140*    COM O ULTIMO TRANS-ID PROCESSADO                            *
+014150***************************************************************
+014160 2060-GRAVAR-CHECKPOINT.
+014200     OPEN OUTPUT CHECKPOINT-FILE.
+014205     IF CKPT-FILE-OK
+014206         PERFORM 2065-REGRAVAR-OUTROS-CKPT
+014207             THRU 2065-REGRAVAR-OUTROS-CKPT-EXIT
+014208             VARYING CK-IDX FROM 1 BY 1
+014209             UNTIL CK-IDX > WS-CKPT-QTDE-SALVOS
+014170         MOVE "CLIMEST " TO CHKPT-PROGRAMA
+014175*        A CHAVE GRAVADA E O NUMERO SEQUENCIAL DE LEITURA, NAO
+014176*        TRANS-ID (VER NOTA EM WORKING-STORAGE E 1000-INICIALIZAR).
+014178         MOVE WS-SEQ-LEITURA TO WS-SEQ-LEITURA-DISP
+014180         MOVE WS-SEQ-LEITURA-DISP TO CHKPT-CHAVE
+014190         MOVE RUN-DATA TO CHKPT-DATA
+014210         WRITE CHKPT-RECORD
+014220         CLOSE CHECKPOINT-FILE
+014225     END-IF.
+014230 2060-GRAVAR-CHECKPOINT-EXIT.
+014240     EXIT.
+014241*
+014242***************************************************************
+014243*    2065-REGRAVAR-OUTROS-CKPT - REGRAVA NO CHKPTFILE O        *
+014244*    CHECKPOINT DE OUTRO PROGRAMA LIDO NO INICIO DO LOTE, PARA *
+014245*    NAO SER PERDIDO QUANDO ESTE PROGRAMA REGRAVA O PROPRIO    *
+014246***************************************************************
+014247 2065-REGRAVAR-OUTROS-CKPT.
+014248     MOVE CKPT-SALVO-PROGRAMA(CK-IDX) TO CHKPT-PROGRAMA.
+014249     MOVE CKPT-SALVO-CHAVE(CK-IDX)    TO CHKPT-CHAVE.
+014250     MOVE CKPT-SALVO-DATA(CK-IDX)     TO CHKPT-DATA.
+014251     WRITE CHKPT-RECORD.
+014252 2065-REGRAVAR-OUTROS-CKPT-EXIT.
+014253     EXIT.
+014254*
+014300***************************************************************
+014400*    2100-INCLUIR-CLIENTE - CONSULTA A CHAVE NO MESTRE ANTES DE *
+014450*    GRAVAR; SE JA EXISTIR, REJEITA A INCLUSAO SEM TENTAR O     *
+014460*    WRITE E GRAVA UMA EXCECAO NO REJFILE (VER 2150 ABAIXO)     *
+014500***************************************************************
+014600 2100-INCLUIR-CLIENTE.
+014700     MOVE TRANS-ID TO CUST-ID.
+014710     READ CUSTOMER-MASTER
+014720         KEY IS CUST-ID
+014730         INVALID KEY
+014740             CONTINUE
+014750     END-READ.
+014760     IF MASTER-OK
+014770         ADD 1 TO WS-QTDE-DUPLICADOS
+014780         DISPLAY "CLIENTE JA EXISTE: " TRANS-ID
+014790         PERFORM 2150-REJEITAR-DUPLICADO
+014795             THRU 2150-REJEITAR-DUPLICADO-EXIT
+014800     ELSE
+014810         MOVE SPACES TO CUSTOMER-MASTER-RECORD
+014820         MOVE TRANS-ID   TO CUST-ID
+014900         MOVE TRANS-NOME TO CUST-NOME
+014920         IF TRANS-STATUS = SPACE
+014940             SET CUST-ATIVO TO TRUE
+014960         ELSE
+014980             MOVE TRANS-STATUS TO CUST-STATUS
+015000         END-IF
+015010         MOVE TRANS-SALDO TO CUST-SALDO
+015020         WRITE CUSTOMER-MASTER-RECORD
+015100         IF MASTER-OK
+015200             ADD 1 TO WS-QTDE-INCLUIDOS
+015400         ELSE
+015500             IF MASTER-DUPLICADO
+015600                 ADD 1 TO WS-QTDE-DUPLICADOS
+015610                 DISPLAY "CLIENTE JA EXISTE: " TRANS-ID
+015620                 PERFORM 2150-REJEITAR-DUPLICADO
+015630                     THRU 2150-REJEITAR-DUPLICADO-EXIT
+015700             ELSE
+015800                 DISPLAY "ERRO AO INCLUIR " TRANS-ID " - STATUS: "
+015900                     WS-MASTER-FILE-STATUS
+016000             END-IF
+016100         END-IF
+016150     END-IF.
+016200 2100-INCLUIR-CLIENTE-EXIT.
+016300     EXIT.
+016310*
+016320***************************************************************
+016330*    2150-REJEITAR-DUPLICADO - GRAVA A CHAVE DUPLICADA NO        *
+016340*    ARQUIVO COMUM DE REJEICAO (VER COPYBOOKS/REJREC.CPY)        *
+016350***************************************************************
+016360 2150-REJEITAR-DUPLICADO.
+016370     MOVE "CLIMEST " TO REJ-PROGRAMA.
+016380     MOVE RUN-DATA   TO REJ-DATA.
+016390     MOVE TRANS-ID   TO REJ-CHAVE.
+016400     MOVE "CLIENTE DUPLICADO NO MESTRE" TO REJ-MOTIVO.
+016405     IF REJECT-FILE-OK
+016410         WRITE REJ-RECORD
+016415     END-IF.
+016420 2150-REJEITAR-DUPLICADO-EXIT.
+016430     EXIT.
+016440*
+016500***************************************************************
+016600*    2200-CONSULTAR-CLIENTE                                    *
+016700***************************************************************
+016800 2200-CONSULTAR-CLIENTE.
+016900     MOVE TRANS-ID TO CUST-ID.
+017000     READ CUSTOMER-MASTER
+017100         KEY IS CUST-ID
+017200         INVALID KEY
+017300             CONTINUE
+017400     END-READ.
+017500     ADD 1 TO WS-QTDE-CONSULTADOS.
+017600     IF MASTER-OK
+017700         DISPLAY "CLIENTE " CUST-ID " NOME " CUST-NOME
+017750             " STATUS " CUST-STATUS " SALDO " CUST-SALDO
+017800     ELSE
+017900         ADD 1 TO WS-QTDE-NAO-ACHADOS
+018000         DISPLAY "CLIENTE NAO ENCONTRADO: " TRANS-ID
+018100     END-IF.
+018200 2200-CONSULTAR-CLIENTE-EXIT.
+018300     EXIT.
+018400*
+018500***************************************************************
+018600*    9000-FINALIZAR                                           *
+018700***************************************************************
+018800 9000-FINALIZAR.
+018850     IF TRANS-FILE-OK
+018860         CLOSE TRANS-FILE
+018870     END-IF.
+018880     CLOSE CUSTOMER-MASTER.
+018890     IF REJECT-FILE-OK
+018895         CLOSE REJECT-FILE
+018899     END-IF.
+019000     DISPLAY "====== MANUTENCAO DO MESTRE DE CLIENTES ======".
+019100     DISPLAY "TRANSACOES LIDAS ...: " WS-QTDE-LIDOS.
+019200     DISPLAY "INCLUSOES ..........: " WS-QTDE-INCLUIDOS.
+019300     DISPLAY "DUPLICADOS .........: " WS-QTDE-DUPLICADOS.
+019400     DISPLAY "CONSULTAS ..........: " WS-QTDE-CONSULTADOS.
+019500     DISPLAY "NAO ENCONTRADOS ....: " WS-QTDE-NAO-ACHADOS.
+019600     DISPLAY "ACOES INVALIDAS ....: " WS-QTDE-INVALIDOS.
+019650     PERFORM 9050-VERIFICAR-LIMITE-REJEITO
+019660         THRU 9050-VERIFICAR-LIMITE-REJEITO-EXIT.
+019665     PERFORM 9060-LIMPAR-CHECKPOINT-PROPRIO
+019670         THRU 9060-LIMPAR-CHECKPOINT-PROPRIO-EXIT.
+019700 9000-FINALIZAR-EXIT.
+019800     EXIT.
+019801*
+019802***************************************************************
+019803*    9060-LIMPAR-CHECKPOINT-PROPRIO - O LOTE TERMINOU NORMAL-  *
+019804*    MENTE, ENTAO REGRAVA O CHKPTFILE SO COM OS CHECKPOINTS DE *
+019805*    OUTROS PROGRAMAS, SEM O REGISTRO DESTE (NADA A RETOMAR)   *
+019806***************************************************************
+019807 9060-LIMPAR-CHECKPOINT-PROPRIO.
+019808     OPEN OUTPUT CHECKPOINT-FILE.
+019809     IF CKPT-FILE-OK
+019810         PERFORM 2065-REGRAVAR-OUTROS-CKPT
+019811             THRU 2065-REGRAVAR-OUTROS-CKPT-EXIT
+019812             VARYING CK-IDX FROM 1 BY 1
+019813             UNTIL CK-IDX > WS-CKPT-QTDE-SALVOS
+019814         CLOSE CHECKPOINT-FILE
+019815     END-IF.
+019816 9060-LIMPAR-CHECKPOINT-PROPRIO-EXIT.
+019817     EXIT.
+019818*
+019820***************************************************************
+019830*    9050-VERIFICAR-LIMITE-REJEITO - ABORTA O LOTE SE O        *
+019840*    PERCENTUAL DE DUPLICADOS REJEITADOS ULTRAPASSAR O LIMITE  *
+019850*    CONFIGURADO EM REJPCT (VER COPYBOOKS/ABRTCTL.CPY)         *
+019860***************************************************************
+019870 9050-VERIFICAR-LIMITE-REJEITO.
+019880     ACCEPT WS-LIMITE-REJEITO-PCT FROM ENVIRONMENT "REJPCT".
+019890     IF WS-LIMITE-REJEITO-PCT = ZERO
+019900         MOVE 10 TO WS-LIMITE-REJEITO-PCT
+019910     END-IF.
+019920     IF WS-QTDE-LIDOS > ZERO
+019930         COMPUTE WS-PCT-REJEITADOS ROUNDED =
+019940             (WS-QTDE-DUPLICADOS * 100) / WS-QTDE-LIDOS
+019950         IF WS-PCT-REJEITADOS >= WS-LIMITE-REJEITO-PCT
+019960             DISPLAY "ABEND-REJPCT: " WS-PCT-REJEITADOS
+019970                 "% DE REJEITADOS, LIMITE " WS-LIMITE-REJEITO-PCT
+019980                 "% - ENCERRANDO O LOTE."
+019990             MOVE 20 TO RETURN-CODE
+020000         END-IF
+020010     END-IF.
+020020 9050-VERIFICAR-LIMITE-REJEITO-EXIT.
+020030     EXIT.
