@@ -0,0 +1,228 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIENTE-EXTRACT.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     PROGRAMA DE EXTRACAO DO ARQUIVO MESTRE DE
+001200*                       CLIENTES (CUSTMAST) PARA CSV E PARA JSON
+001300*                       (UM OBJETO POR LINHA), PARA AS FERRAMENTAS
+001400*                       DA EQUIPE DE RELATORIOS QUE NAO LEEM O
+001500*                       FORMATO FIXO NATIVO DO COBOL. NENHUM DOS
+001600*                       DOIS FORMATOS DE SAIDA ALTERA O ARQUIVO
+001700*                       MESTRE, QUE E ABERTO SOMENTE PARA LEITURA.
+001800***************************************************************
+001900*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS CUST-ID
+002700         FILE STATUS IS WS-MASTER-FILE-STATUS.
+002800     SELECT CSV-OUT-FILE ASSIGN TO "CLICSV"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CSV-FILE-STATUS.
+003100     SELECT JSON-OUT-FILE ASSIGN TO "CLIJSON"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-JSON-FILE-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*
+003800 FD  CUSTOMER-MASTER.
+003900 01  CUSTOMER-MASTER-RECORD.
+004000     05  CUST-ID             PIC X(10).
+004100     05  CUST-NOME           PIC X(30).
+004200     COPY "STATVAR.cpy"
+004300         REPLACING ==NIVEL==        BY ==05==
+004400                   ==CAMPO==        BY ==CUST-STATUS==
+004500                   ==COND-ATIVO==     BY ==CUST-ATIVO==
+004600                   ==COND-INATIVO==   BY ==CUST-INATIVO==
+004700                   ==COND-PENDENTE==  BY ==CUST-PENDENTE==
+004800                   ==COND-BLOQUEADO== BY ==CUST-BLOQUEADO==
+004900                   ==COND-CANCELADO== BY ==CUST-CANCELADO==.
+005000     05  CUST-SALDO          PIC S9(7)V99.
+005100     05  FILLER              PIC X(30).
+005200*
+005300 FD  CSV-OUT-FILE
+005400     RECORDING MODE IS F.
+005500 01  CSV-OUT-RECORD              PIC X(132).
+005600*
+005700 FD  JSON-OUT-FILE
+005800     RECORDING MODE IS F.
+005900 01  JSON-OUT-RECORD             PIC X(256).
+006000*
+006100 WORKING-STORAGE SECTION.
+006200*
+006300 77  WS-MASTER-FILE-STATUS   PIC X(02) VALUE ZEROS.
+006400     88  MASTER-OK           VALUE "00".
+006500     88  MASTER-FIM          VALUE "10".
+006600 77  WS-CSV-FILE-STATUS      PIC X(02) VALUE ZEROS.
+006700     88  CSV-FILE-OK         VALUE "00".
+006800 77  WS-JSON-FILE-STATUS     PIC X(02) VALUE ZEROS.
+006900     88  JSON-FILE-OK        VALUE "00".
+007000*
+007100 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+007200     88  FIM-DO-ARQUIVO      VALUE "Y".
+007300*
+007400 77  WS-QTDE-EXTRAIDOS       PIC 9(07) COMP VALUE ZERO.
+007500*
+007600***************************************************************
+007700*    AREAS DE MONTAGEM DAS LINHAS DE SAIDA
+007800***************************************************************
+007900 77  WS-SALDO-EDITADO        PIC -(7)9.99.
+008000 77  WS-CSV-LINHA            PIC X(132) VALUE SPACES.
+008100 77  WS-JSON-LINHA           PIC X(256) VALUE SPACES.
+008200 77  WS-CUST-NOME-APARADO    PIC X(30) VALUE SPACES.
+008300*
+008400***************************************************************
+008500*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+008600***************************************************************
+008700 COPY "ERRHDL.cpy".
+008800*
+008900 PROCEDURE DIVISION.
+009000*
+009100***************************************************************
+009200*    0000-MAINLINE                                            *
+009300***************************************************************
+009400 0000-MAINLINE.
+009500     MOVE ZERO TO RETURN-CODE.
+009600     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+009700     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+009800         UNTIL FIM-DO-ARQUIVO.
+009900     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+010000     STOP RUN.
+010100*
+010200***************************************************************
+010300*    1000-INICIALIZAR - ABRE O MESTRE PARA LEITURA E OS DOIS    *
+010400*    ARQUIVOS DE SAIDA (CSV E JSON) PARA GRAVACAO               *
+010500***************************************************************
+010600 1000-INICIALIZAR.
+010700     OPEN INPUT CUSTOMER-MASTER.
+010800     IF NOT MASTER-OK
+010900         MOVE "CLIEXTR " TO ERR-PROGRAMA
+011000         SET ERR-TIPO-ARQUIVO TO TRUE
+011100         MOVE "ABERTURA DO ARQUIVO CUSTMAST" TO ERR-CONTEXTO
+011200         MOVE WS-MASTER-FILE-STATUS TO ERR-FILE-STATUS
+011300         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+011400         MOVE "Y" TO WS-EOF-SWITCH
+011500     ELSE
+011600         OPEN OUTPUT CSV-OUT-FILE
+011700         OPEN OUTPUT JSON-OUT-FILE
+011800         PERFORM 1100-GRAVAR-CABECALHO-CSV
+011900             THRU 1100-GRAVAR-CABECALHO-CSV-EXIT
+012000         PERFORM 1200-LER-CLIENTE THRU 1200-LER-CLIENTE-EXIT
+012100     END-IF.
+012200 1000-INICIALIZAR-EXIT.
+012300     EXIT.
+012400*
+012500***************************************************************
+012600*    1100-GRAVAR-CABECALHO-CSV - LINHA DE CABECALHO COM OS      *
+012700*    NOMES DAS COLUNAS, PARA QUE UMA FERRAMENTA DE PLANILHA OU  *
+012800*    CARGA GENERICA RECONHECA O LAYOUT SEM DOCUMENTACAO A PARTE *
+012900***************************************************************
+013000 1100-GRAVAR-CABECALHO-CSV.
+013100     MOVE "CUST_ID,CUST_NOME,CUST_STATUS,CUST_SALDO"
+013200         TO CSV-OUT-RECORD.
+013250     IF CSV-FILE-OK
+013280         WRITE CSV-OUT-RECORD
+013290     END-IF.
+013400 1100-GRAVAR-CABECALHO-CSV-EXIT.
+013500     EXIT.
+013600*
+013700***************************************************************
+013800*    1200-LER-CLIENTE - LE O PROXIMO REGISTRO DO MESTRE         *
+013900***************************************************************
+014000 1200-LER-CLIENTE.
+014100     READ CUSTOMER-MASTER
+014200         AT END
+014300             MOVE "Y" TO WS-EOF-SWITCH
+014400     END-READ.
+014500 1200-LER-CLIENTE-EXIT.
+014600     EXIT.
+014700*
+014800***************************************************************
+014900*    2000-PROCESSAR-LOTE - MONTA E GRAVA A LINHA CSV E A LINHA  *
+015000*    JSON CORRESPONDENTES AO CLIENTE CORRENTE, E LE O PROXIMO   *
+015100***************************************************************
+015200 2000-PROCESSAR-LOTE.
+015300     PERFORM 2100-MONTAR-CSV THRU 2100-MONTAR-CSV-EXIT.
+015400     PERFORM 2200-MONTAR-JSON THRU 2200-MONTAR-JSON-EXIT.
+015500     ADD 1 TO WS-QTDE-EXTRAIDOS.
+015600     PERFORM 1200-LER-CLIENTE THRU 1200-LER-CLIENTE-EXIT.
+015700 2000-PROCESSAR-LOTE-EXIT.
+015800     EXIT.
+015900*
+016000***************************************************************
+016100*    2100-MONTAR-CSV - UMA LINHA CSV POR CLIENTE, NOME ENTRE    *
+016200*    ASPAS (PODE CONTER VIRGULA OU ESPACOS) E OS DEMAIS CAMPOS  *
+016300*    SEM ASPAS                                                  *
+016400***************************************************************
+016500 2100-MONTAR-CSV.
+016600     MOVE FUNCTION TRIM(CUST-NOME) TO WS-CUST-NOME-APARADO.
+016700     MOVE CUST-SALDO TO WS-SALDO-EDITADO.
+016800     MOVE SPACES TO WS-CSV-LINHA.
+016900     STRING CUST-ID DELIMITED BY SIZE
+017000             "," DELIMITED BY SIZE
+017100             '"' DELIMITED BY SIZE
+017200             WS-CUST-NOME-APARADO DELIMITED BY SIZE
+017300             '"' DELIMITED BY SIZE
+017400             "," DELIMITED BY SIZE
+017500             CUST-STATUS DELIMITED BY SIZE
+017600             "," DELIMITED BY SIZE
+017700             WS-SALDO-EDITADO DELIMITED BY SIZE
+017800         INTO WS-CSV-LINHA
+017900     END-STRING.
+018000     MOVE WS-CSV-LINHA TO CSV-OUT-RECORD.
+018050     IF CSV-FILE-OK
+018080         WRITE CSV-OUT-RECORD
+018090     END-IF.
+018200 2100-MONTAR-CSV-EXIT.
+018300     EXIT.
+018400*
+018500***************************************************************
+018600*    2200-MONTAR-JSON - UM OBJETO JSON POR LINHA (FORMATO JSON  *
+018700*    LINES), MONTADO COM STRING EM VEZ DE JSON GENERATE PARA    *
+018800*    NAO DEPENDER DE UMA EXTENSAO DE COMPILADOR ESPECIFICA      *
+018900***************************************************************
+019000 2200-MONTAR-JSON.
+019100     MOVE SPACES TO WS-JSON-LINHA.
+019200     STRING '{"cust_id":"' DELIMITED BY SIZE
+019300             CUST-ID DELIMITED BY SIZE
+019400             '","cust_nome":"' DELIMITED BY SIZE
+019500             WS-CUST-NOME-APARADO DELIMITED BY SIZE
+019600             '","cust_status":"' DELIMITED BY SIZE
+019700             CUST-STATUS DELIMITED BY SIZE
+019800             '","cust_saldo":"' DELIMITED BY SIZE
+019900             WS-SALDO-EDITADO DELIMITED BY SIZE
+020000             '"}' DELIMITED BY SIZE
+020100         INTO WS-JSON-LINHA
+020200     END-STRING.
+020300     MOVE WS-JSON-LINHA TO JSON-OUT-RECORD.
+020350     IF JSON-FILE-OK
+020380         WRITE JSON-OUT-RECORD
+020390     END-IF.
+020500 2200-MONTAR-JSON-EXIT.
+020600     EXIT.
+020700*
+020800***************************************************************
+020900*    9000-FINALIZAR - FECHA OS ARQUIVOS E EXIBE O TOTAL EXTRAIDO*
+021000***************************************************************
+021100 9000-FINALIZAR.
+021190     CLOSE CUSTOMER-MASTER.
+021195     IF CSV-FILE-OK
+021197         CLOSE CSV-OUT-FILE
+021198     END-IF.
+021199     IF JSON-FILE-OK
+021201         CLOSE JSON-OUT-FILE
+021202     END-IF.
+021300     DISPLAY "CLIENTE-EXTRACT: REGISTROS EXTRAIDOS = "
+021400         WS-QTDE-EXTRAIDOS.
+021500 9000-FINALIZAR-EXIT.
+021600     EXIT.
