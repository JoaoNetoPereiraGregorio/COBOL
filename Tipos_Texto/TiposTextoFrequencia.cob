@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LETTER-FREQ-REPORT.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     GENERALIZACAO DA CONTAGEM DE LETRAS DE
+001200*                       TIPOSTEXTO.COB (HOJE LIMITADA A UM UNICO
+001300*                       WS-NOME EM MEMORIA) PARA UM RELATORIO EM
+001400*                       LOTE QUE PERCORRE TODO O ARQUIVO MESTRE
+001500*                       DE CLIENTES, IMPRIMINDO A CONTAGEM POR
+001600*                       REGISTRO E O TOTAL GERAL DA LETRA
+001700*                       CONFIGURADA, SEM DIFERENCIAR CAIXA OU
+001800*                       ACENTUACAO.
+001850*    2026-08-09 OPR     A CONTAGEM TAMBEM E GRAVADA NO ARQUIVO
+001860*                       COMPARTILHADO EODSTATS (VER
+001870*                       COPYBOOKS/STATFILE.CPY), PARA ENTRAR NO
+001880*                       RESUMO OPERACIONAL DE FIM-DE-DIA.
+001900***************************************************************
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT FREQ-RULE-FILE ASSIGN TO "FREQCTL"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-RULE-FILE-STATUS.
+002700     SELECT CUSTOMER-IN-FILE ASSIGN TO "NOMESIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-CUST-FILE-STATUS.
+003000     SELECT PRINT-FILE ASSIGN TO "FREQPRT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003120         FILE STATUS IS WS-PRINT-FILE-STATUS.
+003150     SELECT STATS-FILE ASSIGN TO "EODSTATS"
+003155         ORGANIZATION IS LINE SEQUENTIAL
+003158         FILE STATUS IS WS-STATS-FILE-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500*
+003600 FD  FREQ-RULE-FILE.
+003700 01  FREQ-RULE-RECORD.
+003800     05  RULE-LETRA-BUSCA    PIC X(01).
+003900*
+004000 FD  CUSTOMER-IN-FILE
+004100     RECORDING MODE IS F.
+004200 01  CUSTOMER-IN-RECORD.
+004300     05  CUST-IN-ID          PIC X(10).
+004400     05  CUST-IN-NOME        PIC X(30).
+004500     05  FILLER              PIC X(40).
+004600*
+004700 FD  PRINT-FILE
+004800     RECORDING MODE IS F.
+004900 01  PRINT-LINE              PIC X(80).
+004950*
+004960 FD  STATS-FILE
+004970     RECORDING MODE IS F.
+004980 COPY "STATFILE.cpy".
+005000*
+005100 WORKING-STORAGE SECTION.
+005200*
+005300 77  WS-RULE-FILE-STATUS     PIC X(02) VALUE ZEROS.
+005400     88  RULE-FILE-OK        VALUE "00".
+005500 77  WS-CUST-FILE-STATUS     PIC X(02) VALUE ZEROS.
+005600     88  CUST-FILE-OK        VALUE "00".
+005620 77  WS-PRINT-FILE-STATUS    PIC X(02) VALUE ZEROS.
+005640     88  PRINT-FILE-OK       VALUE "00".
+005650 77  WS-STATS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+005660     88  STATS-FILE-OK       VALUE "00".
+005700*
+005800 77  WS-CUST-EOF-SWITCH      PIC X(01) VALUE "N".
+005900     88  FIM-DOS-CLIENTES    VALUE "Y".
+006000*
+006100 77  WS-LETRA-BUSCA          PIC X(01) VALUE "A".
+006200 77  WS-LETRA-NORMALIZADA    PIC X(01) VALUE SPACES.
+006300*
+006400*    CAMPOS DE APOIO PARA A VARREDURA BYTE A BYTE DO NOME, NOS
+006500*    MOLDES DE TIPOSTEXTO.COB - O NOME E GRAVADO EM UTF-8 E CADA
+006600*    VOGAL ACENTUADA OCUPA DOIS BYTES, SEMPRE INICIADOS POR
+006700*    X"C3".
+006800 77  WS-BYTE-1               PIC X(01) VALUE SPACES.
+006900 77  WS-BYTE-2               PIC X(01) VALUE SPACES.
+007000 77  WS-CHAR-BASE            PIC X(01) VALUE SPACES.
+007100 77  WS-LARGURA-CHAR         PIC 9(01) VALUE 1.
+007200 77  WS-IDX                  PIC 9(02) VALUE 0.
+007300*
+007400 77  WS-CONTADOR-REGISTRO    PIC 9(03) VALUE ZERO.
+007500 77  WS-QTDE-LIDOS           PIC 9(07) COMP VALUE ZERO.
+007600 77  WS-TOTAL-GERAL          PIC 9(09) COMP VALUE ZERO.
+007650*
+007652***************************************************************
+007654*    DATA/HORA DE EXECUCAO COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+007656***************************************************************
+007658 COPY "RUNDATE.cpy".
+007659*
+007660***************************************************************
+007670*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+007680***************************************************************
+007690 COPY "ERRHDL.cpy".
+007700*
+007800 PROCEDURE DIVISION.
+007900*
+008000***************************************************************
+008100*    0000-MAINLINE                                            *
+008200***************************************************************
+008300 0000-MAINLINE.
+008350     MOVE ZERO TO RETURN-CODE.
+008360     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+008370     ACCEPT RUN-HORA FROM TIME.
+008400     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+008500     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+008600         UNTIL FIM-DOS-CLIENTES.
+008700     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+008800     STOP RUN.
+008900*
+009000***************************************************************
+009100*    1000-INICIALIZAR - LE A LETRA CONFIGURADA E ABRE OS        *
+009200*    ARQUIVOS DE CLIENTES E DE IMPRESSAO                       *
+009300***************************************************************
+009400 1000-INICIALIZAR.
+009500     PERFORM 1200-LER-REGRA THRU 1200-LER-REGRA-EXIT.
+009600     MOVE WS-LETRA-BUSCA TO WS-LETRA-NORMALIZADA.
+009700     INSPECT WS-LETRA-NORMALIZADA CONVERTING
+009800         "abcdefghijklmnopqrstuvwxyz" TO
+009900         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+010000     OPEN INPUT CUSTOMER-IN-FILE.
+010100     OPEN OUTPUT PRINT-FILE.
+010200     IF NOT CUST-FILE-OK
+010250         MOVE "FREQRPT " TO ERR-PROGRAMA
+010260         SET ERR-TIPO-ARQUIVO TO TRUE
+010270         MOVE "ABERTURA DO ARQUIVO NOMESIN" TO ERR-CONTEXTO
+010280         MOVE WS-CUST-FILE-STATUS TO ERR-FILE-STATUS
+010290         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+010500         MOVE "Y" TO WS-CUST-EOF-SWITCH
+010600     ELSE
+010700         PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT
+010800     END-IF.
+010900 1000-INICIALIZAR-EXIT.
+011000     EXIT.
+011100*
+011200***************************************************************
+011300*    1100-LER-CLIENTE                                         *
+011400***************************************************************
+011500 1100-LER-CLIENTE.
+011600     READ CUSTOMER-IN-FILE
+011700         AT END
+011800             MOVE "Y" TO WS-CUST-EOF-SWITCH
+011900     END-READ.
+012000 1100-LER-CLIENTE-EXIT.
+012100     EXIT.
+012200*
+012300***************************************************************
+012400*    1200-LER-REGRA - LE A LETRA A PROCURAR DO ARQUIVO DE       *
+012500*    CONTROLE; SE AUSENTE OU ILEGIVEL, MANTEM O PADRAO "A"      *
+012600***************************************************************
+012700 1200-LER-REGRA.
+012800     OPEN INPUT FREQ-RULE-FILE.
+012900     IF RULE-FILE-OK
+013000         READ FREQ-RULE-FILE
+013100             AT END
+013200                 CONTINUE
+013300             NOT AT END
+013400                 MOVE RULE-LETRA-BUSCA TO WS-LETRA-BUSCA
+013500         END-READ
+013600         CLOSE FREQ-RULE-FILE
+013700     END-IF.
+013800 1200-LER-REGRA-EXIT.
+013900     EXIT.
+014000*
+014100***************************************************************
+014200*    2000-PROCESSAR-LOTE - CONTA, PARA CADA CLIENTE, QUANTAS    *
+014300*    VEZES A LETRA CONFIGURADA APARECE NO NOME (SEM DIFERENCIAR *
+014400*    CAIXA OU ACENTUACAO) E ACUMULA O TOTAL GERAL               *
+014500***************************************************************
+014600 2000-PROCESSAR-LOTE.
+014700     ADD 1 TO WS-QTDE-LIDOS.
+014800     MOVE ZERO TO WS-CONTADOR-REGISTRO.
+014900     MOVE 1 TO WS-IDX.
+015000     PERFORM 2100-CONTAR-CARACTERE THRU 2100-CONTAR-CARACTERE-EXIT
+015100         UNTIL WS-IDX > 30.
+015200     ADD WS-CONTADOR-REGISTRO TO WS-TOTAL-GERAL.
+015300*
+015400     MOVE SPACES TO PRINT-LINE.
+015500     STRING CUST-IN-ID DELIMITED BY SIZE
+015600         " " DELIMITED BY SIZE
+015700         CUST-IN-NOME DELIMITED BY SIZE
+015800         " LETRA=" DELIMITED BY SIZE
+015900         WS-LETRA-BUSCA DELIMITED BY SIZE
+016000         " QTDE=" DELIMITED BY SIZE
+016100         WS-CONTADOR-REGISTRO DELIMITED BY SIZE
+016200         INTO PRINT-LINE.
+016250     IF PRINT-FILE-OK
+016280         WRITE PRINT-LINE
+016290     END-IF.
+016400*
+016500     PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT.
+016600 2000-PROCESSAR-LOTE-EXIT.
+016700     EXIT.
+016800*
+016900***************************************************************
+017000*    2100-CONTAR-CARACTERE - IDENTIFICA A LETRA BASE DO         *
+017100*    CARACTERE EM CUST-IN-NOME(WS-IDX:1) E TALIA SE FOR IGUAL   *
+017200*    A LETRA BUSCADA, AVANCANDO WS-IDX PELA LARGURA DO BYTE LIDO*
+017300***************************************************************
+017400 2100-CONTAR-CARACTERE.
+017500     MOVE CUST-IN-NOME(WS-IDX:1) TO WS-BYTE-1.
+017600     MOVE 1 TO WS-LARGURA-CHAR.
+017700     MOVE WS-BYTE-1 TO WS-CHAR-BASE.
+017800*
+017900     IF WS-BYTE-1 = X"C3" AND WS-IDX < 30
+018000         MOVE CUST-IN-NOME(WS-IDX + 1:1) TO WS-BYTE-2
+018100         PERFORM 2110-MAPEAR-VOGAL THRU 2110-MAPEAR-VOGAL-EXIT
+018200         IF WS-CHAR-BASE NOT = WS-BYTE-1
+018300             MOVE 2 TO WS-LARGURA-CHAR
+018400         END-IF
+018500     ELSE
+018600         INSPECT WS-CHAR-BASE CONVERTING
+018700             "abcdefghijklmnopqrstuvwxyz" TO
+018800             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+018900     END-IF.
+019000*
+019100     IF WS-CHAR-BASE = WS-LETRA-NORMALIZADA
+019200         ADD 1 TO WS-CONTADOR-REGISTRO
+019300     END-IF.
+019400*
+019500     ADD WS-LARGURA-CHAR TO WS-IDX.
+019600 2100-CONTAR-CARACTERE-EXIT.
+019700     EXIT.
+019800*
+019900***************************************************************
+020000*    2110-MAPEAR-VOGAL - TRADUZ O SEGUNDO BYTE DE UM PAR UTF-8  *
+020100*    INICIADO POR X"C3" PARA A LETRA BASE MAIUSCULA             *
+020200***************************************************************
+020300 2110-MAPEAR-VOGAL.
+020400     EVALUATE WS-BYTE-2
+020500         WHEN X"A1" WHEN X"A0" WHEN X"A2" WHEN X"A3" WHEN X"A4"
+020600         WHEN X"81" WHEN X"80" WHEN X"82" WHEN X"83" WHEN X"84"
+020700             MOVE "A" TO WS-CHAR-BASE
+020800         WHEN X"A9" WHEN X"A8" WHEN X"AA" WHEN X"AB"
+020900         WHEN X"89" WHEN X"88" WHEN X"8A" WHEN X"8B"
+021000             MOVE "E" TO WS-CHAR-BASE
+021100         WHEN X"AD" WHEN X"AC" WHEN X"AE" WHEN X"AF"
+021200         WHEN X"8D" WHEN X"8C" WHEN X"8E" WHEN X"8F"
+021300             MOVE "I" TO WS-CHAR-BASE
+021400         WHEN X"B3" WHEN X"B2" WHEN X"B4" WHEN X"B5" WHEN X"B6"
+021500         WHEN X"93" WHEN X"92" WHEN X"94" WHEN X"95" WHEN X"96"
+021600             MOVE "O" TO WS-CHAR-BASE
+021700         WHEN X"BA" WHEN X"B9" WHEN X"BB" WHEN X"BC"
+021800         WHEN X"9A" WHEN X"99" WHEN X"9B" WHEN X"9C"
+021900             MOVE "U" TO WS-CHAR-BASE
+022000         WHEN X"A7" WHEN X"87"
+022100             MOVE "C" TO WS-CHAR-BASE
+022200         WHEN OTHER
+022300             MOVE WS-BYTE-1 TO WS-CHAR-BASE
+022400     END-EVALUATE.
+022500 2110-MAPEAR-VOGAL-EXIT.
+022600     EXIT.
+022700*
+022800***************************************************************
+022900*    9000-FINALIZAR                                           *
+023000***************************************************************
+023100 9000-FINALIZAR.
+023150     IF CUST-FILE-OK
+023170         CLOSE CUSTOMER-IN-FILE
+023190     END-IF.
+023195     IF PRINT-FILE-OK
+023197         CLOSE PRINT-FILE
+023199     END-IF.
+023300     DISPLAY "====== FREQUENCIA DE LETRA NO ARQUIVO ======".
+023400     DISPLAY "LETRA ANALISADA ....: " WS-LETRA-BUSCA.
+023500     DISPLAY "REGISTROS LIDOS .....: " WS-QTDE-LIDOS.
+023600     DISPLAY "TOTAL GERAL DA LETRA : " WS-TOTAL-GERAL.
+023650     PERFORM 9100-GRAVAR-ESTATISTICAS
+023660         THRU 9100-GRAVAR-ESTATISTICAS-EXIT.
+023700 9000-FINALIZAR-EXIT.
+023800     EXIT.
+023810*
+023820***************************************************************
+023830*    9100-GRAVAR-ESTATISTICAS - ACRESCENTA OS TOTAIS DESTA     *
+023840*    RODADA AO ARQUIVO COMPARTILHADO EODSTATS (VER              *
+023850*    COPYBOOKS/STATFILE.CPY), PARA O RESUMO-OPERACIONAL.COB    *
+023860***************************************************************
+023870 9100-GRAVAR-ESTATISTICAS.
+023880     OPEN EXTEND STATS-FILE.
+023885     IF STATS-FILE-OK
+023890         MOVE "FREQRPT " TO STAT-PROGRAMA
+023900         MOVE RUN-DATA   TO STAT-DATA
+023910         MOVE "REGISTROS LIDOS" TO STAT-DESCRICAO
+023920         MOVE WS-QTDE-LIDOS TO STAT-VALOR
+023930         WRITE STAT-RECORD
+023940         MOVE "TOTAL GERAL DA LETRA" TO STAT-DESCRICAO
+023950         MOVE WS-TOTAL-GERAL TO STAT-VALOR
+023960         WRITE STAT-RECORD
+023970         CLOSE STATS-FILE
+023975     END-IF.
+023980 9100-GRAVAR-ESTATISTICAS-EXIT.
+023990     EXIT.
