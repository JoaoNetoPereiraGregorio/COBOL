@@ -1,27 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSPECT-STRINGS.
 
+       *> A letra buscada e a letra de substituicao eram fixas no codigo
+       *> (VALUE "A" / VALUE "*"). Agora, se existir um arquivo de
+       *> controle TXTCTL com essas duas letras, ele e lido no inicio do
+       *> programa e sobrepoe os valores default abaixo - assim os
+       *> defaults podem ser ajustados sem recompilar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "TXTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-LETRA-PROCURA  PIC X(1).
+           05 FILLER              PIC X(1)  VALUE SPACE.
+           05 PARM-LETRA-NOVA     PIC X(1).
+
        WORKING-STORAGE SECTION.
+       77 WS-PARM-FILE-STATUS PIC X(2) VALUE ZEROS.
+           88 PARM-FILE-OK    VALUE "00".
        77 WS-NOME            PIC X(30) VALUE SPACES.  *>Entrada :JOAO | Value spaces inicializa com espaçoes vazios
        77 WS-NOME-EDITADO    PIC X(30) VALUE SPACES. *> Saida: JO*O
        77 WS-LETRA-PROCURA   PIC X(1)  VALUE "A". *> Saida:  A
-       77 WS-LETRA-NOVA      PIC X(1)  VALUE "*". *> 
+       77 WS-LETRA-NOVA      PIC X(1)  VALUE "*". *>
        77 WS-CONTADOR        PIC 9(3)  VALUE 0. *> Saida: 001
 
+       *> Campos de apoio para a busca sem diferenciar maiusculas de
+       *> minusculas e sem diferenciar vogais acentuadas das simples -
+       *> nomes de clientes em portugues misturam os dois o tempo todo.
+       *> O arquivo fonte e gravado em UTF-8, entao cada vogal acentuada
+       *> ocupa dois bytes (o primeiro sempre X"C3"); por isso a
+       *> varredura abaixo e feita byte a byte, e nao caractere a
+       *> caractere, reconhecendo esse par quando ele aparece.
+       77 WS-LETRA-NORMALIZADA  PIC X(1)  VALUE SPACES.
+       77 WS-BYTE-1             PIC X(1)  VALUE SPACES.
+       77 WS-BYTE-2             PIC X(1)  VALUE SPACES.
+       77 WS-CHAR-BASE          PIC X(1)  VALUE SPACES.
+       77 WS-LARGURA-CHAR       PIC 9(1)  VALUE 1.
+       77 WS-IDX                PIC 9(2)  VALUE 0.
+
        PROCEDURE DIVISION.
+           PERFORM LER-PARAMETROS THRU LER-PARAMETROS-EXIT.
+
            DISPLAY "Digite seu nome: ".
            ACCEPT WS-NOME.
 
            MOVE WS-NOME TO WS-NOME-EDITADO.
+           MOVE WS-LETRA-PROCURA TO WS-LETRA-NORMALIZADA.
+           INSPECT WS-LETRA-NORMALIZADA CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
-           
-
-           *> CONTAR QUANTAS LETRAS "A" TEM
-           INSPECT WS-NOME TALLYING WS-CONTADOR FOR ALL "A".
-
-           *> SUBSTITUIR TODAS AS LETRAS "A" POR "*"
-           INSPECT WS-NOME-EDITADO REPLACING ALL "A" BY "*".
+           MOVE 1 TO WS-IDX.
+           PERFORM NORM-SUBST-CHAR THRU NORM-SUBST-CHAR-EXIT
+               UNTIL WS-IDX > 30.
 
            DISPLAY "Nome original     : " WS-NOME.
            DISPLAY "Letra buscada     : " WS-LETRA-PROCURA.
@@ -29,3 +66,80 @@
            DISPLAY "Nome substituído  : " WS-NOME-EDITADO.
 
            STOP RUN.
+
+       *> LE O ARQUIVO DE CONTROLE TXTCTL, SE ELE EXISTIR, E SOBREPOE OS
+       *> DEFAULTS DE WS-LETRA-PROCURA/WS-LETRA-NOVA COM O QUE ESTIVER
+       *> GRAVADO NELE. SE O ARQUIVO NAO EXISTIR, OS DEFAULTS DO VALUE
+       *> CLAUSE CONTINUAM VALENDO, SEM ERRO.
+       LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-OK
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-LETRA-PROCURA TO WS-LETRA-PROCURA
+                       MOVE PARM-LETRA-NOVA    TO WS-LETRA-NOVA
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       LER-PARAMETROS-EXIT.
+           EXIT.
+
+       *> IDENTIFICA A LETRA BASE (MAIUSCULA, SEM ACENTO) DO CARACTERE
+       *> QUE COMECA EM WS-NOME(WS-IDX:1), TALIA SE FOR IGUAL A LETRA
+       *> BUSCADA E SUBSTITUI A OCORRENCIA EM WS-NOME-EDITADO, ENTAO
+       *> AVANCA WS-IDX PELA LARGURA (1 OU 2 BYTES) DO CARACTERE LIDO.
+       NORM-SUBST-CHAR.
+           MOVE WS-NOME(WS-IDX:1) TO WS-BYTE-1.
+           MOVE 1 TO WS-LARGURA-CHAR.
+           MOVE WS-BYTE-1 TO WS-CHAR-BASE.
+
+           IF WS-BYTE-1 = X"C3" AND WS-IDX < 30
+               MOVE WS-NOME(WS-IDX + 1:1) TO WS-BYTE-2
+               PERFORM MAPEAR-VOGAL-ACENTUADA
+               IF WS-CHAR-BASE NOT = WS-BYTE-1
+                   MOVE 2 TO WS-LARGURA-CHAR
+               END-IF
+           ELSE
+               INSPECT WS-CHAR-BASE CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF.
+
+           IF WS-CHAR-BASE = WS-LETRA-NORMALIZADA
+               ADD 1 TO WS-CONTADOR
+               MOVE WS-LETRA-NOVA TO WS-NOME-EDITADO(WS-IDX:1)
+               IF WS-LARGURA-CHAR = 2
+                   MOVE SPACE TO WS-NOME-EDITADO(WS-IDX + 1:1)
+               END-IF
+           END-IF.
+
+           ADD WS-LARGURA-CHAR TO WS-IDX.
+       NORM-SUBST-CHAR-EXIT.
+           EXIT.
+
+       *> TRADUZ O SEGUNDO BYTE DE UM PAR UTF-8 INICIADO POR X"C3"
+       *> (VOGAIS ACENTUADAS E CEDILHA EM PORTUGUES) PARA A LETRA
+       *> BASE MAIUSCULA CORRESPONDENTE. QUANDO O PAR NAO E UM DOS
+       *> RECONHECIDOS, O BYTE ORIGINAL E MANTIDO SEM MUDANCA.
+       MAPEAR-VOGAL-ACENTUADA.
+           EVALUATE WS-BYTE-2
+               WHEN X"A1" WHEN X"A0" WHEN X"A2" WHEN X"A3" WHEN X"A4"
+               WHEN X"81" WHEN X"80" WHEN X"82" WHEN X"83" WHEN X"84"
+                   MOVE "A" TO WS-CHAR-BASE
+               WHEN X"A9" WHEN X"A8" WHEN X"AA" WHEN X"AB"
+               WHEN X"89" WHEN X"88" WHEN X"8A" WHEN X"8B"
+                   MOVE "E" TO WS-CHAR-BASE
+               WHEN X"AD" WHEN X"AC" WHEN X"AE" WHEN X"AF"
+               WHEN X"8D" WHEN X"8C" WHEN X"8E" WHEN X"8F"
+                   MOVE "I" TO WS-CHAR-BASE
+               WHEN X"B3" WHEN X"B2" WHEN X"B4" WHEN X"B5" WHEN X"B6"
+               WHEN X"93" WHEN X"92" WHEN X"94" WHEN X"95" WHEN X"96"
+                   MOVE "O" TO WS-CHAR-BASE
+               WHEN X"BA" WHEN X"B9" WHEN X"BB" WHEN X"BC"
+               WHEN X"9A" WHEN X"99" WHEN X"9B" WHEN X"9C"
+                   MOVE "U" TO WS-CHAR-BASE
+               WHEN X"A7" WHEN X"87"
+                   MOVE "C" TO WS-CHAR-BASE
+               WHEN OTHER
+                   MOVE WS-BYTE-1 TO WS-CHAR-BASE
+           END-EVALUATE.
