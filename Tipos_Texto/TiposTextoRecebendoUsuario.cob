@@ -3,33 +3,96 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WS-NOME            PIC X(30) VALUE SPACES.  
-       77 WS-NOME-EDITADO    PIC X(30) VALUE SPACES. 
-       77 WS-LETRA-PROCURA   PIC X(1)  VALUE SPACES. 
-       77 WS-LETRA-NOVA      PIC X(1)  VALUE SPACES.  
-       77 WS-CONTADOR        PIC 9(3)  VALUE 0. 
+       77 WS-NOME            PIC X(30) VALUE SPACES.
+       77 WS-NOME-EDITADO    PIC X(30) VALUE SPACES.
+       77 WS-LETRA-PROCURA   PIC X(15) VALUE SPACES.
+       77 WS-LETRA-NOVA      PIC X(15) VALUE SPACES.
+       77 WS-CONTADOR        PIC 9(3)  VALUE 0.
+
+       *> Campos de apoio para a busca/substituicao de trechos com mais
+       *> de um caractere - WS-LETRA-PROCURA e WS-LETRA-NOVA agora
+       *> guardam uma palavra ou sigla inteira, e nao apenas uma letra,
+       *> entao o tamanho de cada uma precisa ser descoberto (olhando
+       *> onde os espacos em branco comecam) antes de comparar.
+       77 WS-LEN-PROCURA     PIC 9(2)  VALUE 0.
+       77 WS-LEN-NOVA        PIC 9(2)  VALUE 0.
+       77 WS-SCAN-IDX        PIC 9(2)  VALUE 0.
+       77 WS-IDX-ENTRADA     PIC 9(2)  VALUE 1.
+       77 WS-IDX-SAIDA       PIC 9(2)  VALUE 1.
+       77 WS-ACHOU-TRECHO    PIC X(1)  VALUE "N".
+           88 ACHOU-TRECHO   VALUE "S".
 
        PROCEDURE DIVISION.
            DISPLAY "Digite seu nome: ".
            ACCEPT WS-NOME.
 
-           MOVE WS-NOME TO WS-NOME-EDITADO.
-
-           DISPLAY "Digite a letra para buscar: ".
+           DISPLAY "Digite o trecho para buscar: ".
            ACCEPT WS-LETRA-PROCURA.
 
-           DISPLAY "Digite a letra para substituir: ".
+           DISPLAY "Digite o trecho para substituir: ".
            ACCEPT WS-LETRA-NOVA.
-           
-           INSPECT WS-NOME TALLYING WS-CONTADOR FOR ALL WS-LETRA-PROCURA.
 
-           
-           INSPECT WS-NOME-EDITADO REPLACING ALL WS-LETRA-PROCURA 
-           BY WS-LETRA-NOVA.
+           MOVE 15 TO WS-SCAN-IDX.
+           PERFORM MEDIR-PROCURA UNTIL WS-SCAN-IDX = 0
+               OR WS-LETRA-PROCURA(WS-SCAN-IDX:1) NOT = SPACE.
+           MOVE WS-SCAN-IDX TO WS-LEN-PROCURA.
+
+           MOVE 15 TO WS-SCAN-IDX.
+           PERFORM MEDIR-NOVA UNTIL WS-SCAN-IDX = 0
+               OR WS-LETRA-NOVA(WS-SCAN-IDX:1) NOT = SPACE.
+           MOVE WS-SCAN-IDX TO WS-LEN-NOVA.
+
+           MOVE SPACES TO WS-NOME-EDITADO.
+           MOVE 1 TO WS-IDX-ENTRADA.
+           MOVE 1 TO WS-IDX-SAIDA.
+           PERFORM BUSCAR-E-SUBSTITUIR THRU BUSCAR-E-SUBSTITUIR-EXIT
+               UNTIL WS-IDX-ENTRADA > 30 OR WS-IDX-SAIDA > 30.
 
            DISPLAY "Nome original     : " WS-NOME.
-           DISPLAY "Letra buscada     : " WS-LETRA-PROCURA.
-           DISPLAY "Quantidade de 'A' : " WS-CONTADOR.
-           DISPLAY "Nome substitu√≠do  : " WS-NOME-EDITADO.
+           IF WS-LEN-PROCURA > 0
+               DISPLAY "Trecho buscado    : "
+                   WS-LETRA-PROCURA(1:WS-LEN-PROCURA)
+           ELSE
+               DISPLAY "Trecho buscado    : "
+           END-IF.
+           DISPLAY "Quantidade achada : " WS-CONTADOR.
+           DISPLAY "Nome substituído  : " WS-NOME-EDITADO.
 
            STOP RUN.
+
+       MEDIR-PROCURA.
+           SUBTRACT 1 FROM WS-SCAN-IDX.
+
+       MEDIR-NOVA.
+           SUBTRACT 1 FROM WS-SCAN-IDX.
+
+       *> PARA CADA POSICAO DE WS-NOME, VERIFICA SE O TRECHO BUSCADO
+       *> COMECA ALI; SE SIM, GRAVA O TRECHO NOVO EM WS-NOME-EDITADO E
+       *> PULA WS-LEN-PROCURA POSICOES NA ENTRADA; SE NAO, COPIA UM
+       *> UNICO CARACTERE E AVANCA UMA POSICAO EM CADA CAMPO.
+       BUSCAR-E-SUBSTITUIR.
+           MOVE "N" TO WS-ACHOU-TRECHO.
+           IF WS-LEN-PROCURA > 0
+               AND WS-IDX-ENTRADA + WS-LEN-PROCURA - 1 <= 30
+               AND WS-NOME(WS-IDX-ENTRADA:WS-LEN-PROCURA) =
+                   WS-LETRA-PROCURA(1:WS-LEN-PROCURA)
+               MOVE "S" TO WS-ACHOU-TRECHO
+           END-IF.
+
+           IF ACHOU-TRECHO
+               ADD 1 TO WS-CONTADOR
+               IF WS-LEN-NOVA > 0
+                   AND WS-IDX-SAIDA + WS-LEN-NOVA - 1 <= 30
+                   MOVE WS-LETRA-NOVA(1:WS-LEN-NOVA) TO
+                       WS-NOME-EDITADO(WS-IDX-SAIDA:WS-LEN-NOVA)
+                   ADD WS-LEN-NOVA TO WS-IDX-SAIDA
+               END-IF
+               ADD WS-LEN-PROCURA TO WS-IDX-ENTRADA
+           ELSE
+               MOVE WS-NOME(WS-IDX-ENTRADA:1) TO
+                   WS-NOME-EDITADO(WS-IDX-SAIDA:1)
+               ADD 1 TO WS-IDX-ENTRADA
+               ADD 1 TO WS-IDX-SAIDA
+           END-IF.
+       BUSCAR-E-SUBSTITUIR-EXIT.
+           EXIT.
