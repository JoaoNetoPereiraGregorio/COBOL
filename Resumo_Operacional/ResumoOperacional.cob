@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RESUMO-OPERACIONAL.
+000300 AUTHOR.        OPERACOES-LOTE.
+000400 INSTALLATION.  CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*    HISTORICO DE MODIFICACOES
+001000*    DATA       AUTOR   DESCRICAO
+001100*    2026-08-09 OPR     RELATORIO DE FIM-DE-DIA QUE CONSOLIDA OS
+001200*                       CONTADORES DE CONTROLE GRAVADOS PELOS
+001300*                       PROGRAMAS DE LOTE (OPERADORES-BATCH,
+001400*                       STATUS-DISTRIBUICAO, LETTER-FREQ-REPORT)
+001500*                       NO ARQUIVO COMPARTILHADO EODSTATS (VER
+001600*                       COPYBOOKS/STATFILE.CPY) EM UM UNICO
+001700*                       RELATORIO ESTILO PAINEL, EM VEZ DE CADA
+001800*                       PROGRAMA TERMINAR EM UM SPOOL SEPARADO SEM
+001900*                       NENHUM RESUMO QUE OS LIGUE. ESPERA O
+002000*                       ARQUIVO EODSTATS JA ORDENADO POR
+002100*                       STAT-PROGRAMA/STAT-DESCRICAO (VER O PASSO
+002200*                       SORT NO JOB EODSUM NO JCL), PARA QUE CADA
+002300*                       PROGRAMA SAIA JUNTO NO RELATORIO.
+002400***************************************************************
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STATS-FILE ASSIGN TO "EODSTATS"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-STATS-FILE-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500*
+003600 FD  STATS-FILE
+003700     RECORDING MODE IS F.
+003800 COPY "STATFILE.cpy".
+003900*
+004000 WORKING-STORAGE SECTION.
+004100*
+004200 77  WS-STATS-FILE-STATUS    PIC X(02) VALUE ZEROS.
+004300     88  STATS-FILE-OK       VALUE "00".
+004400*
+004500 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+004600     88  FIM-DO-ARQUIVO      VALUE "Y".
+004700*
+004800 77  WS-PROGRAMA-ANTERIOR    PIC X(08) VALUE SPACES.
+004900 77  WS-QTDE-LINHAS          PIC 9(07) COMP VALUE ZERO.
+005000 77  WS-QTDE-PROGRAMAS       PIC 9(05) COMP VALUE ZERO.
+005100*
+005200***************************************************************
+005400*    DATA/HORA COMPARTILHADA (VER COPYBOOKS/RUNDATE.CPY)
+005450***************************************************************
+005500 COPY "RUNDATE.cpy".
+005600*
+005700***************************************************************
+005800*    PARAMETROS DA ROTINA COMPARTILHADA DE TRATAMENTO DE ERRO
+005900***************************************************************
+006000 COPY "ERRHDL.cpy".
+006100*
+006200 PROCEDURE DIVISION.
+006300*
+006400***************************************************************
+006500*    0000-MAINLINE                                            *
+006600***************************************************************
+006700 0000-MAINLINE.
+006800     MOVE ZERO TO RETURN-CODE.
+006900     ACCEPT RUN-DATA FROM DATE YYYYMMDD.
+007000     ACCEPT RUN-HORA FROM TIME.
+007100     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+007200     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+007300         UNTIL FIM-DO-ARQUIVO.
+007400     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+007500     STOP RUN.
+007600*
+007700***************************************************************
+007800*    1000-INICIALIZAR - ABRE O EODSTATS E IMPRIME O CABECALHO   *
+007900***************************************************************
+008000 1000-INICIALIZAR.
+008100     DISPLAY "==================================================".
+008200     DISPLAY "==   RESUMO OPERACIONAL DE FIM-DE-DIA           ==".
+008300     DISPLAY "==   DATA DA RODADA: " RUN-DATA.
+008400     DISPLAY "==================================================".
+008500     OPEN INPUT STATS-FILE.
+008600     IF NOT STATS-FILE-OK
+008700         MOVE "RESUMOP " TO ERR-PROGRAMA
+008800         SET ERR-TIPO-ARQUIVO TO TRUE
+008900         MOVE "ABERTURA DO ARQUIVO EODSTATS" TO ERR-CONTEXTO
+009000         MOVE WS-STATS-FILE-STATUS TO ERR-FILE-STATUS
+009100         CALL "ERROR-HANDLER" USING ERR-PARAMETROS
+009200         MOVE "Y" TO WS-EOF-SWITCH
+009300     ELSE
+009400         PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT
+009500     END-IF.
+009600 1000-INICIALIZAR-EXIT.
+009700     EXIT.
+009800*
+009900***************************************************************
+010000*    1100-LER-PROXIMO                                         *
+010100***************************************************************
+010200 1100-LER-PROXIMO.
+010300     READ STATS-FILE
+010400         AT END
+010500             MOVE "Y" TO WS-EOF-SWITCH
+010600     END-READ.
+010700 1100-LER-PROXIMO-EXIT.
+010800     EXIT.
+010900*
+011000***************************************************************
+011100*    2000-PROCESSAR-LOTE - IMPRIME UM CABECALHO DE GRUPO A CADA*
+011200*    TROCA DE STAT-PROGRAMA (ARQUIVO JA VEM ORDENADO POR       *
+011300*    PROGRAMA) E UMA LINHA POR CONTADOR DENTRO DO GRUPO        *
+011400***************************************************************
+011500 2000-PROCESSAR-LOTE.
+011600     IF STAT-PROGRAMA NOT = WS-PROGRAMA-ANTERIOR
+011700         DISPLAY "----------------------------------------"
+011800         DISPLAY "PROGRAMA: " STAT-PROGRAMA
+011900         MOVE STAT-PROGRAMA TO WS-PROGRAMA-ANTERIOR
+012000         ADD 1 TO WS-QTDE-PROGRAMAS
+012100     END-IF.
+012200     DISPLAY "    " STAT-DESCRICAO ": " STAT-VALOR.
+012300     ADD 1 TO WS-QTDE-LINHAS.
+012400     PERFORM 1100-LER-PROXIMO THRU 1100-LER-PROXIMO-EXIT.
+012500 2000-PROCESSAR-LOTE-EXIT.
+012600     EXIT.
+012700*
+012800***************************************************************
+012900*    9000-FINALIZAR                                           *
+013000***************************************************************
+013100 9000-FINALIZAR.
+013200     IF STATS-FILE-OK
+013300         CLOSE STATS-FILE
+013400     END-IF.
+013500     DISPLAY "================================================".
+013600     DISPLAY "PROGRAMAS CONSOLIDADOS ..: " WS-QTDE-PROGRAMAS.
+013700     DISPLAY "LINHAS DE ESTATISTICA ....: " WS-QTDE-LINHAS.
+013800     DISPLAY "================================================".
+013900 9000-FINALIZAR-EXIT.
+014000     EXIT.
