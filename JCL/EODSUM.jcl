@@ -0,0 +1,29 @@
+//EODSUM   JOB (ACCT),'RESUMO FIM-DE-DIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*************************************************************
+//* JOB DE FIM-DE-DIA - ORDENA O ARQUIVO COMPARTILHADO EODSTATS
+//* (GRAVADO AO LONGO DO DIA POR OPERADORES-BATCH, STATUS-
+//* DISTRIBUICAO E LETTER-FREQ-REPORT) POR STAT-PROGRAMA/
+//* STAT-DESCRICAO E RODA O RESUMO-OPERACIONAL SOBRE O RESULTADO,
+//* PARA QUE CADA PROGRAMA SAIA AGRUPADO NO PAINEL FINAL. RODA NO
+//* FIM DO DIA, DEPOIS QUE OS DEMAIS JOBS DE LOTE (VER
+//* JCL/LOTEDIA.JCL) JA TIVEREM ESCRITO SUAS ESTATISTICAS.
+//*************************************************************
+//*
+//SORTSTAT EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.LOTE.EODSTATS,DISP=SHR
+//SORTOUT  DD   DSN=&&EODSTATSORD,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,8,CH,A,19,25,CH,A)
+/*
+//*
+//RESUMO   EXEC PGM=RESUMO-OPERACIONAL,COND=(0,NE,SORTSTAT)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EODSTATS DD   DSN=&&EODSTATSORD,DISP=(OLD,DELETE,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//
