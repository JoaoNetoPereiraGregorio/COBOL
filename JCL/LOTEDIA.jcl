@@ -0,0 +1,49 @@
+//LOTEDIA  JOB (ACCT),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*************************************************************
+//* JOB STREAM NOTURNO - PARSE DE TEXTO, SORT E CALCULO EM
+//* LOTE. O STEP DE PARSE (STRPARSE) SEPARA CADA LINHA DO FEED
+//* DE ENTRADA EM PALAVRAS E GRAVA OS PARES NUM1/NUM2 QUE ACHAR
+//* COMO TRANSACOES, CADA UMA COM UM NUMERO SEQUENCIAL DE
+//* GRAVACAO (NAO UMA CONTA REAL - O FEED DE TEXTO LIVRE NAO TEM
+//* CAMPO DE CONTA) E A DATA DE EXECUCAO DO LOTE NAS PRIMEIRAS
+//* POSICOES DO REGISTRO. O STEP SORTLOTE ORDENA POR ESSAS DUAS
+//* POSICOES ANTES DO STEP DE CALCULO (CALCLOTE); COMO O
+//* SEQUENCIAL JA SAI DO PARSE EM ORDEM CRESCENTE E A DATA E A
+//* MESMA EM TODO O LOTE, O SORT NAO REORDENA NADA NESTE JOB
+//* STREAM - ELE FICA AQUI COMO SALVAGUARDA CASO UM FEED FUTURO
+//* PASSE A TRAZER UMA CHAVE DE CONTA DE VERDADE. OS STEPS
+//* SORTLOTE E CALCLOTE SO EXECUTAM SE O STEP ANTERIOR TERMINAR
+//* COM CONDITION CODE 0 - SE O PARSE NAO ACHAR NENHUM PAR
+//* NUMERICO VALIDO (FEED VAZIO OU TODO INVALIDO) ELE TERMINA
+//* COM RC=16 E OS DEMAIS STEPS SAO PULADOS, EM VEZ DE RODAR A
+//* CONTA CONTRA UM ARQUIVO DE TRANSACOES VAZIO OU LIXO.
+//*************************************************************
+//*
+//STRPARSE EXEC PGM=MANIPULANDO-STRING-BATCH
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STRIN    DD   DSN=PROD.LOTE.TEXTO.ENTRADA,DISP=SHR
+//STROUT   DD   DSN=&&TRANSPARSED,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//SORTLOTE EXEC PGM=SORT,COND=(0,NE,STRPARSE)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=&&TRANSPARSED,DISP=(OLD,DELETE,DELETE)
+//SORTOUT  DD   DSN=&&TRANSSORTED,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,6,CH,A,7,8,CH,A)
+/*
+//*
+//CALCLOTE EXEC PGM=OPERADORES-BATCH,COND=((0,NE,STRPARSE),
+//              (0,NE,SORTLOTE))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//OPERIN   DD   DSN=&&TRANSSORTED,DISP=(OLD,DELETE,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//
